@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPMENU.
+      *****************************************************
+      *  MENU-DRIVEN FRONT END FOR THE THREE STANDALONE     *
+      *  EMPLOYEE-DATA INQUIRY PROGRAMS - APROG4 (FULL       *
+      *  LISTING), READVSM2 (SINGLE EMP-ID LOOKUP AGAINST    *
+      *  EMPMAST.DAT) AND CSRCHPRG (LOCATION CODE LOOKUP).   *
+      *  OPERATORS PICK A NUMBER INSTEAD OF HAVING TO KNOW   *
+      *  ALL THREE PROGRAM NAMES AND FILE SETUPS.  EACH OF   *
+      *  THE THREE PROGRAMS IS A STOP-RUN MAINLINE IN ITS    *
+      *  OWN RIGHT, SO ONCE ONE IS CALLED AND FINISHES THE   *
+      *  ENTIRE RUN ENDS - THIS MENU HANDLES ONE OPERATION   *
+      *  PER INVOCATION, THE SAME WAY THE JCL WOULD EXEC ONE *
+      *  PGM PER STEP.  RE-RUN EMPMENU FOR ANOTHER OPERATION.*
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CHOICE               PIC X(01) VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-SHOW-MENU-PARA
+               UNTIL WS-CHOICE = '1' OR '2' OR '3' OR '4'
+           EVALUATE WS-CHOICE
+               WHEN '1'
+                   DISPLAY 'STARTING APROG4 - EMPLOYEE LISTING'
+                   CALL 'APROG4'
+               WHEN '2'
+                   DISPLAY 'STARTING READVSM2 - EMP-ID LOOKUP'
+                   CALL 'READVSM2'
+               WHEN '3'
+                   DISPLAY 'STARTING CSRCHPRG - LOCATION LOOKUP'
+                   CALL 'CSRCHPRG'
+               WHEN '4'
+                   DISPLAY 'EXITING EMPMENU'
+           END-EVALUATE
+           STOP RUN.
+       1000-SHOW-MENU-PARA.
+           DISPLAY ' '
+           DISPLAY '========== EMPLOYEE SYSTEM MENU =========='
+           DISPLAY ' 1. EMPLOYEE LISTING             (APROG4)'
+           DISPLAY ' 2. SINGLE EMPLOYEE ID LOOKUP     (READVSM2)'
+           DISPLAY ' 3. LOCATION CODE LOOKUP          (CSRCHPRG)'
+           DISPLAY ' 4. EXIT'
+           DISPLAY '============================================'
+           DISPLAY 'ENTER CHOICE (1-4): ' WITH NO ADVANCING
+           ACCEPT WS-CHOICE
+           IF WS-CHOICE NOT = '1' AND NOT = '2'
+                   AND NOT = '3' AND NOT = '4'
+               DISPLAY 'INVALID CHOICE - PLEASE ENTER 1, 2, 3 OR 4'
+           END-IF.
