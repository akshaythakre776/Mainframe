@@ -0,0 +1,10 @@
+      *****************************************************
+      *  CCREC.CPY                                        *
+      *  COST-CENTER MASTER RECORD - MAPS AN OFFICE        *
+      *  LOCATION CODE (EMP-LOC) TO THE GENERAL LEDGER      *
+      *  COST-CENTER CODE FINANCE POSTS PAYROLL AGAINST.    *
+      *****************************************************
+       01  CC-RECORD.
+           03  CC-LOC              PIC X(03).
+           03  CC-CODE             PIC X(06).
+           03  CC-NAME             PIC X(20).
