@@ -0,0 +1,22 @@
+      *****************************************************
+      *  ARCCTL.CPY                                         *
+      *  ARCHIVE CONTROL RECORD.  ONE ENTRY IS WRITTEN HERE  *
+      *  FOR EVERY DATED REPORT-HISTORY COPY (WRITTEN BY      *
+      *  APROG5, READVSM2 AND CTRLBRK1) AND EVERY EMPMAST     *
+      *  SNAPSHOT COPY (WRITTEN BY EMPARCHV), SO THE          *
+      *  RETENTION UTILITY HAS ONE CATALOG TO AGE AGAINST     *
+      *  INSTEAD OF HAVING TO INFER A DATE FROM EACH DATED    *
+      *  FILE NAME ITSELF.                                    *
+      *****************************************************
+       01  ARC-RECORD.
+           03  ARC-FILENAME        PIC X(21).
+           03  ARC-TYPE            PIC X(01).
+               88  ARC-IS-REPORT              VALUE 'R'.
+               88  ARC-IS-MASTER              VALUE 'M'.
+           03  ARC-DATE.
+               05  ARC-DATE-YR     PIC 9(04).
+               05  ARC-DATE-MTH    PIC 9(02).
+               05  ARC-DATE-DD     PIC 9(02).
+           03  ARC-STATUS          PIC X(01).
+               88  ARC-ACTIVE                 VALUE 'A'.
+               88  ARC-PURGED                 VALUE 'P'.
