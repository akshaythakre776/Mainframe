@@ -0,0 +1,12 @@
+      *****************************************************
+      *  THRESHLD.CPY                                      *
+      *  CONFIGURABLE REASONABLENESS THRESHOLDS FOR         *
+      *  EARNINGS/DEDUCTIONS.  READ FROM THRESH.DAT SO      *
+      *  PAYROLL CAN TUNE THE SUSPENSE CHECK WITHOUT A       *
+      *  RECOMPILE.                                          *
+      *****************************************************
+       01  THRESHOLD-RECORD.
+           03  TH-LOW-EARN         PIC 9(5)V99.
+           03  TH-HIGH-EARN        PIC 9(5)V99.
+           03  TH-LOW-DEDN         PIC 9(5)V99.
+           03  TH-HIGH-DEDN        PIC 9(5)V99.
