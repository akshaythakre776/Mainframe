@@ -0,0 +1,33 @@
+      *****************************************************
+      *  CKPTREC.CPY                                       *
+      *  CHECKPOINT RECORD FOR CTRLBRK1'S RESTART LOGIC.    *
+      *  WRITTEN EVERY WS-CKPT-INTERVAL DETAIL RECORDS SO   *
+      *  A RERUN AFTER AN ABEND CAN SKIP PAST WORK ALREADY  *
+      *  REPORTED INSTEAD OF STARTING THE RUN OVER.         *
+      *****************************************************
+       01  CKPT-RECORD.
+           03  CKPT-STATUS         PIC X(01).
+               88  CKPT-INCOMPLETE         VALUE 'I'.
+               88  CKPT-COMPLETE           VALUE 'C'.
+           03  CKPT-RECS-DONE      PIC 9(07).
+           03  CKPT-TOT-DETAIL     PIC 9(07).
+           03  CKPT-PAGE-COUNT     PIC 9(02).
+           03  CKPT-PREV-LOC       PIC X(03).
+           03  CKPT-PREV-TECH      PIC X(05).
+           03  CKPT-TECH-EMP       PIC 9(03).
+           03  CKPT-TECH-EARN      PIC 9(06)V99.
+           03  CKPT-TECH-DEDN      PIC 9(06)V99.
+           03  CKPT-TECH-SAL       PIC 9(06)V99.
+           03  CKPT-TECH-MIN-SAL   PIC 9(06)V99.
+           03  CKPT-TECH-MIN-ID    PIC X(05).
+           03  CKPT-TECH-MAX-SAL   PIC 9(06)V99.
+           03  CKPT-TECH-MAX-ID    PIC X(05).
+           03  CKPT-LOC-EMP        PIC 9(03).
+           03  CKPT-LOC-EARN       PIC 9(06)V99.
+           03  CKPT-LOC-DEDN       PIC 9(06)V99.
+           03  CKPT-LOC-SAL        PIC 9(06)V99.
+           03  CKPT-COMP-EMP       PIC 9(03).
+           03  CKPT-COMP-EARN      PIC 9(06)V99.
+           03  CKPT-COMP-DEDN      PIC 9(06)V99.
+           03  CKPT-COMP-SAL       PIC 9(06)V99.
+           03  CKPT-REPORT-FILENAME PIC X(19).
