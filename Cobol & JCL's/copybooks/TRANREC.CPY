@@ -0,0 +1,28 @@
+      *****************************************************
+      *  TRANREC.CPY                                      *
+      *  MAINTENANCE TRANSACTION RECORD FOR EMPMAST.DAT.   *
+      *  ONE TRANSACTION ADDS, CHANGES OR DELETES A SINGLE *
+      *  EMPLOYEE-MASTER RECORD KEYED ON TRAN-EMP-ID.      *
+      *****************************************************
+       01  TRAN-RECORD.
+           03  TRAN-CODE           PIC X(01).
+               88  TRAN-ADD                    VALUE 'A'.
+               88  TRAN-CHANGE                 VALUE 'C'.
+               88  TRAN-DELETE                 VALUE 'D'.
+           03  TRAN-EMP-ID         PIC X(05).
+           03  TRAN-EMP-NAME       PIC X(15).
+           03  TRAN-EMP-LOC        PIC X(03).
+           03  TRAN-EMP-TECH       PIC X(05).
+           03  TRAN-EMP-DOB.
+                05  TRAN-EMP-YR    PIC 9(04).
+                05  TRAN-EMP-MM    PIC 9(02).
+                05  TRAN-EMP-DD    PIC 9(02).
+           03  TRAN-EMP-EARN       PIC 9(5)V99.
+           03  TRAN-EMP-DEDN       PIC 9(5)V99.
+           03  TRAN-EMP-HIRE-DATE.
+                05  TRAN-EMP-HIRE-YR    PIC 9(04).
+                05  TRAN-EMP-HIRE-MM    PIC 9(02).
+                05  TRAN-EMP-HIRE-DD    PIC 9(02).
+           03  TRAN-EMP-BADGE      PIC X(06).
+           03  TRAN-EMP-EMAIL      PIC X(25).
+           03  TRAN-EMP-DEPT       PIC X(04).
