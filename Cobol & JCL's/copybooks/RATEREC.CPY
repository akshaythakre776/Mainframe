@@ -0,0 +1,10 @@
+      *****************************************************
+      *  RATEREC.CPY                                       *
+      *  TECHNOLOGY SKILL / BILLING-RATE MASTER RECORD -    *
+      *  MAPS EMP-TECH TO THE STANDARD HOURLY BILLING RATE  *
+      *  USED TO EXTEND CHARGEOUT REVENUE PER EMPLOYEE.     *
+      *****************************************************
+       01  RATE-RECORD.
+           03  RATE-TECH           PIC X(05).
+           03  RATE-AMT            PIC 9(03)V99.
+           03  RATE-DESC           PIC X(20).
