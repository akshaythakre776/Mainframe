@@ -0,0 +1,12 @@
+      *****************************************************
+      *  LOCMREC.CPY                                       *
+      *  LOCATION-MASTER RECORD - ONE PER COMPANY OFFICE   *
+      *  SITE.  REPLACES THE CALL TO CLOCPROG AS THE        *
+      *  SOURCE OF THE LOCATION LOOKUP TABLE.               *
+      *****************************************************
+       01  LOCM-RECORD.
+           03  LOCM-CODE           PIC X(03).
+           03  LOCM-NAME           PIC X(30).
+           03  LOCM-ADDRESS        PIC X(40).
+           03  LOCM-REGION         PIC X(04).
+           03  LOCM-PHONE          PIC X(12).
