@@ -0,0 +1,13 @@
+      *****************************************************
+      *  YTDREC.CPY                                       *
+      *  YEAR-TO-DATE EARNINGS/DEDUCTIONS ACCUMULATOR      *
+      *  RECORD FOR YTDMAST.DAT, KEYED ON YTD-EMP-ID.      *
+      *  YTD-LAST-YR REMEMBERS THE CALENDAR YEAR THE       *
+      *  TOTALS BELONG TO SO A NEW YEAR'S FIRST RUN CAN    *
+      *  RESET THEM INSTEAD OF ACCUMULATING ACROSS YEARS.  *
+      *****************************************************
+       01  YTD-RECORD.
+           03  YTD-EMP-ID          PIC X(05).
+           03  YTD-LAST-YR         PIC 9(04).
+           03  YTD-EARN            PIC 9(7)V99.
+           03  YTD-DEDN            PIC 9(7)V99.
