@@ -0,0 +1,38 @@
+      *****************************************************
+      *  EMPREC.CPY                                       *
+      *  COMMON EMPLOYEE RECORD LAYOUT - EMPLOYEE.DAT       *
+      *  (LOC/TECH STYLE).  SHARED BY ANY PROGRAM THAT      *
+      *  READS OR WRITES THAT FILE SO THE LAYOUT ONLY HAS   *
+      *  TO CHANGE IN ONE PLACE.  EMPMAST.DAT USES ITS OWN  *
+      *  EMPMREC.CPY LAYOUT - SAME FIELDS, BUT EMP-EARN AND *
+      *  EMP-DEDN ARE PACKED DECIMAL THERE.                 *
+      *****************************************************
+       01  EMPLOYEE-RECORD.
+           03  EMP-ID              PIC X(05).
+           03  EMP-NAME            PIC X(15).
+           03  EMP-LOC             PIC X(03).
+           03  EMP-TECH            PIC X(05).
+           03  EMP-DOB.
+                05  EMP-YR         PIC 9(04).
+                05  EMP-MM         PIC 9(02).
+                05  EMP-DD         PIC 9(02).
+           03  EMP-EARN            PIC 9(5)V99.
+           03  EMP-DEDN            PIC 9(5)V99.
+           03  EMP-STATUS          PIC X(01).
+               88  EMP-ACTIVE                 VALUE 'A'.
+               88  EMP-TERMINATED             VALUE 'T'.
+           03  EMP-TERM-DATE.
+                05  EMP-TERM-YR    PIC 9(04).
+                05  EMP-TERM-MM    PIC 9(02).
+                05  EMP-TERM-DD    PIC 9(02).
+           03  EMP-HIRE-DATE.
+                05  EMP-HIRE-YR    PIC 9(04).
+                05  EMP-HIRE-MM    PIC 9(02).
+                05  EMP-HIRE-DD    PIC 9(02).
+           03  EMP-BADGE           PIC X(06).
+           03  EMP-EMAIL           PIC X(25).
+           03  EMP-DEPT            PIC X(04).
+           03  EMP-CERT-EXP-DATE.
+                05  EMP-CERT-EXP-YR   PIC 9(04).
+                05  EMP-CERT-EXP-MM   PIC 9(02).
+                05  EMP-CERT-EXP-DD   PIC 9(02).
