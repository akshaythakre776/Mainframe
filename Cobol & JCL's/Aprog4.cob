@@ -3,48 +3,91 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-          SELECT EMPLOYEE-FILE ASSIGN TO 'EMPLOYEE.DAT'
+          SELECT EMPLOYEE-FILE ASSIGN TO WS-CURRENT-FILENAME
            ORGANIZATION IS SEQUENTIAL
-           ACCESS MODE  IS SEQUENTIAL.
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT1.
+
+          SELECT BRANCH-LIST-FILE ASSIGN TO 'BRANCHLST.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT2.
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLOYEE-FILE
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 50 CHARACTERS.
-       01  EMPLOYEE-RECORD.
-           03  EMP-ID          PIC X(05).
-           03  EMP-NAME        PIC X(20).
-           03  EMP-CITY        PIC X(03).
-           03  EMP-DOB         PIC 9(08).
-           03  EMP-EARN        PIC 9(5)V99.
-           03  EMP-DEDN        PIC 9(5)V99.
+           RECORD CONTAINS 110 CHARACTERS.
+       COPY EMPREC.
+       FD  BRANCH-LIST-FILE
+           RECORD CONTAINS 33 CHARACTERS.
+       01  BRANCH-LIST-RECORD.
+           03  BR-CODE         PIC X(03).
+           03  BR-FILENAME     PIC X(30).
        WORKING-STORAGE SECTION.
+       01  WS-FILE-STAT1       PIC X(02).
+       01  WS-FILE-STAT2       PIC X(02).
+       01  WS-CURRENT-FILENAME PIC X(30) VALUE SPACES.
+       01  WS-CURRENT-BRANCH   PIC X(03) VALUE SPACES.
+       01  WS-BRANCH-FLAG      PIC X(01) VALUE 'N'.
+           88  END-OF-BRANCH-LIST        VALUE 'Y'.
        01  WS-FILE-FLAG        PIC X(01) VALUE 'N'.
            88  END-OF-FILE               VALUE 'Y'.
        01  TOTAL-COUNTERS.
-           03  TOTAL-RECS      PIC 9(02) VALUE ZERO.
+           03  TOTAL-RECS      PIC 9(03) VALUE ZERO.
            03  TOTAL-EARN      PIC 9(06)V99 VALUE ZERO.
            03  TOTAL-DEDN      PIC 9(06)V99 VALUE ZERO.
            03  TOTAL-SALARY    PIC 9(06)V99 VALUE ZERO.
            03  EMP-SALARY      PIC 9(05)V99 VALUE ZERO.
        01  DISPLAY-COUNTERS.
-           03  OUT-RECS        PIC Z9 VALUE ZERO.
+           03  OUT-RECS        PIC ZZ9 VALUE ZERO.
            03  OUT-EARN        PIC ZZZ,ZZ9.99 VALUE ZERO.
            03  OUT-DEDN        PIC ZZZ,ZZ9.99 VALUE ZERO.
            03  OUT-SALARY      PIC ZZZ,ZZ9.99 VALUE ZERO.
-           03  OUT-DATE        PIC 9999/99/99.
+           03  OUT-BRANCH      PIC X(03) VALUE SPACES.
+       01  OUT-DATE.
+           03  OUT-DATE-YR     PIC 9(04) VALUE ZERO.
+           03  FILLER          PIC X(01) VALUE '/'.
+           03  OUT-DATE-MM     PIC 9(02) VALUE ZERO.
+           03  FILLER          PIC X(01) VALUE '/'.
+           03  OUT-DATE-DD     PIC 9(02) VALUE ZERO.
        PROCEDURE DIVISION.
        MAIN-PARA.
+           OPEN INPUT BRANCH-LIST-FILE
+           IF WS-FILE-STAT2 NOT = '00'
+               DISPLAY 'NO BRANCHLST.DAT - FALLING BACK TO '
+                   'SINGLE-FILE EMPLOYEE.DAT'
+               MOVE 'EMPLOYEE.DAT' TO WS-CURRENT-FILENAME
+               MOVE SPACES         TO WS-CURRENT-BRANCH
+               PERFORM PROCESS-ONE-BRANCH-PARA
+           ELSE
+               PERFORM READ-BRANCH-LIST-PARA
+               PERFORM UNTIL END-OF-BRANCH-LIST
+                   MOVE BR-FILENAME TO WS-CURRENT-FILENAME
+                   MOVE BR-CODE     TO WS-CURRENT-BRANCH
+                   PERFORM PROCESS-ONE-BRANCH-PARA
+                   PERFORM READ-BRANCH-LIST-PARA
+               END-PERFORM
+               CLOSE BRANCH-LIST-FILE
+           END-IF
+           PERFORM TOTALS-PARA
+           STOP RUN.
+       READ-BRANCH-LIST-PARA.
+           READ BRANCH-LIST-FILE
+               AT END
+                   MOVE 'Y' TO WS-BRANCH-FLAG
+           END-READ.
+       PROCESS-ONE-BRANCH-PARA.
+           MOVE 'N' TO WS-FILE-FLAG
            OPEN INPUT EMPLOYEE-FILE
            PERFORM READ-PARA
            PERFORM  UNTIL  END-OF-FILE
-              PERFORM CALC-N-TOTAL-PARA
-              PERFORM DISPLAY-PARA
+              IF EMP-ACTIVE
+                 PERFORM CALC-N-TOTAL-PARA
+                 PERFORM DISPLAY-PARA
+              END-IF
               PERFORM READ-PARA
            END-PERFORM
-           PERFORM TOTALS-PARA
-           CLOSE EMPLOYEE-FILE
-           STOP RUN.
+           CLOSE EMPLOYEE-FILE.
        READ-PARA.
            READ EMPLOYEE-FILE
                AT END
@@ -61,8 +104,12 @@
            MOVE EMP-EARN   TO OUT-EARN
            MOVE EMP-DEDN   TO OUT-DEDN
            MOVE EMP-SALARY TO OUT-SALARY
-           MOVE EMP-DOB    TO OUT-DATE
-           DISPLAY EMP-ID, '  ', EMP-NAME, '  ', EMP-CITY, '  ',
+           MOVE EMP-YR     TO OUT-DATE-YR
+           MOVE EMP-MM     TO OUT-DATE-MM
+           MOVE EMP-DD     TO OUT-DATE-DD
+           MOVE WS-CURRENT-BRANCH TO OUT-BRANCH
+           DISPLAY EMP-ID, '  ', EMP-NAME, '  ', EMP-LOC, '  ',
+               OUT-BRANCH, '  ',
                OUT-DATE, ' ', OUT-EARN, ' ', OUT-DEDN, ' ', OUT-SALARY.
        TOTALS-PARA.        
            MOVE TOTAL-RECS     TO OUT-RECS
