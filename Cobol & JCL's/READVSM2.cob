@@ -12,31 +12,90 @@
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE  IS SEQUENTIAL
            FILE STATUS  IS WS-FILE-STAT2.
+           SELECT ID-FILE ASSIGN TO 'EMPIDLST.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT3.
+           SELECT CSV-FILE ASSIGN TO 'EMPCSV.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT4.
+           SELECT HISTORY-FILE ASSIGN TO WS-HIST-FILENAME
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT5.
+           SELECT ARCHIVE-CTL-FILE ASSIGN TO 'ARCCTL.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT6.
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLOYEE-MASTER.
-       01  EMPLOYEE-RECORD.
-           03  EMP-ID              PIC X(05).
-           03  EMP-NAME            PIC X(15).
-           03  EMP-LOC             PIC X(03).
-           03  EMP-TECH            PIC X(05).
-           03  EMP-DOB.
-                05  EMP-YR         PIC 9(04).
-                05  EMP-MM         PIC 9(02).
-                05  EMP-DD         PIC 9(02).
-           03  EMP-EARN            PIC 9(5)V99.
-           03  EMP-DEDN            PIC 9(5)V99.           
+       COPY EMPMREC.
        FD  REPORT-FILE
            RECORD CONTAINS 80 CHARACTERS.
        01  REPORT-RECORD           PIC X(80).
+       FD  ID-FILE
+           RECORD CONTAINS 05 CHARACTERS.
+       01  ID-FILE-RECORD          PIC X(05).
+       FD  CSV-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CSV-RECORD              PIC X(80).
+       FD  HISTORY-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  HISTORY-RECORD          PIC X(80).
+       FD  ARCHIVE-CTL-FILE
+           RECORD CONTAINS 31 CHARACTERS.
+       COPY ARCCTL.
        WORKING-STORAGE SECTION.
        01  WS-FILE-STAT1	PIC X(02).
        01  WS-FILE-STAT2	PIC X(02).
+       01  WS-FILE-STAT3	PIC X(02).
+       01  WS-FILE-STAT4	PIC X(02).
+       01  WS-FILE-STAT5	PIC X(02).
+       01  WS-FILE-STAT6	PIC X(02).
+       01  WS-HIST-FILENAME        PIC X(21) VALUE SPACES.
+       01  WS-FS-TEXT              PIC X(30) VALUE SPACES.
+       01  WS-DATE.
+           03  WS-DATE-YR          PIC 9(04).
+           03  WS-DATE-MTH         PIC 9(02).
+           03  WS-DATE-DD          PIC 9(02).
+       01  WS-TIME.
+           03  WS-TIME-HH          PIC 9(02).
+           03  WS-TIME-MM          PIC 9(02).
+           03  WS-TIME-SS          PIC 9(02).
+           03  WS-TIME-FS          PIC 9(02).
        01  EMP-SAL         PIC 9(05)V99 VALUE ZERO.
+       01  WS-ENV-CSV              PIC X(05) VALUE SPACES.
+       01  WS-CSV-MODE             PIC X(01) VALUE 'N'.
+           88  CSV-ENABLED                   VALUE 'Y'.
+       01  WS-CSV-LINE             PIC X(80).
+       01  CSV-EDIT-EARN           PIC ZZZZ9.99.
+       01  CSV-EDIT-DEDN           PIC ZZZZ9.99.
+       01  CSV-EDIT-SAL            PIC ZZZZ9.99.
        01  WS-EMP-ID		PIC X(05).
            88  END-OF-DATA VALUE 'XXXXX'.
        01  WS-EMP-FLAG		PIC X(01) VALUE 'N'.
            88  EMP-FOUND             VALUE 'Y'.
+       01  WS-RUN-MODE             PIC X(01) VALUE 'I'.
+           88  BATCH-MODE                     VALUE 'B'.
+           88  INTERACTIVE-MODE               VALUE 'I'.
+       01  WS-ENV-MODE             PIC X(05) VALUE SPACES.
+       01  WS-TOT-LOOKED-UP        PIC 9(05) VALUE ZERO.
+       01  WS-TOT-FOUND            PIC 9(05) VALUE ZERO.
+       01  WS-TOT-NOT-FOUND        PIC 9(05) VALUE ZERO.
+       01  SUMMARY-LINE1.
+           03  FILLER               PIC X(22) VALUE
+               'IDS LOOKED UP:        '.
+           03  OUT-TOT-LOOKED-UP    PIC ZZZZ9.
+       01  SUMMARY-LINE2.
+           03  FILLER               PIC X(22) VALUE
+               'IDS FOUND:            '.
+           03  OUT-TOT-FOUND        PIC ZZZZ9.
+       01  SUMMARY-LINE3.
+           03  FILLER               PIC X(22) VALUE
+               'IDS NOT FOUND:        '.
+           03  OUT-TOT-NOT-FOUND    PIC ZZZZ9.
        01  DETAIL-LINE.
            03  OUT-EMP-ID          PIC X(05) VALUE SPACES.
            03  FILLER              PIC X(01) VALUE SPACES.
@@ -58,15 +117,100 @@
        MAIN-PARA.
            OPEN INPUT EMPLOYEE-MASTER
                OUTPUT REPORT-FILE
-           PERFORM ACCEPT-PARA.           
-           PERFORM UNTIL  END-OF-DATA       
+           IF WS-FILE-STAT1 NOT = '00'
+               CALL 'FSTATTXT' USING WS-FILE-STAT1 WS-FS-TEXT
+               DISPLAY 'EMPMAST.DAT OPEN FAILED - ' WS-FS-TEXT
+           END-IF
+           IF WS-FILE-STAT2 NOT = '00'
+               CALL 'FSTATTXT' USING WS-FILE-STAT2 WS-FS-TEXT
+               DISPLAY 'REPORT.DAT OPEN FAILED - ' WS-FS-TEXT
+           END-IF
+           PERFORM BUILD-HIST-FILENAME-PARA
+           OPEN OUTPUT HISTORY-FILE
+           IF WS-FILE-STAT5 NOT = '00'
+               CALL 'FSTATTXT' USING WS-FILE-STAT5 WS-FS-TEXT
+               DISPLAY 'HISTORY FILE OPEN FAILED - ' WS-FS-TEXT
+           END-IF
+           PERFORM REGISTER-ARCHIVE-PARA.
+           PERFORM DETERMINE-MODE-PARA.
+           PERFORM CHECK-CSV-MODE-PARA.
+           IF BATCH-MODE
+               OPEN INPUT ID-FILE
+           END-IF
+           PERFORM GET-NEXT-ID-PARA.
+           PERFORM UNTIL  END-OF-DATA
                PERFORM READ-EMPLOYEE
                PERFORM PROCESS-EMPLOYEE
-               PERFORM ACCEPT-PARA
-           END-PERFORM.           
+               PERFORM GET-NEXT-ID-PARA
+           END-PERFORM.
+           IF BATCH-MODE
+               CLOSE ID-FILE
+               PERFORM WRITE-NOT-FOUND-SUMMARY-PARA
+           END-IF
+           IF CSV-ENABLED
+               CLOSE CSV-FILE
+           END-IF
            CLOSE EMPLOYEE-MASTER
                  REPORT-FILE
+                 HISTORY-FILE
            STOP RUN.
+       BUILD-HIST-FILENAME-PARA.
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TIME FROM TIME
+           STRING 'RPT'        DELIMITED BY SIZE
+                  WS-DATE-YR   DELIMITED BY SIZE
+                  WS-DATE-MTH  DELIMITED BY SIZE
+                  WS-DATE-DD   DELIMITED BY SIZE
+                  WS-TIME-HH   DELIMITED BY SIZE
+                  WS-TIME-MM   DELIMITED BY SIZE
+                  WS-TIME-SS   DELIMITED BY SIZE
+                  '.DAT'       DELIMITED BY SIZE
+               INTO WS-HIST-FILENAME
+           END-STRING.
+       REGISTER-ARCHIVE-PARA.
+           OPEN INPUT ARCHIVE-CTL-FILE
+           IF WS-FILE-STAT6 = '00'
+               CLOSE ARCHIVE-CTL-FILE
+               OPEN EXTEND ARCHIVE-CTL-FILE
+           ELSE
+               OPEN OUTPUT ARCHIVE-CTL-FILE
+           END-IF
+           MOVE WS-HIST-FILENAME    TO ARC-FILENAME
+           MOVE 'R'                 TO ARC-TYPE
+           MOVE WS-DATE-YR          TO ARC-DATE-YR
+           MOVE WS-DATE-MTH         TO ARC-DATE-MTH
+           MOVE WS-DATE-DD          TO ARC-DATE-DD
+           MOVE 'A'                 TO ARC-STATUS
+           WRITE ARC-RECORD
+           CLOSE ARCHIVE-CTL-FILE.
+       DETERMINE-MODE-PARA.
+           ACCEPT WS-ENV-MODE FROM ENVIRONMENT 'READVSM2-MODE'
+           IF WS-ENV-MODE = 'BATCH'
+               MOVE 'B' TO WS-RUN-MODE
+               DISPLAY 'RUNNING IN BATCH INQUIRY MODE'
+           ELSE
+               MOVE 'I' TO WS-RUN-MODE
+           END-IF.
+       CHECK-CSV-MODE-PARA.
+           ACCEPT WS-ENV-CSV FROM ENVIRONMENT 'READVSM2-CSV'
+           IF WS-ENV-CSV = 'YES'
+               MOVE 'Y' TO WS-CSV-MODE
+               OPEN OUTPUT CSV-FILE
+               MOVE 'EMPID,NAME,DOB,EARN,DEDN,SAL' TO WS-CSV-LINE
+               WRITE CSV-RECORD FROM WS-CSV-LINE
+               DISPLAY 'CSV EXTRACT MODE ENABLED - EMPCSV.DAT'
+           END-IF.
+       GET-NEXT-ID-PARA.
+           IF BATCH-MODE
+               PERFORM READ-ID-FILE-PARA
+           ELSE
+               PERFORM ACCEPT-PARA
+           END-IF.
+       READ-ID-FILE-PARA.
+           READ ID-FILE INTO WS-EMP-ID
+               AT END
+                   MOVE 'XXXXX' TO WS-EMP-ID
+           END-READ.
        ACCEPT-PARA.
            DISPLAY 'ENTER EMP ID ', WITH NO ADVANCING
            ACCEPT WS-EMP-ID.
@@ -82,22 +226,59 @@
                   NOT INVALID KEY
                     MOVE 'Y' TO WS-EMP-FLAG
            END-READ
+           CALL 'FSTATTXT' USING WS-FILE-STAT1 WS-FS-TEXT
            DISPLAY '*--------*'
-           DISPLAY 'READ FS ', WS-FILE-STAT1.
+           DISPLAY 'READ FS ', WS-FILE-STAT1, ' - ', WS-FS-TEXT.
        PROCESS-EMPLOYEE.
+           ADD 1 TO WS-TOT-LOOKED-UP
            IF EMP-FOUND
+               ADD 1 TO WS-TOT-FOUND
                PERFORM MOVE-PARA
+               IF CSV-ENABLED
+                   PERFORM WRITE-CSV-PARA
+               END-IF
            ELSE
+               ADD 1 TO WS-TOT-NOT-FOUND
                MOVE SPACES          TO DETAIL-LINE
                MOVE WS-EMP-ID       TO OUT-EMP-ID
                MOVE 'EMP NOT FOUND' TO OUT-EMP-NAME
            END-IF
-           WRITE REPORT-RECORD     FROM DETAIL-LINE.
-       MOVE-PARA.    
+           WRITE REPORT-RECORD     FROM DETAIL-LINE
+           WRITE HISTORY-RECORD    FROM REPORT-RECORD.
+       WRITE-NOT-FOUND-SUMMARY-PARA.
+           MOVE WS-TOT-LOOKED-UP TO OUT-TOT-LOOKED-UP
+           MOVE WS-TOT-FOUND     TO OUT-TOT-FOUND
+           MOVE WS-TOT-NOT-FOUND TO OUT-TOT-NOT-FOUND
+           WRITE REPORT-RECORD FROM SUMMARY-LINE1
+           WRITE HISTORY-RECORD FROM REPORT-RECORD
+           WRITE REPORT-RECORD FROM SUMMARY-LINE2
+           WRITE HISTORY-RECORD FROM REPORT-RECORD
+           WRITE REPORT-RECORD FROM SUMMARY-LINE3
+           WRITE HISTORY-RECORD FROM REPORT-RECORD.
+       MOVE-PARA.
            MOVE EMP-ID     TO OUT-EMP-ID
            MOVE EMP-NAME   TO OUT-EMP-NAME
            MOVE CORRESPONDING EMP-DOB TO OUT-EMP-DOB
            MOVE EMP-EARN   TO OUT-EMP-EARN
            MOVE EMP-DEDN   TO OUT-EMP-DEDN
            COMPUTE EMP-SAL = EMP-EARN - EMP-DEDN
-           MOVE EMP-SAL    TO OUT-EMP-SAL.
\ No newline at end of file
+           MOVE EMP-SAL    TO OUT-EMP-SAL.
+       WRITE-CSV-PARA.
+           MOVE EMP-EARN TO CSV-EDIT-EARN
+           MOVE EMP-DEDN TO CSV-EDIT-DEDN
+           MOVE EMP-SAL  TO CSV-EDIT-SAL
+           MOVE SPACES TO WS-CSV-LINE
+           STRING EMP-ID          DELIMITED BY SIZE
+                  ','             DELIMITED BY SIZE
+                  EMP-NAME        DELIMITED BY SIZE
+                  ','             DELIMITED BY SIZE
+                  OUT-EMP-DOB     DELIMITED BY SIZE
+                  ','             DELIMITED BY SIZE
+                  CSV-EDIT-EARN   DELIMITED BY SIZE
+                  ','             DELIMITED BY SIZE
+                  CSV-EDIT-DEDN   DELIMITED BY SIZE
+                  ','             DELIMITED BY SIZE
+                  CSV-EDIT-SAL    DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           END-STRING
+           WRITE CSV-RECORD FROM WS-CSV-LINE.
