@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPGLEX.
+      *****************************************************
+      *  BUILDS THE GENERAL LEDGER / COST-CENTER EXTRACT    *
+      *  FEED (GLEXTR.DAT) FOR FINANCE FROM EMPLOYEE.DAT,   *
+      *  TRANSLATING EACH EMPLOYEE'S OFFICE LOCATION INTO   *
+      *  ITS GL COST-CENTER CODE VIA CCMAST.DAT.  A LOC     *
+      *  WITH NO COST-CENTER MAPPING IS EXTRACTED UNDER     *
+      *  THE SUSPENSE CODE '******' AND COUNTED SO PAYROLL  *
+      *  CAN FOLLOW UP WITH FINANCE BEFORE POSTING.          *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO 'EMPLOYEE.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT1.
+
+           SELECT CC-MASTER ASSIGN TO 'CCMAST.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-CC-FILE-STAT.
+
+           SELECT EXTRACT-FILE ASSIGN TO 'GLEXTR.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT2.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE
+           RECORD CONTAINS 110 CHARACTERS.
+       COPY EMPREC.
+       FD  CC-MASTER.
+       COPY CCREC.
+       FD  EXTRACT-FILE
+           RECORD CONTAINS 46 CHARACTERS.
+       01  EXTRACT-RECORD.
+           03  GL-CC-CODE          PIC X(06).
+           03  GL-EMP-ID           PIC X(05).
+           03  GL-EARN             PIC 9(7)V99.
+           03  GL-DEDN             PIC 9(7)V99.
+           03  GL-NET              PIC 9(7)V99.
+           03  GL-DATE             PIC 9(08).
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STAT1           PIC X(02).
+       01  WS-FILE-STAT2           PIC X(02).
+       01  WS-CC-FILE-STAT         PIC X(02).
+       01  WS-FILE-FLAG            PIC X(01) VALUE 'N'.
+           88  END-OF-FILE         VALUE 'Y'.
+       01  WS-CC-FILE-FLAG         PIC X(01) VALUE 'N'.
+           88  END-OF-CC-FILE      VALUE 'Y'.
+       01  WS-CC-COUNT             PIC 9(03) VALUE ZERO.
+       01  WS-TODAY.
+           03  WS-TODAY-YR         PIC 9(04).
+           03  WS-TODAY-MM         PIC 9(02).
+           03  WS-TODAY-DD         PIC 9(02).
+       01  WS-FOUND-CODE           PIC X(06) VALUE SPACES.
+       01  WS-TOT-EMP              PIC 9(05) VALUE ZERO.
+       01  WS-TOT-UNMAPPED         PIC 9(05) VALUE ZERO.
+       01  WS-CC-TABLE.
+           03  CC-ENTRY            OCCURS 1 TO 100 TIMES
+                   DEPENDING ON WS-CC-COUNT
+                   INDEXED BY CC-IDX.
+               05  TBL-CC-LOC      PIC X(03).
+               05  TBL-CC-CODE     PIC X(06).
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZATION-PARA.
+           PERFORM 2000-PROCESS-PARA  UNTIL  END-OF-FILE
+           PERFORM 9000-TERMINATION-PARA.
+           STOP RUN.
+       1000-INITIALIZATION-PARA.
+           OPEN INPUT EMPLOYEE-FILE
+           OPEN OUTPUT EXTRACT-FILE
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           MOVE 1 TO WS-CC-COUNT
+           OPEN INPUT CC-MASTER
+           IF WS-CC-FILE-STAT = '00'
+               PERFORM 1100-LOAD-CC-PARA UNTIL END-OF-CC-FILE
+               CLOSE CC-MASTER
+               IF WS-CC-COUNT > 1
+                   COMPUTE WS-CC-COUNT = WS-CC-COUNT - 1
+               ELSE
+                   MOVE SPACES TO TBL-CC-LOC(1) TBL-CC-CODE(1)
+               END-IF
+           ELSE
+               DISPLAY 'CCMAST.DAT NOT AVAILABLE - ALL LOCS UNMAPPED'
+               MOVE SPACES TO TBL-CC-LOC(1) TBL-CC-CODE(1)
+           END-IF
+           PERFORM 1500-READ-EMPLOYEE.
+       1100-LOAD-CC-PARA.
+           READ CC-MASTER
+               AT END
+                   MOVE 'Y' TO WS-CC-FILE-FLAG
+               NOT AT END
+                   MOVE CC-LOC   TO TBL-CC-LOC(WS-CC-COUNT)
+                   MOVE CC-CODE  TO TBL-CC-CODE(WS-CC-COUNT)
+                   ADD 1 TO WS-CC-COUNT
+           END-READ.
+       1500-READ-EMPLOYEE.
+           READ EMPLOYEE-FILE
+               AT END
+                   MOVE 'Y' TO WS-FILE-FLAG
+           END-READ.
+       2000-PROCESS-PARA.
+           PERFORM 2100-LOOKUP-CC-PARA
+           PERFORM 2200-WRITE-EXTRACT-PARA
+           ADD 1 TO WS-TOT-EMP
+           PERFORM 1500-READ-EMPLOYEE.
+       2100-LOOKUP-CC-PARA.
+           MOVE SPACES TO WS-FOUND-CODE
+           SET CC-IDX TO 1
+           SEARCH CC-ENTRY
+               AT END
+                   ADD 1 TO WS-TOT-UNMAPPED
+               WHEN EMP-LOC = TBL-CC-LOC(CC-IDX)
+                   MOVE TBL-CC-CODE(CC-IDX) TO WS-FOUND-CODE
+           END-SEARCH.
+       2200-WRITE-EXTRACT-PARA.
+           MOVE WS-FOUND-CODE  TO GL-CC-CODE
+           IF WS-FOUND-CODE = SPACES
+               MOVE '******'    TO GL-CC-CODE
+           END-IF
+           MOVE EMP-ID         TO GL-EMP-ID
+           MOVE EMP-EARN       TO GL-EARN
+           MOVE EMP-DEDN       TO GL-DEDN
+           COMPUTE GL-NET = EMP-EARN - EMP-DEDN
+           MOVE WS-TODAY       TO GL-DATE
+           WRITE EXTRACT-RECORD.
+       9000-TERMINATION-PARA.
+           DISPLAY '** GL/COST-CENTER EXTRACT SUMMARY **'
+           DISPLAY 'RECORDS EXTRACTED : ', WS-TOT-EMP
+           DISPLAY 'UNMAPPED LOCATIONS: ', WS-TOT-UNMAPPED
+           CLOSE EMPLOYEE-FILE
+                 EXTRACT-FILE.
