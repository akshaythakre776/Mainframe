@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPTHRSH.
+      *****************************************************
+      *  SCANS EMPLOYEE.DAT FOR EARNINGS/DEDUCTIONS THAT    *
+      *  FALL OUTSIDE CONFIGURABLE HIGH/LOW THRESHOLDS AND   *
+      *  WRITES THEM TO A SUSPENSE LISTING FOR PAYROLL       *
+      *  REVIEW.  INTENDED TO RUN AHEAD OF APROG4 SO A       *
+      *  FAT-FINGERED FIGURE IS CAUGHT BEFORE THE TOTALS      *
+      *  ARE TRUSTED.  THRESHOLDS COME FROM THRESH.DAT; IF   *
+      *  THAT FILE IS ABSENT, BUILT-IN DEFAULTS APPLY.       *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO 'EMPLOYEE.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT1.
+
+           SELECT THRESHOLD-FILE ASSIGN TO 'THRESH.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT2.
+
+           SELECT REPORT-FILE ASSIGN TO 'SUSPRPT.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT3.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE
+           RECORD CONTAINS 110 CHARACTERS.
+       COPY EMPREC.
+       FD  THRESHOLD-FILE
+           RECORD CONTAINS 28 CHARACTERS.
+       COPY THRESHLD.
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-RECORD           PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STAT1           PIC X(02).
+       01  WS-FILE-STAT2           PIC X(02).
+       01  WS-FILE-STAT3           PIC X(02).
+       01  WS-FILE-FLAG            PIC X(01) VALUE 'N'.
+           88  END-OF-FILE         VALUE 'Y'.
+       01  WS-THRESHOLDS.
+           03  WS-LOW-EARN         PIC 9(5)V99 VALUE 5000.00.
+           03  WS-HIGH-EARN        PIC 9(5)V99 VALUE 90000.00.
+           03  WS-LOW-DEDN         PIC 9(5)V99 VALUE ZERO.
+           03  WS-HIGH-DEDN        PIC 9(5)V99 VALUE 40000.00.
+       01  WS-TOT-FLAGGED          PIC 9(05) VALUE ZERO.
+       01  HEADING-LINE.
+           03  FILLER              PIC X(45) VALUE
+               'SUSPENSE LISTING - EARNINGS/DEDUCTIONS'.
+       01  DETAIL-LINE.
+           03  OUT-EMP-ID          PIC X(05) VALUE SPACES.
+           03  FILLER              PIC X(02) VALUE SPACES.
+           03  OUT-EMP-NAME        PIC X(20) VALUE SPACES.
+           03  FILLER              PIC X(02) VALUE SPACES.
+           03  OUT-EMP-EARN        PIC ZZ,ZZ9.99 VALUE ZERO.
+           03  FILLER              PIC X(02) VALUE SPACES.
+           03  OUT-EMP-DEDN        PIC ZZ,ZZ9.99 VALUE ZERO.
+           03  FILLER              PIC X(02) VALUE SPACES.
+           03  OUT-REASON          PIC X(25) VALUE SPACES.
+       01  SUMMARY-LINE.
+           03  FILLER              PIC X(22) VALUE
+               'RECORDS FLAGGED:      '.
+           03  OUT-TOT-FLAGGED     PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZATION-PARA.
+           PERFORM 2000-PROCESS-PARA  UNTIL  END-OF-FILE
+           PERFORM 9000-TERMINATION-PARA.
+           STOP RUN.
+       1000-INITIALIZATION-PARA.
+           OPEN INPUT EMPLOYEE-FILE
+           OPEN OUTPUT REPORT-FILE
+           WRITE REPORT-RECORD FROM HEADING-LINE
+           OPEN INPUT THRESHOLD-FILE
+           IF WS-FILE-STAT2 = '00'
+               READ THRESHOLD-FILE
+                   NOT AT END
+                       MOVE TH-LOW-EARN  TO WS-LOW-EARN
+                       MOVE TH-HIGH-EARN TO WS-HIGH-EARN
+                       MOVE TH-LOW-DEDN  TO WS-LOW-DEDN
+                       MOVE TH-HIGH-DEDN TO WS-HIGH-DEDN
+               END-READ
+               CLOSE THRESHOLD-FILE
+           ELSE
+               DISPLAY 'THRESH.DAT NOT FOUND - USING DEFAULT LIMITS'
+           END-IF
+           PERFORM 1500-READ-EMPLOYEE.
+       1500-READ-EMPLOYEE.
+           READ EMPLOYEE-FILE
+               AT END
+                   MOVE 'Y' TO WS-FILE-FLAG
+           END-READ.
+       2000-PROCESS-PARA.
+           MOVE SPACES TO OUT-REASON
+           EVALUATE TRUE
+               WHEN EMP-EARN < WS-LOW-EARN
+                   PERFORM 2900-FLAG-PARA
+                   MOVE 'EARNINGS BELOW MINIMUM' TO OUT-REASON
+               WHEN EMP-EARN > WS-HIGH-EARN
+                   PERFORM 2900-FLAG-PARA
+                   MOVE 'EARNINGS ABOVE MAXIMUM' TO OUT-REASON
+               WHEN EMP-DEDN < WS-LOW-DEDN
+                   PERFORM 2900-FLAG-PARA
+                   MOVE 'DEDUCTIONS BELOW MINIMUM' TO OUT-REASON
+               WHEN EMP-DEDN > WS-HIGH-DEDN
+                   PERFORM 2900-FLAG-PARA
+                   MOVE 'DEDUCTIONS ABOVE MAXIMUM' TO OUT-REASON
+               WHEN EMP-DEDN > EMP-EARN
+                   PERFORM 2900-FLAG-PARA
+                   MOVE 'DEDUCTIONS EXCEED EARNINGS' TO OUT-REASON
+           END-EVALUATE
+           IF OUT-REASON NOT = SPACES
+               WRITE REPORT-RECORD FROM DETAIL-LINE
+               MOVE SPACES TO DETAIL-LINE
+           END-IF
+           PERFORM 1500-READ-EMPLOYEE.
+       2900-FLAG-PARA.
+           MOVE EMP-ID     TO OUT-EMP-ID
+           MOVE EMP-NAME   TO OUT-EMP-NAME
+           MOVE EMP-EARN   TO OUT-EMP-EARN
+           MOVE EMP-DEDN   TO OUT-EMP-DEDN
+           ADD 1 TO WS-TOT-FLAGGED.
+       9000-TERMINATION-PARA.
+           MOVE WS-TOT-FLAGGED TO OUT-TOT-FLAGGED
+           WRITE REPORT-RECORD FROM SUMMARY-LINE
+           CLOSE EMPLOYEE-FILE
+                 REPORT-FILE.
