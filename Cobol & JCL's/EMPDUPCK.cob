@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPDUPCK.
+      *****************************************************
+      *  SCANS EMPLOYEE.DAT (A PLAIN SEQUENTIAL FILE WITH   *
+      *  NO UNIQUENESS ENFORCEMENT) FOR EMP-ID VALUES THAT   *
+      *  APPEAR MORE THAN ONCE, AND PRINTS BOTH SOURCE       *
+      *  RECORDS FOR EVERY DUPLICATE FOUND.  INTENDED TO      *
+      *  RUN AHEAD OF THE EMPMAST.DAT LOAD.                   *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO 'EMPLOYEE.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT1.
+
+           SELECT REPORT-FILE ASSIGN TO 'DUPRPT.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT2.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE
+           RECORD CONTAINS 110 CHARACTERS.
+       COPY EMPREC.
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-RECORD           PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STAT1           PIC X(02).
+       01  WS-FILE-STAT2           PIC X(02).
+       01  WS-FILE-FLAG            PIC X(01) VALUE 'N'.
+           88  END-OF-FILE         VALUE 'Y'.
+       01  WS-TAB-COUNT            PIC 9(04) VALUE ZERO.
+       01  WS-MATCH-IDX            PIC 9(04) VALUE ZERO.
+       01  WS-TOT-DUPS             PIC 9(05) VALUE ZERO.
+       01  WS-TABLE.
+           03  WS-ENTRY            OCCURS 0 TO 9999 TIMES
+                   DEPENDING ON WS-TAB-COUNT
+                   INDEXED BY TAB-IDX.
+               05  WS-T-RECORD     PIC X(110).
+       01  HEADING-LINE.
+           03  FILLER              PIC X(45) VALUE
+               'DUPLICATE EMP-ID DETECTION REPORT'.
+       01  DETAIL-LINE.
+           03  FILLER              PIC X(11) VALUE
+               'DUPLICATE: '.
+           03  OUT-EMP-ID          PIC X(05) VALUE SPACES.
+           03  FILLER              PIC X(64) VALUE SPACES.
+       01  RECORD-LINE.
+           03  FILLER              PIC X(04) VALUE SPACES.
+           03  OUT-RECORD          PIC X(110) VALUE SPACES.
+           03  FILLER              PIC X(09) VALUE SPACES.
+       01  SUMMARY-LINE.
+           03  FILLER              PIC X(24) VALUE
+               'DUPLICATE EMP-IDS FOUND:'.
+           03  OUT-TOT-DUPS        PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZATION-PARA.
+           PERFORM 2000-PROCESS-PARA  UNTIL  END-OF-FILE
+           PERFORM 9000-TERMINATION-PARA.
+           STOP RUN.
+       1000-INITIALIZATION-PARA.
+           OPEN INPUT EMPLOYEE-FILE
+           OPEN OUTPUT REPORT-FILE
+           WRITE REPORT-RECORD FROM HEADING-LINE
+           PERFORM 1500-READ-EMPLOYEE.
+       1500-READ-EMPLOYEE.
+           READ EMPLOYEE-FILE
+               AT END
+                   MOVE 'Y' TO WS-FILE-FLAG
+           END-READ.
+       2000-PROCESS-PARA.
+           PERFORM 3000-SEARCH-TABLE-PARA
+           IF WS-MATCH-IDX > ZERO
+               PERFORM 3900-REPORT-DUP-PARA
+           ELSE
+               PERFORM 3800-ADD-TO-TABLE-PARA
+           END-IF
+           PERFORM 1500-READ-EMPLOYEE.
+       3000-SEARCH-TABLE-PARA.
+           MOVE ZERO TO WS-MATCH-IDX
+           IF WS-TAB-COUNT > ZERO
+               SET TAB-IDX TO 1
+               SEARCH WS-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN EMP-ID = WS-T-RECORD(TAB-IDX) (1:5)
+                       SET WS-MATCH-IDX TO TAB-IDX
+               END-SEARCH
+           END-IF.
+       3800-ADD-TO-TABLE-PARA.
+           ADD 1 TO WS-TAB-COUNT
+           MOVE EMPLOYEE-RECORD TO WS-T-RECORD(WS-TAB-COUNT).
+       3900-REPORT-DUP-PARA.
+           ADD 1 TO WS-TOT-DUPS
+           MOVE SPACES     TO DETAIL-LINE
+           MOVE EMP-ID     TO OUT-EMP-ID
+           WRITE REPORT-RECORD FROM DETAIL-LINE
+           MOVE SPACES     TO RECORD-LINE
+           MOVE WS-T-RECORD(WS-MATCH-IDX) TO OUT-RECORD
+           WRITE REPORT-RECORD FROM RECORD-LINE
+           MOVE SPACES     TO RECORD-LINE
+           MOVE EMPLOYEE-RECORD TO OUT-RECORD
+           WRITE REPORT-RECORD FROM RECORD-LINE.
+       9000-TERMINATION-PARA.
+           MOVE WS-TOT-DUPS TO OUT-TOT-DUPS
+           WRITE REPORT-RECORD FROM SUMMARY-LINE
+           CLOSE EMPLOYEE-FILE
+                 REPORT-FILE.
