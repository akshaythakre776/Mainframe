@@ -0,0 +1,114 @@
+//EMPCYCLE JOB (ACCTNO),'NIGHTLY EMP CYCLE',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* EMPCYCLE - NIGHTLY BATCH CYCLE FOR THE EMPLOYEE SYSTEM.       *
+//* CHAINS THE EDIT, LOAD, SORT, REPORTING AND EXTRACT STEPS      *
+//* THAT TOGETHER MAKE UP ONE NIGHT'S RUN AGAINST EMPLOYEE.DAT    *
+//* AND EMPMAST.DAT.  EACH STEP IS CONDITIONED ON THE RETURN      *
+//* CODE OF THE STEPS BEFORE IT SO A FAILED EDIT OR LOAD STOPS    *
+//* THE REST OF THE CYCLE RATHER THAN RUNNING AGAINST BAD DATA.   *
+//*                                                                *
+//* MODIFICATION HISTORY                                          *
+//*   DATE       BY    DESCRIPTION                                *
+//*   ---------  ----  -----------------------------------------  *
+//*   2026-08-09  DEV  INITIAL VERSION OF THE NIGHTLY CYCLE.       *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=EMPTHRSH
+//STEPLIB  DD DSN=EMP.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEP 020 - PRE-LOAD VALIDATION/EDIT OF EMPLOYEE.DAT.          *
+//* RUNS ONLY IF THE THRESHOLD CHECK ABOVE COMPLETED CLEAN.       *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=EMPEDIT,COND=(4,GE,STEP010)
+//STEPLIB  DD DSN=EMP.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEP 030 - DUPLICATE EMP-ID CHECK AGAINST THE CLEANED FILE.   *
+//*--------------------------------------------------------------*
+//STEP030  EXEC PGM=EMPDUPCK,COND=(4,GE,STEP020)
+//STEPLIB  DD DSN=EMP.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEP 040 - LOAD/UPSERT EMPMAST.DAT FROM THE EDITED FILE.      *
+//*--------------------------------------------------------------*
+//STEP040  EXEC PGM=EMPLOAD,COND=(4,GE,STEP030)
+//STEPLIB  DD DSN=EMP.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEP 045 - WRITE SORTPARM.DAT AHEAD OF THE SORT STEP BELOW    *
+//* SO SORTPRG1 RUNS OPTION '4' (ASCENDING LOC/TECH/ID) INSTEAD   *
+//* OF FALLING BACK TO ITS OPTION '1' DESCENDING-LOCATION         *
+//* DEFAULT - OPTION '4' IS THE ORDER CTRLBRK1'S CONTROL BREAKS   *
+//* EXPECT.                                                       *
+//*--------------------------------------------------------------*
+//STEP045  EXEC PGM=IEBGENER,COND=(4,GE,STEP040)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD *
+4
+//SYSUT2   DD DSN=EMP.PROD.SORTPARM,DISP=(NEW,CATLG,DELETE)
+//SYSIN    DD DUMMY
+//*--------------------------------------------------------------*
+//* STEP 050/060 - SORT EMPLOYEE.DAT FOR THE CONTROL BREAK        *
+//* REPORT, THEN APPLY THE INTERACTIVE LOC/TECH FILTER SORT.      *
+//* SORTPRG2'S SORT RE-KEYS ON ASCENDING LOC/TECH/ID TOO, SO THE  *
+//* ORDER SORTPRG1 PRODUCES SURVIVES INTO EMPSORT.DAT RATHER      *
+//* THAN BEING DISCARDED AND RE-SORTED BY EMP-ID ALONE.           *
+//*--------------------------------------------------------------*
+//STEP050  EXEC PGM=SORTPRG1,COND=(4,GE,STEP045)
+//STEPLIB  DD DSN=EMP.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//STEP060  EXEC PGM=SORTPRG2,COND=(4,GE,STEP050)
+//STEPLIB  DD DSN=EMP.PROD.LOADLIB,DISP=SHR
+//SYSIN    DD *
+END
+END
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEP 065 - CTRLBRK1 READS THE LITERAL 'EMPLOYEE.DAT', NOT     *
+//* THE SORTED 'EMPSORT.DAT' STEP060 JUST PRODUCED, SO THE        *
+//* SORTED SEQUENCE HAS TO BE COPIED BACK ONTO THE NAME CTRLBRK1  *
+//* OPENS BEFORE STEP070 RUNS, OR THE CONTROL-BREAK TOTALS BREAK  *
+//* ON AN UNSORTED FILE.                                          *
+//*--------------------------------------------------------------*
+//STEP065  EXEC PGM=IEBGENER,COND=(4,GE,STEP060)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=EMP.PROD.EMPSORT,DISP=SHR
+//SYSUT2   DD DSN=EMP.PROD.EMPLOYEE,DISP=OLD
+//SYSIN    DD DUMMY
+//*--------------------------------------------------------------*
+//* STEP 070 - CONTROL BREAK LISTING, LEAVERS REPORT AND CSV      *
+//* EXTRACT.  CHECKPOINT/RESTART MEANS THIS STEP CAN BE RERUN     *
+//* ON ITS OWN IF THE CYCLE FAILS PARTWAY THROUGH IT.             *
+//*--------------------------------------------------------------*
+//STEP070  EXEC PGM=CTRLBRK1,COND=(4,GE,STEP065)
+//STEPLIB  DD DSN=EMP.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEP 080/090/100 - DOWNSTREAM EXTRACT AND REPORTING JOBS.     *
+//* THESE READ EMPLOYEE.DAT/EMPMAST.DAT BUT DO NOT CHANGE THEM,   *
+//* SO THEY RUN EVEN IF ONE OF THEM RETURNS A WARNING CODE.       *
+//*--------------------------------------------------------------*
+//STEP080  EXEC PGM=EMPYRSVC,COND=(4,GE,STEP070)
+//STEPLIB  DD DSN=EMP.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//STEP090  EXEC PGM=EMPYTD,COND=(4,GE,STEP070)
+//STEPLIB  DD DSN=EMP.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//STEP100  EXEC PGM=EMPGLEX,COND=(4,GE,STEP070)
+//STEPLIB  DD DSN=EMP.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//STEP110  EXEC PGM=EMPRATE,COND=(4,GE,STEP070)
+//STEPLIB  DD DSN=EMP.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
