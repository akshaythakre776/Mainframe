@@ -0,0 +1,28 @@
+//EMPARCH  JOB (ACCTNO),'PERIODIC ARCHIVE SWEEP',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* EMPARCH - PERIODIC (WEEKLY/MONTHLY) ARCHIVE CYCLE FOR THE     *
+//* EMPLOYEE SYSTEM.  TAKES A DATED SNAPSHOT OF EMPMAST.DAT AND   *
+//* REGISTERS IT IN THE ARCCTL.DAT CATALOG, THEN SWEEPS THAT      *
+//* CATALOG FOR ENTRIES OUTSIDE THE RETENTION WINDOW.  RUN ON     *
+//* ITS OWN SCHEDULE - NOT PART OF EMPCYCLE - SINCE A MASTER      *
+//* SNAPSHOT DOES NOT NEED TO BE TAKEN EVERY NIGHT.               *
+//*                                                                *
+//* MODIFICATION HISTORY                                          *
+//*   DATE       BY    DESCRIPTION                                *
+//*   ---------  ----  -----------------------------------------  *
+//*   2026-08-09  DEV  INITIAL VERSION OF THE ARCHIVE CYCLE.       *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=EMPARCHV
+//STEPLIB  DD DSN=EMP.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEP 020 - AGE THE ARCHIVE CATALOG AGAINST THE RETENTION      *
+//* WINDOW AND PRODUCE THE PURGE WORKLIST.  RUNS ONLY IF THE      *
+//* SNAPSHOT STEP ABOVE COMPLETED CLEAN.                          *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=ARCHPURG,COND=(4,GE,STEP010)
+//STEPLIB  DD DSN=EMP.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
