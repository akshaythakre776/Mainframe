@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPCERTX.
+      *****************************************************
+      *  CERTIFICATION EXPIRY / RENEWAL ALERT REPORT.       *
+      *  SCANS EMPLOYEE.DAT FOR ACTIVE EMPLOYEES WITH A      *
+      *  RECORDED EMP-CERT-EXP-DATE (ALONGSIDE EMP-TECH)     *
+      *  AND FLAGS ANYONE WHOSE CERTIFICATION HAS ALREADY     *
+      *  EXPIRED OR WILL EXPIRE WITHIN THE ALERT WINDOW.      *
+      *  DAYS-TO-EXPIRY IS APPROXIMATED WITH THE USUAL        *
+      *  30-DAY-MONTH/360-DAY-YEAR CONVENTION SINCE THERE IS  *
+      *  NO INTRINSIC DATE FUNCTION IN USE ELSEWHERE IN THIS   *
+      *  SYSTEM - PLENTY ACCURATE FOR AN ADVANCE-WARNING       *
+      *  LISTING.  THE ALERT WINDOW DEFAULTS TO 90 DAYS AND    *
+      *  CAN BE OVERRIDDEN WITH ENVIRONMENT VARIABLE           *
+      *  EMPCERT-DAYS.                                         *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO 'EMPLOYEE.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT1.
+
+           SELECT REPORT-FILE ASSIGN TO 'EMPCERTX.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT2.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE
+           RECORD CONTAINS 110 CHARACTERS.
+       COPY EMPREC.
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-RECORD            PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STAT1            PIC X(02).
+       01  WS-FILE-STAT2            PIC X(02).
+       01  WS-FILE-FLAG             PIC X(01) VALUE 'N'.
+           88  END-OF-FILE                    VALUE 'Y'.
+       01  WS-ENV-DAYS              PIC X(05) VALUE SPACES.
+       01  WS-ALERT-DAYS            PIC 9(05) VALUE 90.
+       01  WS-TODAY.
+           03  WS-TODAY-YR          PIC 9(04).
+           03  WS-TODAY-MM          PIC 9(02).
+           03  WS-TODAY-DD          PIC 9(02).
+       01  WS-TODAY-ORDINAL         PIC 9(07) VALUE ZERO.
+       01  WS-EXP-ORDINAL           PIC 9(07) VALUE ZERO.
+       01  WS-DAYS-TO-EXPIRY        PIC S9(07) VALUE ZERO.
+       01  WS-TOT-READ              PIC 9(05) VALUE ZERO.
+       01  WS-TOT-WITH-CERT         PIC 9(05) VALUE ZERO.
+       01  WS-TOT-EXPIRED           PIC 9(05) VALUE ZERO.
+       01  WS-TOT-EXPIRING          PIC 9(05) VALUE ZERO.
+       01  HEADING-LINE1            PIC X(80) VALUE
+           'CERTIFICATION EXPIRY / RENEWAL ALERT REPORT'.
+       01  HEADING-LINE2.
+           03  FILLER               PIC X(06) VALUE 'ID'.
+           03  FILLER               PIC X(16) VALUE 'EMP NAME'.
+           03  FILLER               PIC X(07) VALUE 'TECH'.
+           03  FILLER               PIC X(14) VALUE 'CERT EXP DATE'.
+           03  FILLER               PIC X(12) VALUE 'DAYS LEFT'.
+           03  FILLER               PIC X(25) VALUE 'STATUS'.
+       01  DETAIL-LINE.
+           03  OUT-EMP-ID           PIC X(05) VALUE SPACES.
+           03  FILLER               PIC X(01) VALUE SPACES.
+           03  OUT-EMP-NAME         PIC X(15) VALUE SPACES.
+           03  FILLER               PIC X(01) VALUE SPACES.
+           03  OUT-EMP-TECH         PIC X(05) VALUE SPACES.
+           03  FILLER               PIC X(02) VALUE SPACES.
+           03  OUT-CERT-EXP.
+                05  OUT-CERT-DD     PIC 9(02) VALUE ZERO.
+                05  FILLER          PIC X(01) VALUE '/'.
+                05  OUT-CERT-MM     PIC 9(02) VALUE ZERO.
+                05  FILLER          PIC X(01) VALUE '/'.
+                05  OUT-CERT-YR     PIC 9(04) VALUE ZERO.
+           03  FILLER               PIC X(02) VALUE SPACES.
+           03  OUT-DAYS-LEFT        PIC -ZZZZ9.
+           03  FILLER               PIC X(02) VALUE SPACES.
+           03  OUT-STATUS           PIC X(20) VALUE SPACES.
+       01  SUMMARY-LINE1.
+           03  FILLER               PIC X(22) VALUE
+               'RECORDS READ:         '.
+           03  OUT-TOT-READ         PIC ZZZZ9.
+       01  SUMMARY-LINE2.
+           03  FILLER               PIC X(22) VALUE
+               'RECORDS WITH CERT:    '.
+           03  OUT-TOT-WITH-CERT    PIC ZZZZ9.
+       01  SUMMARY-LINE3.
+           03  FILLER               PIC X(22) VALUE
+               'CERTS ALREADY EXPIRED:'.
+           03  OUT-TOT-EXPIRED      PIC ZZZZ9.
+       01  SUMMARY-LINE4.
+           03  FILLER               PIC X(22) VALUE
+               'CERTS EXPIRING SOON:  '.
+           03  OUT-TOT-EXPIRING     PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZATION-PARA.
+           PERFORM 2000-PROCESS-PARA  UNTIL  END-OF-FILE
+           PERFORM 9000-TERMINATION-PARA.
+           STOP RUN.
+       1000-INITIALIZATION-PARA.
+           OPEN INPUT  EMPLOYEE-FILE
+           OPEN OUTPUT REPORT-FILE
+           WRITE REPORT-RECORD FROM HEADING-LINE1
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           WRITE REPORT-RECORD FROM HEADING-LINE2
+           ACCEPT WS-ENV-DAYS FROM ENVIRONMENT 'EMPCERT-DAYS'
+           IF WS-ENV-DAYS IS NUMERIC AND WS-ENV-DAYS NOT = SPACES
+               MOVE WS-ENV-DAYS TO WS-ALERT-DAYS
+           END-IF
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           COMPUTE WS-TODAY-ORDINAL =
+               WS-TODAY-YR * 360 + WS-TODAY-MM * 30 + WS-TODAY-DD
+           PERFORM 1500-READ-EMPLOYEE.
+       1500-READ-EMPLOYEE.
+           READ EMPLOYEE-FILE
+               AT END
+                   MOVE 'Y' TO WS-FILE-FLAG
+               NOT AT END
+                   ADD 1 TO WS-TOT-READ
+           END-READ.
+       2000-PROCESS-PARA.
+           IF EMP-ACTIVE AND EMP-CERT-EXP-YR > ZERO
+               ADD 1 TO WS-TOT-WITH-CERT
+               PERFORM 2100-CALC-DAYS-TO-EXPIRY-PARA
+               IF WS-DAYS-TO-EXPIRY < ZERO
+                   ADD 1 TO WS-TOT-EXPIRED
+                   PERFORM 2200-WRITE-DETAIL-PARA
+               ELSE
+                   IF WS-DAYS-TO-EXPIRY <= WS-ALERT-DAYS
+                       ADD 1 TO WS-TOT-EXPIRING
+                       PERFORM 2200-WRITE-DETAIL-PARA
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM 1500-READ-EMPLOYEE.
+       2100-CALC-DAYS-TO-EXPIRY-PARA.
+           COMPUTE WS-EXP-ORDINAL =
+               EMP-CERT-EXP-YR * 360 + EMP-CERT-EXP-MM * 30
+                   + EMP-CERT-EXP-DD
+           COMPUTE WS-DAYS-TO-EXPIRY =
+               WS-EXP-ORDINAL - WS-TODAY-ORDINAL.
+       2200-WRITE-DETAIL-PARA.
+           MOVE SPACES TO DETAIL-LINE
+           MOVE EMP-ID              TO OUT-EMP-ID
+           MOVE EMP-NAME            TO OUT-EMP-NAME
+           MOVE EMP-TECH            TO OUT-EMP-TECH
+           MOVE EMP-CERT-EXP-DD     TO OUT-CERT-DD
+           MOVE EMP-CERT-EXP-MM     TO OUT-CERT-MM
+           MOVE EMP-CERT-EXP-YR     TO OUT-CERT-YR
+           MOVE WS-DAYS-TO-EXPIRY   TO OUT-DAYS-LEFT
+           IF WS-DAYS-TO-EXPIRY < ZERO
+               MOVE 'EXPIRED' TO OUT-STATUS
+           ELSE
+               MOVE 'EXPIRING SOON' TO OUT-STATUS
+           END-IF
+           WRITE REPORT-RECORD FROM DETAIL-LINE.
+       9000-TERMINATION-PARA.
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE WS-TOT-READ       TO OUT-TOT-READ
+           MOVE WS-TOT-WITH-CERT  TO OUT-TOT-WITH-CERT
+           MOVE WS-TOT-EXPIRED    TO OUT-TOT-EXPIRED
+           MOVE WS-TOT-EXPIRING   TO OUT-TOT-EXPIRING
+           WRITE REPORT-RECORD FROM SUMMARY-LINE1
+           WRITE REPORT-RECORD FROM SUMMARY-LINE2
+           WRITE REPORT-RECORD FROM SUMMARY-LINE3
+           WRITE REPORT-RECORD FROM SUMMARY-LINE4
+           DISPLAY '** EMPCERTX SUMMARY **'
+           DISPLAY 'RECORDS READ    : ', WS-TOT-READ
+           DISPLAY 'WITH CERT DATE  : ', WS-TOT-WITH-CERT
+           DISPLAY 'ALREADY EXPIRED : ', WS-TOT-EXPIRED
+           DISPLAY 'EXPIRING SOON   : ', WS-TOT-EXPIRING
+           CLOSE EMPLOYEE-FILE
+                 REPORT-FILE.
