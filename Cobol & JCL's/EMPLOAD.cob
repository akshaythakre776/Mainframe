@@ -0,0 +1,243 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOAD.
+      *****************************************************
+      *  LOADS/UPSERTS EMPLOYEE.DAT (SEQUENTIAL) INTO THE   *
+      *  INDEXED EMPMAST.DAT MASTER, KEYED ON EMP-ID.  AN   *
+      *  EMP-ID ALREADY ON THE MASTER IS UPDATED IN PLACE;  *
+      *  A NEW EMP-ID IS ADDED; A BLANK/INVALID EMP-ID IS   *
+      *  REJECTED.  PRINTS LOADED/UPDATED/REJECTED COUNTS.  *
+      *  EMPLOADRUN.DAT REMEMBERS THE SOURCE ID OF THE LAST  *
+      *  SUCCESSFUL LOAD (EMPLOAD-SRCID FROM THE ENVIRONMENT *
+      *  OR TODAY'S DATE IF NOT SET) SO THE SAME SOURCE      *
+      *  CANNOT BE LOADED TWICE BY ACCIDENT; SET EMPLOAD-    *
+      *  FORCE=Y IN THE ENVIRONMENT TO OVERRIDE.             *
+      *  EMPMAST.DAT STORES EMP-EARN/EMP-DEDN AS PACKED      *
+      *  DECIMAL (COPY EMPMREC) WHILE EMPLOYEE.DAT KEEPS     *
+      *  THEM ZONED (COPY EMPREC) - THE MOVES BELOW DO THE   *
+      *  ZONED-TO-PACKED CONVERSION AS PART OF THE LOAD.     *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO 'EMPLOYEE.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT1.
+
+           SELECT EMPLOYEE-MASTER ASSIGN TO 'EMPMAST.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS EMP-ID
+           FILE STATUS  IS WS-FILE-STAT2.
+
+           SELECT RUN-GUARD-FILE ASSIGN TO 'EMPLOADRUN.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT3.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE
+           RECORD CONTAINS 110 CHARACTERS.
+       01  EMP-REC-IN.
+           03  I-EMP-ID            PIC X(05).
+           03  I-EMP-NAME          PIC X(15).
+           03  I-EMP-LOC           PIC X(03).
+           03  I-EMP-TECH          PIC X(05).
+           03  I-EMP-DOB.
+                05  I-EMP-YR       PIC 9(04).
+                05  I-EMP-MM       PIC 9(02).
+                05  I-EMP-DD       PIC 9(02).
+           03  I-EMP-EARN          PIC 9(5)V99.
+           03  I-EMP-DEDN          PIC 9(5)V99.
+           03  I-EMP-STATUS        PIC X(01).
+           03  I-EMP-TERM-DATE.
+                05  I-EMP-TERM-YR  PIC 9(04).
+                05  I-EMP-TERM-MM  PIC 9(02).
+                05  I-EMP-TERM-DD  PIC 9(02).
+           03  I-EMP-HIRE-DATE.
+                05  I-EMP-HIRE-YR  PIC 9(04).
+                05  I-EMP-HIRE-MM  PIC 9(02).
+                05  I-EMP-HIRE-DD  PIC 9(02).
+           03  I-EMP-BADGE         PIC X(06).
+           03  I-EMP-EMAIL         PIC X(25).
+           03  I-EMP-DEPT          PIC X(04).
+           03  I-EMP-CERT-EXP-DATE.
+                05  I-EMP-CERT-EXP-YR  PIC 9(04).
+                05  I-EMP-CERT-EXP-MM  PIC 9(02).
+                05  I-EMP-CERT-EXP-DD  PIC 9(02).
+       FD  EMPLOYEE-MASTER.
+       COPY EMPMREC.
+       FD  RUN-GUARD-FILE
+           RECORD CONTAINS 10 CHARACTERS.
+       01  GUARD-RECORD            PIC X(10).
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STAT1           PIC X(02).
+       01  WS-FILE-STAT2           PIC X(02).
+       01  WS-FILE-STAT3           PIC X(02).
+       01  WS-FILE-FLAG            PIC X(01) VALUE 'N'.
+           88  END-OF-FILE         VALUE 'Y'.
+       01  WS-TODAY.
+           03  WS-TODAY-YR         PIC 9(04).
+           03  WS-TODAY-MM         PIC 9(02).
+           03  WS-TODAY-DD         PIC 9(02).
+       01  WS-ENV-SRCID            PIC X(10) VALUE SPACES.
+       01  WS-ENV-FORCE            PIC X(01) VALUE SPACES.
+       01  WS-SRC-ID               PIC X(10) VALUE SPACES.
+       01  WS-LAST-SRC-ID          PIC X(10) VALUE SPACES.
+       01  WS-GUARD-FLAG           PIC X(01) VALUE 'N'.
+           88  GUARD-FOUND                   VALUE 'Y'.
+       01  WS-ABORT-FLAG           PIC X(01) VALUE 'N'.
+           88  ABORT-RUN                     VALUE 'Y'.
+       01  WS-COUNTERS.
+           03  WS-TOT-READ         PIC 9(05) VALUE ZERO.
+           03  WS-TOT-LOADED       PIC 9(05) VALUE ZERO.
+           03  WS-TOT-UPDATED      PIC 9(05) VALUE ZERO.
+           03  WS-TOT-REJECTED     PIC 9(05) VALUE ZERO.
+       01  OUT-COUNTERS.
+           03  OUT-TOT-READ        PIC ZZZZ9.
+           03  OUT-TOT-LOADED      PIC ZZZZ9.
+           03  OUT-TOT-UPDATED     PIC ZZZZ9.
+           03  OUT-TOT-REJECTED    PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZATION-PARA.
+           IF NOT ABORT-RUN
+               PERFORM 2000-PROCESS-PARA  UNTIL  END-OF-FILE
+               PERFORM 9000-TERMINATION-PARA
+           END-IF.
+           STOP RUN.
+       1000-INITIALIZATION-PARA.
+           PERFORM 1050-CHECK-RUN-GUARD-PARA
+           IF NOT ABORT-RUN
+               OPEN INPUT EMPLOYEE-FILE
+               OPEN I-O EMPLOYEE-MASTER
+               IF WS-FILE-STAT2 = '35'
+                   OPEN OUTPUT EMPLOYEE-MASTER
+                   CLOSE EMPLOYEE-MASTER
+                   OPEN I-O EMPLOYEE-MASTER
+               END-IF
+               PERFORM 1500-READ-EMPLOYEE
+           END-IF.
+       1050-CHECK-RUN-GUARD-PARA.
+           ACCEPT WS-ENV-SRCID FROM ENVIRONMENT 'EMPLOAD-SRCID'
+           ACCEPT WS-ENV-FORCE FROM ENVIRONMENT 'EMPLOAD-FORCE'
+           IF WS-ENV-SRCID = SPACES
+               ACCEPT WS-TODAY FROM DATE YYYYMMDD
+               MOVE WS-TODAY TO WS-SRC-ID
+           ELSE
+               MOVE WS-ENV-SRCID TO WS-SRC-ID
+           END-IF
+           OPEN INPUT RUN-GUARD-FILE
+           IF WS-FILE-STAT3 = '00'
+               MOVE 'Y' TO WS-GUARD-FLAG
+               READ RUN-GUARD-FILE INTO WS-LAST-SRC-ID
+                   AT END
+                       MOVE 'N' TO WS-GUARD-FLAG
+               END-READ
+               CLOSE RUN-GUARD-FILE
+           END-IF
+           IF GUARD-FOUND AND WS-SRC-ID = WS-LAST-SRC-ID
+                   AND WS-ENV-FORCE NOT = 'Y'
+               DISPLAY 'EMPLOAD ABORTED - SOURCE ', WS-SRC-ID,
+                   ' ALREADY LOADED INTO EMPMAST.DAT'
+               DISPLAY 'SET EMPLOAD-FORCE=Y TO OVERRIDE AND RELOAD'
+               MOVE 'Y' TO WS-ABORT-FLAG
+           END-IF.
+       1500-READ-EMPLOYEE.
+           READ EMPLOYEE-FILE
+               AT END
+                   MOVE 'Y' TO WS-FILE-FLAG
+               NOT AT END
+                   ADD 1 TO WS-TOT-READ
+           END-READ.
+       2000-PROCESS-PARA.
+           IF I-EMP-ID = SPACES OR LOW-VALUES
+               ADD 1 TO WS-TOT-REJECTED
+               DISPLAY 'REJECTED - BLANK EMP-ID'
+           ELSE
+               PERFORM 2100-UPSERT-PARA
+           END-IF
+           PERFORM 1500-READ-EMPLOYEE.
+       2100-UPSERT-PARA.
+           MOVE I-EMP-ID    TO EMP-ID
+           MOVE I-EMP-NAME  TO EMP-NAME
+           MOVE I-EMP-LOC   TO EMP-LOC
+           MOVE I-EMP-TECH  TO EMP-TECH
+           MOVE I-EMP-YR    TO EMP-YR
+           MOVE I-EMP-MM    TO EMP-MM
+           MOVE I-EMP-DD    TO EMP-DD
+           MOVE I-EMP-EARN  TO EMP-EARN
+           MOVE I-EMP-DEDN  TO EMP-DEDN
+           MOVE I-EMP-BADGE TO EMP-BADGE
+           MOVE I-EMP-EMAIL TO EMP-EMAIL
+           MOVE I-EMP-DEPT  TO EMP-DEPT
+           MOVE I-EMP-CERT-EXP-YR TO EMP-CERT-EXP-YR
+           MOVE I-EMP-CERT-EXP-MM TO EMP-CERT-EXP-MM
+           MOVE I-EMP-CERT-EXP-DD TO EMP-CERT-EXP-DD
+           MOVE 'A'         TO EMP-STATUS
+           MOVE ZERO        TO EMP-TERM-YR
+                                EMP-TERM-MM
+                                EMP-TERM-DD
+           PERFORM 2150-DEFAULT-HIRE-DATE-PARA
+           WRITE EMPLOYEE-RECORD
+               INVALID KEY
+                   PERFORM 2200-UPDATE-PARA
+               NOT INVALID KEY
+                   ADD 1 TO WS-TOT-LOADED
+           END-WRITE.
+       2200-UPDATE-PARA.
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   ADD 1 TO WS-TOT-REJECTED
+                   DISPLAY 'REJECTED - EMP-ID ', I-EMP-ID
+           END-READ
+           IF WS-FILE-STAT2 = '00'
+               MOVE I-EMP-NAME TO EMP-NAME
+               MOVE I-EMP-LOC  TO EMP-LOC
+               MOVE I-EMP-TECH TO EMP-TECH
+               MOVE I-EMP-YR   TO EMP-YR
+               MOVE I-EMP-MM   TO EMP-MM
+               MOVE I-EMP-DD   TO EMP-DD
+               MOVE I-EMP-EARN TO EMP-EARN
+               MOVE I-EMP-DEDN TO EMP-DEDN
+               MOVE I-EMP-BADGE TO EMP-BADGE
+               MOVE I-EMP-EMAIL TO EMP-EMAIL
+               MOVE I-EMP-DEPT  TO EMP-DEPT
+               MOVE I-EMP-CERT-EXP-YR TO EMP-CERT-EXP-YR
+               MOVE I-EMP-CERT-EXP-MM TO EMP-CERT-EXP-MM
+               MOVE I-EMP-CERT-EXP-DD TO EMP-CERT-EXP-DD
+               REWRITE EMPLOYEE-RECORD
+                   INVALID KEY
+                       ADD 1 TO WS-TOT-REJECTED
+                   NOT INVALID KEY
+                       ADD 1 TO WS-TOT-UPDATED
+               END-REWRITE
+           END-IF.
+       2150-DEFAULT-HIRE-DATE-PARA.
+           IF I-EMP-HIRE-YR = ZERO
+               ACCEPT WS-TODAY FROM DATE YYYYMMDD
+               MOVE WS-TODAY-YR TO EMP-HIRE-YR
+               MOVE WS-TODAY-MM TO EMP-HIRE-MM
+               MOVE WS-TODAY-DD TO EMP-HIRE-DD
+           ELSE
+               MOVE I-EMP-HIRE-YR TO EMP-HIRE-YR
+               MOVE I-EMP-HIRE-MM TO EMP-HIRE-MM
+               MOVE I-EMP-HIRE-DD TO EMP-HIRE-DD
+           END-IF.
+       9000-TERMINATION-PARA.
+           MOVE WS-TOT-READ     TO OUT-TOT-READ
+           MOVE WS-TOT-LOADED   TO OUT-TOT-LOADED
+           MOVE WS-TOT-UPDATED  TO OUT-TOT-UPDATED
+           MOVE WS-TOT-REJECTED TO OUT-TOT-REJECTED
+           DISPLAY '** EMPMAST LOAD SUMMARY **'
+           DISPLAY 'RECORDS READ    : ', OUT-TOT-READ
+           DISPLAY 'RECORDS LOADED  : ', OUT-TOT-LOADED
+           DISPLAY 'RECORDS UPDATED : ', OUT-TOT-UPDATED
+           DISPLAY 'RECORDS REJECTED: ', OUT-TOT-REJECTED
+           DISPLAY 'SOURCE ID LOADED: ', WS-SRC-ID
+           CLOSE EMPLOYEE-FILE
+                 EMPLOYEE-MASTER
+           OPEN OUTPUT RUN-GUARD-FILE
+           MOVE WS-SRC-ID TO GUARD-RECORD
+           WRITE GUARD-RECORD
+           CLOSE RUN-GUARD-FILE.
