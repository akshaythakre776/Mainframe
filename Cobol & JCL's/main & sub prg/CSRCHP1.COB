@@ -7,26 +7,47 @@
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE  IS SEQUENTIAL
            FILE STATUS  IS WS-FILE-STAT.
+
+           SELECT LOCATION-MASTER ASSIGN TO 'LOCMAST.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-LOC-FILE-STAT.
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLOYEE-FILE
-           RECORD CONTAINS 50 CHARACTERS.
+           RECORD CONTAINS 110 CHARACTERS.
        01  EMPLOYEE-RECORD.
            03  EMP-ID              PIC X(05).
            03  EMP-NAME            PIC X(15).
            03  EMP-LOC             PIC X(03).
-           03  FILLER              PIC X(27).
+           03  FILLER              PIC X(87).
+       FD  LOCATION-MASTER.
+       COPY LOCMREC.
        WORKING-STORAGE SECTION.
        01  WS-FILE-STAT            PIC X(02).
+       01  WS-LOC-FILE-STAT        PIC X(02).
        01  WS-FILE-FLAG            PIC X(01) VALUE 'N'.
            88  END-OF-FILE         VALUE 'Y'.
-       01  WS-LOC-NAME             PIC X(12).
+       01  WS-LOC-FILE-FLAG        PIC X(01) VALUE 'N'.
+           88  END-OF-LOC-FILE     VALUE 'Y'.
+       01  WS-LOC-NAME             PIC X(30).
+       01  WS-LOC-REGION           PIC X(04).
        01  WS-PROG-NAME            PIC X(08) VALUE 'CLOCPROG'.
+       01  WS-LOC-COUNT            PIC 9(03) VALUE ZERO.
+       01  WS-SUB                  PIC 9(03) VALUE ZERO.
        01  WS-LOCATION-TABLE.
-           03  LOCATION-TABLE      OCCURS 10 TIMES 
+           03  LOCATION-TABLE      OCCURS 1 TO 100 TIMES
+                   DEPENDING ON WS-LOC-COUNT
                    INDEXED BY LOC-IDX.
                05  LOC-CODE        PIC X(03).
-               04  LOC-NAME        PIC X(12).
+               05  LOC-NAME        PIC X(30).
+               05  LOC-ADDRESS     PIC X(40).
+               05  LOC-REGION      PIC X(04).
+               05  LOC-PHONE       PIC X(12).
+       01  WS-LEGACY-TABLE.
+           03  WS-LEGACY-ENTRY     OCCURS 10 TIMES.
+               05  WS-LEGACY-CODE  PIC X(03).
+               05  WS-LEGACY-NAME  PIC X(12).
        PROCEDURE DIVISION.
        0000-MAIN-PARA.
            PERFORM 1000-INITIALIZATION-PARA.
@@ -38,29 +59,75 @@
            IF WS-FILE-STAT = '00'
                DISPLAY 'EMPLOYEE FILE OPENED SUCCESSFULLY'
            END-IF.
-           DISPLAY '**----------------------**'
-           DISPLAY 'BEFORE CALLING SUB-ROUTINE'
-           CALL WS-PROG-NAME USING WS-LOCATION-TABLE.
-           DISPLAY 'AFTER  CALLING SUB ROUTINE'
-           DISPLAY WS-LOCATION-TABLE
-           DISPLAY '**----------------------**'
+           MOVE 1 TO WS-LOC-COUNT
+           OPEN INPUT LOCATION-MASTER
+           IF WS-LOC-FILE-STAT = '00'
+               PERFORM 1100-LOAD-LOCATION-PARA UNTIL END-OF-LOC-FILE
+               CLOSE LOCATION-MASTER
+               IF WS-LOC-COUNT > 1
+                   COMPUTE WS-LOC-COUNT = WS-LOC-COUNT - 1
+               ELSE
+                   MOVE SPACES TO LOC-CODE(1) LOC-NAME(1)
+                                  LOC-ADDRESS(1) LOC-REGION(1)
+                                  LOC-PHONE(1)
+               END-IF
+           ELSE
+               DISPLAY 'LOCATION-MASTER FILE NOT AVAILABLE'
+               PERFORM 1200-FALLBACK-LOAD-PARA
+           END-IF
+           DISPLAY 'LOCATION TABLE ENTRIES LOADED: ', WS-LOC-COUNT
            PERFORM 1500-READ-EMPLOYEE.
+       1100-LOAD-LOCATION-PARA.
+           READ LOCATION-MASTER
+               AT END
+                   MOVE 'Y' TO WS-LOC-FILE-FLAG
+               NOT AT END
+                   MOVE LOCM-CODE    TO LOC-CODE(WS-LOC-COUNT)
+                   MOVE LOCM-NAME    TO LOC-NAME(WS-LOC-COUNT)
+                   MOVE LOCM-ADDRESS TO LOC-ADDRESS(WS-LOC-COUNT)
+                   MOVE LOCM-REGION  TO LOC-REGION(WS-LOC-COUNT)
+                   MOVE LOCM-PHONE   TO LOC-PHONE(WS-LOC-COUNT)
+                   ADD 1 TO WS-LOC-COUNT
+           END-READ.
+       1200-FALLBACK-LOAD-PARA.
+           CALL WS-PROG-NAME USING WS-LEGACY-TABLE
+               ON EXCEPTION
+                   DISPLAY 'LOCATION LOOKUP SUBPROGRAM UNAVAILABLE'
+                   MOVE 1 TO WS-LOC-COUNT
+                   MOVE SPACES TO LOC-CODE(1) LOC-NAME(1)
+                                  LOC-ADDRESS(1) LOC-REGION(1)
+                                  LOC-PHONE(1)
+               NOT ON EXCEPTION
+                   MOVE 10 TO WS-LOC-COUNT
+                   PERFORM 1300-COPY-LEGACY-PARA
+                       VARYING WS-SUB FROM 1 BY 1
+                       UNTIL WS-SUB > 10
+           END-CALL.
+       1300-COPY-LEGACY-PARA.
+           MOVE WS-LEGACY-CODE(WS-SUB) TO LOC-CODE(WS-SUB)
+           MOVE WS-LEGACY-NAME(WS-SUB) TO LOC-NAME(WS-SUB)
+           MOVE SPACES                 TO LOC-ADDRESS(WS-SUB)
+                                          LOC-REGION(WS-SUB)
+                                          LOC-PHONE(WS-SUB).
        2000-PROCESS-PARA.
            PERFORM 3000-SEARCH-LOCATION.
-           DISPLAY 'DTLS= ', EMP-ID, EMP-NAME, WS-LOC-NAME 
+           DISPLAY 'DTLS= ', EMP-ID, EMP-NAME, WS-LOC-NAME,
+               ' REGION: ', WS-LOC-REGION
            PERFORM 1500-READ-EMPLOYEE.
        1500-READ-EMPLOYEE.
            READ EMPLOYEE-FILE
                AT END
                    MOVE 'Y' TO WS-FILE-FLAG
-           END-READ.              
+           END-READ.
        3000-SEARCH-LOCATION.
            SET LOC-IDX TO 1
            SEARCH LOCATION-TABLE
                AT END
                    MOVE 'INVALID LOC.' TO WS-LOC-NAME
+                   MOVE SPACES         TO WS-LOC-REGION
                WHEN EMP-LOC = LOC-CODE(LOC-IDX)
-                   MOVE LOC-NAME(LOC-IDX) TO WS-LOC-NAME
+                   MOVE LOC-NAME(LOC-IDX)   TO WS-LOC-NAME
+                   MOVE LOC-REGION(LOC-IDX) TO WS-LOC-REGION
            END-SEARCH.
        9000-TERMINATION-PARA.
            DISPLAY '**----------------------------------**'
