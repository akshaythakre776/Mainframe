@@ -0,0 +1,41 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLOCPROG.
+      *****************************************************
+      *  LEGACY LOCATION LOOKUP SUBPROGRAM.  RETAINED AS A  *
+      *  FALLBACK FOR CSRCHPRG WHEN LOCATION-MASTER.DAT IS  *
+      *  NOT AVAILABLE - THE NORMAL PATH NOW LOADS THE      *
+      *  LOCATION TABLE FROM THAT FILE INSTEAD OF THIS      *
+      *  HARDCODED CALL.                                    *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SUB                  PIC 9(02) COMP.
+       LINKAGE SECTION.
+       01  LK-LOCATION-TABLE.
+           03  LK-LOCATION-ENTRY   OCCURS 10 TIMES.
+               05  LK-LOC-CODE     PIC X(03).
+               05  LK-LOC-NAME     PIC X(12).
+       PROCEDURE DIVISION USING LK-LOCATION-TABLE.
+       0000-MAIN-PARA.
+           MOVE 'HYD' TO LK-LOC-CODE(1)
+           MOVE 'HYDERABAD  ' TO LK-LOC-NAME(1)
+           MOVE 'BLR' TO LK-LOC-CODE(2)
+           MOVE 'BANGALORE  ' TO LK-LOC-NAME(2)
+           MOVE 'CHN' TO LK-LOC-CODE(3)
+           MOVE 'CHENNAI    ' TO LK-LOC-NAME(3)
+           MOVE 'DEL' TO LK-LOC-CODE(4)
+           MOVE 'DELHI      ' TO LK-LOC-NAME(4)
+           MOVE 'MUM' TO LK-LOC-CODE(5)
+           MOVE 'MUMBAI     ' TO LK-LOC-NAME(5)
+           MOVE 'PUN' TO LK-LOC-CODE(6)
+           MOVE 'PUNE       ' TO LK-LOC-NAME(6)
+           MOVE 'KOL' TO LK-LOC-CODE(7)
+           MOVE 'KOLKATA    ' TO LK-LOC-NAME(7)
+           MOVE 'NOI' TO LK-LOC-CODE(8)
+           MOVE 'NOIDA      ' TO LK-LOC-NAME(8)
+           MOVE 'GGN' TO LK-LOC-CODE(9)
+           MOVE 'GURGAON    ' TO LK-LOC-NAME(9)
+           MOVE 'AHM' TO LK-LOC-CODE(10)
+           MOVE 'AHMEDABAD  ' TO LK-LOC-NAME(10)
+           GOBACK.
