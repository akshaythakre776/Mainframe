@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSTATTXT.
+      *****************************************************
+      *  SHARED FILE-STATUS-TO-TEXT LOOKUP.  TRANSLATES A   *
+      *  TWO-DIGIT COBOL FILE STATUS CODE INTO SOMETHING AN  *
+      *  OPERATOR CAN ACT ON WITHOUT LOOKING THE CODE UP BY  *
+      *  HAND.  CALLED FROM THE OPEN/READ/WRITE CHECKS IN    *
+      *  APROG5, CTRLBRK1 AND READVSM2.                      *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LK-FS-CODE               PIC X(02).
+       01  LK-FS-TEXT                PIC X(30).
+       PROCEDURE DIVISION USING LK-FS-CODE LK-FS-TEXT.
+       0000-MAIN-PARA.
+           EVALUATE LK-FS-CODE
+               WHEN '00'
+                   MOVE 'SUCCESSFUL COMPLETION'  TO LK-FS-TEXT
+               WHEN '02'
+                   MOVE 'SUCCESSFUL - DUPLICATE KEY' TO LK-FS-TEXT
+               WHEN '04'
+                   MOVE 'RECORD LENGTH MISMATCH' TO LK-FS-TEXT
+               WHEN '05'
+                   MOVE 'OPTIONAL FILE NOT FOUND' TO LK-FS-TEXT
+               WHEN '10'
+                   MOVE 'END OF FILE'            TO LK-FS-TEXT
+               WHEN '21'
+                   MOVE 'SEQUENCE ERROR'         TO LK-FS-TEXT
+               WHEN '22'
+                   MOVE 'DUPLICATE KEY'          TO LK-FS-TEXT
+               WHEN '23'
+                   MOVE 'RECORD NOT FOUND'       TO LK-FS-TEXT
+               WHEN '30'
+                   MOVE 'PERMANENT I/O ERROR'    TO LK-FS-TEXT
+               WHEN '34'
+                   MOVE 'BOUNDARY VIOLATION'     TO LK-FS-TEXT
+               WHEN '35'
+                   MOVE 'FILE NOT FOUND'         TO LK-FS-TEXT
+               WHEN '37'
+                   MOVE 'OPEN MODE NOT SUPPORTED' TO LK-FS-TEXT
+               WHEN '38'
+                   MOVE 'FILE PREVIOUSLY CLOSED WITH LOCK'
+                                                  TO LK-FS-TEXT
+               WHEN '39'
+                   MOVE 'FIXED FILE ATTRIBUTE MISMATCH'
+                                                  TO LK-FS-TEXT
+               WHEN '41'
+                   MOVE 'FILE ALREADY OPEN'      TO LK-FS-TEXT
+               WHEN '42'
+                   MOVE 'FILE NOT OPEN'          TO LK-FS-TEXT
+               WHEN '43'
+                   MOVE 'NO CURRENT RECORD'      TO LK-FS-TEXT
+               WHEN '44'
+                   MOVE 'RECORD LENGTH VIOLATION' TO LK-FS-TEXT
+               WHEN '46'
+                   MOVE 'NO VALID NEXT RECORD'   TO LK-FS-TEXT
+               WHEN '47'
+                   MOVE 'READ NOT ALLOWED - CHECK OPEN MODE'
+                                                  TO LK-FS-TEXT
+               WHEN '48'
+                   MOVE 'WRITE NOT ALLOWED - CHECK OPEN MODE'
+                                                  TO LK-FS-TEXT
+               WHEN '49'
+                   MOVE 'DELETE/REWRITE NOT ALLOWED'
+                                                  TO LK-FS-TEXT
+               WHEN OTHER
+                   MOVE 'UNKNOWN FILE STATUS'    TO LK-FS-TEXT
+           END-EVALUATE
+           GOBACK.
