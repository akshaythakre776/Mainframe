@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPDIREX.
+      *****************************************************
+      *  BUILDS THE EMPLOYEE DIRECTORY EXTRACT FEED         *
+      *  (EMPDIR.DAT) FROM EMPLOYEE.DAT FOR THE COMPANY     *
+      *  DIRECTORY/EMAIL SYSTEM - BADGE NUMBER, NAME,        *
+      *  DEPARTMENT, LOCATION AND E-MAIL ADDRESS PER         *
+      *  EMPLOYEE.  A RECORD WITH NO BADGE NUMBER OR NO      *
+      *  E-MAIL ADDRESS ON FILE IS COUNTED SEPARATELY SO     *
+      *  HR CAN FOLLOW UP AND STILL EXTRACTS WITH THE        *
+      *  MISSING FIELD LEFT BLANK.                           *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO 'EMPLOYEE.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT1.
+
+           SELECT EXTRACT-FILE ASSIGN TO 'EMPDIR.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT2.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE
+           RECORD CONTAINS 110 CHARACTERS.
+       COPY EMPREC.
+       FD  EXTRACT-FILE
+           RECORD CONTAINS 59 CHARACTERS.
+       01  EXTRACT-RECORD.
+           03  DX-BADGE            PIC X(06).
+           03  DX-EMP-ID           PIC X(05).
+           03  DX-EMP-NAME         PIC X(15).
+           03  DX-DEPT             PIC X(04).
+           03  DX-LOC              PIC X(03).
+           03  DX-EMAIL            PIC X(25).
+           03  DX-MISSING-FLAG     PIC X(01).
+               88  DX-MISSING-BADGE-OR-EMAIL   VALUE 'Y'.
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STAT1           PIC X(02).
+       01  WS-FILE-STAT2           PIC X(02).
+       01  WS-FILE-FLAG            PIC X(01) VALUE 'N'.
+           88  END-OF-FILE                   VALUE 'Y'.
+       01  WS-COUNTERS.
+           03  WS-TOT-READ         PIC 9(05) VALUE ZERO.
+           03  WS-TOT-EXTRACTED    PIC 9(05) VALUE ZERO.
+           03  WS-TOT-MISSING      PIC 9(05) VALUE ZERO.
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZATION-PARA.
+           PERFORM 2000-PROCESS-PARA  UNTIL  END-OF-FILE
+           PERFORM 9000-TERMINATION-PARA.
+           STOP RUN.
+       1000-INITIALIZATION-PARA.
+           OPEN INPUT  EMPLOYEE-FILE
+           OPEN OUTPUT EXTRACT-FILE
+           PERFORM 1500-READ-EMPLOYEE.
+       1500-READ-EMPLOYEE.
+           READ EMPLOYEE-FILE
+               AT END
+                   MOVE 'Y' TO WS-FILE-FLAG
+               NOT AT END
+                   ADD 1 TO WS-TOT-READ
+           END-READ.
+       2000-PROCESS-PARA.
+           MOVE SPACES         TO EXTRACT-RECORD
+           MOVE EMP-BADGE      TO DX-BADGE
+           MOVE EMP-ID         TO DX-EMP-ID
+           MOVE EMP-NAME       TO DX-EMP-NAME
+           MOVE EMP-DEPT       TO DX-DEPT
+           MOVE EMP-LOC        TO DX-LOC
+           MOVE EMP-EMAIL      TO DX-EMAIL
+           MOVE 'N'            TO DX-MISSING-FLAG
+           IF EMP-BADGE = SPACES OR EMP-EMAIL = SPACES
+               MOVE 'Y' TO DX-MISSING-FLAG
+               ADD 1 TO WS-TOT-MISSING
+           END-IF
+           WRITE EXTRACT-RECORD
+           ADD 1 TO WS-TOT-EXTRACTED
+           PERFORM 1500-READ-EMPLOYEE.
+       9000-TERMINATION-PARA.
+           DISPLAY '** EMPLOYEE DIRECTORY EXTRACT SUMMARY **'
+           DISPLAY 'RECORDS READ       : ', WS-TOT-READ
+           DISPLAY 'RECORDS EXTRACTED  : ', WS-TOT-EXTRACTED
+           DISPLAY 'MISSING BADGE/EMAIL: ', WS-TOT-MISSING
+           CLOSE EMPLOYEE-FILE
+                 EXTRACT-FILE.
