@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPYRSVC.
+      *****************************************************
+      *  SCANS EMPLOYEE.DAT AND PRINTS EACH EMPLOYEE'S      *
+      *  HIRE DATE AND COMPLETED YEARS OF SERVICE AS OF     *
+      *  TODAY, PLUS THE AVERAGE YEARS OF SERVICE ACROSS    *
+      *  ALL RECORDS READ.                                  *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO 'EMPLOYEE.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT1.
+
+           SELECT REPORT-FILE ASSIGN TO 'YRSVCRPT.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT2.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE
+           RECORD CONTAINS 110 CHARACTERS.
+       COPY EMPREC.
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-RECORD           PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STAT1           PIC X(02).
+       01  WS-FILE-STAT2           PIC X(02).
+       01  WS-FILE-FLAG            PIC X(01) VALUE 'N'.
+           88  END-OF-FILE         VALUE 'Y'.
+       01  WS-TODAY.
+           03  WS-TODAY-YR         PIC 9(04).
+           03  WS-TODAY-MM         PIC 9(02).
+           03  WS-TODAY-DD         PIC 9(02).
+       01  WS-YRS-SVC              PIC 9(03) VALUE ZERO.
+       01  WS-TOT-EMP              PIC 9(05) VALUE ZERO.
+       01  WS-TOT-YRS-SVC          PIC 9(07) VALUE ZERO.
+       01  WS-AVG-YRS-SVC          PIC 9(03)V99 VALUE ZERO.
+       01  HEADING-LINE.
+           03  FILLER              PIC X(06) VALUE 'ID'.
+           03  FILLER              PIC X(16) VALUE 'EMP NAME'.
+           03  FILLER              PIC X(14) VALUE 'HIRE DATE'.
+           03  FILLER              PIC X(16) VALUE 'YEARS OF SERVICE'.
+           03  FILLER              PIC X(28) VALUE SPACES.
+       01  DETAIL-LINE.
+           03  OUT-EMP-ID          PIC X(05) VALUE SPACES.
+           03  FILLER              PIC X(01) VALUE SPACES.
+           03  OUT-EMP-NAME        PIC X(15) VALUE SPACES.
+           03  FILLER              PIC X(01) VALUE SPACES.
+           03  OUT-HIRE-DATE.
+                05  OUT-HIRE-DD    PIC 9(02) VALUE ZERO.
+                05  FILLER         PIC X(01) VALUE '/'.
+                05  OUT-HIRE-MM    PIC 9(02) VALUE ZERO.
+                05  FILLER         PIC X(01) VALUE '/'.
+                05  OUT-HIRE-YR    PIC 9(04) VALUE ZERO.
+           03  FILLER              PIC X(04) VALUE SPACES.
+           03  OUT-YRS-SVC         PIC ZZ9   VALUE ZERO.
+           03  FILLER              PIC X(37) VALUE SPACES.
+       01  SUMMARY-LINE1.
+           03  FILLER              PIC X(22) VALUE
+               'TOTAL EMPLOYEES READ: '.
+           03  OUT-TOT-EMP         PIC ZZZZ9.
+       01  SUMMARY-LINE2.
+           03  FILLER              PIC X(26) VALUE
+               'AVERAGE YEARS OF SERVICE:'.
+           03  OUT-AVG-YRS-SVC     PIC ZZ9.99.
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZATION-PARA.
+           PERFORM 2000-PROCESS-PARA  UNTIL  END-OF-FILE
+           PERFORM 9000-TERMINATION-PARA.
+           STOP RUN.
+       1000-INITIALIZATION-PARA.
+           OPEN INPUT EMPLOYEE-FILE
+           OPEN OUTPUT REPORT-FILE
+           WRITE REPORT-RECORD FROM HEADING-LINE
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           PERFORM 1500-READ-EMPLOYEE.
+       1500-READ-EMPLOYEE.
+           READ EMPLOYEE-FILE
+               AT END
+                   MOVE 'Y' TO WS-FILE-FLAG
+           END-READ.
+       2000-PROCESS-PARA.
+           PERFORM 2100-CALC-YRS-SVC-PARA
+           PERFORM 2200-WRITE-DETAIL-PARA
+           ADD 1              TO WS-TOT-EMP
+           ADD WS-YRS-SVC     TO WS-TOT-YRS-SVC
+           PERFORM 1500-READ-EMPLOYEE.
+       2100-CALC-YRS-SVC-PARA.
+           COMPUTE WS-YRS-SVC = WS-TODAY-YR - EMP-HIRE-YR
+           IF EMP-HIRE-MM > WS-TODAY-MM
+               OR (EMP-HIRE-MM = WS-TODAY-MM AND
+                   EMP-HIRE-DD > WS-TODAY-DD)
+               SUBTRACT 1 FROM WS-YRS-SVC
+           END-IF.
+       2200-WRITE-DETAIL-PARA.
+           MOVE SPACES         TO DETAIL-LINE
+           MOVE EMP-ID         TO OUT-EMP-ID
+           MOVE EMP-NAME       TO OUT-EMP-NAME
+           MOVE EMP-HIRE-DD    TO OUT-HIRE-DD
+           MOVE EMP-HIRE-MM    TO OUT-HIRE-MM
+           MOVE EMP-HIRE-YR    TO OUT-HIRE-YR
+           MOVE WS-YRS-SVC     TO OUT-YRS-SVC
+           WRITE REPORT-RECORD FROM DETAIL-LINE.
+       9000-TERMINATION-PARA.
+           IF WS-TOT-EMP > ZERO
+               COMPUTE WS-AVG-YRS-SVC =
+                   WS-TOT-YRS-SVC / WS-TOT-EMP
+           END-IF
+           MOVE WS-TOT-EMP      TO OUT-TOT-EMP
+           MOVE WS-AVG-YRS-SVC  TO OUT-AVG-YRS-SVC
+           WRITE REPORT-RECORD FROM SUMMARY-LINE1
+           WRITE REPORT-RECORD FROM SUMMARY-LINE2
+           CLOSE EMPLOYEE-FILE
+                 REPORT-FILE.
