@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTCMPR.
+      *****************************************************
+      *  REGRESSION-COMPARE HARNESS FOR THE REPORT          *
+      *  PROGRAMS (APROG4, APROG5, CTRLBRK1).  RUN EACH      *
+      *  REPORT PROGRAM AGAINST A FIXED SET OF KNOWN         *
+      *  EMPLOYEE.DAT TEST RECORDS, SAVE THE RESULTING       *
+      *  REPORT.DAT AS THE EXPECTED BASELINE ONCE IT HAS     *
+      *  BEEN EYEBALLED AS CORRECT, THEN RUN THIS PROGRAM    *
+      *  ON EVERY FUTURE CHANGE TO DIFF THE NEW REPORT.DAT    *
+      *  AGAINST THAT BASELINE LINE BY LINE.  ANY MISMATCH,   *
+      *  OR EITHER FILE RUNNING LONGER THAN THE OTHER, IS     *
+      *  DISPLAYED SO A CHANGED PROGRAM ISN'T PROMOTED WITH   *
+      *  A SILENTLY BROKEN TOTALS LINE OR COLUMN LAYOUT.      *
+      *  THE ACTUAL/EXPECTED FILE NAMES DEFAULT TO            *
+      *  REPORT.DAT/REPORTEXP.DAT BUT CAN BE POINTED AT A     *
+      *  DIFFERENT PAIR (ONE PER REPORT PROGRAM) WITH THE     *
+      *  RPTCMPR-ACTUAL/RPTCMPR-EXPECTED ENVIRONMENT          *
+      *  VARIABLES, SAME ACCEPT FROM ENVIRONMENT IDIOM USED   *
+      *  ELSEWHERE IN THIS SYSTEM.                            *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACTUAL-FILE ASSIGN TO WS-ACTUAL-FILENAME
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT1.
+
+           SELECT EXPECTED-FILE ASSIGN TO WS-EXPECTED-FILENAME
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT2.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACTUAL-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  ACTUAL-RECORD           PIC X(80).
+       FD  EXPECTED-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  EXPECTED-RECORD         PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STAT1           PIC X(02).
+       01  WS-FILE-STAT2           PIC X(02).
+       01  WS-FS-TEXT              PIC X(30) VALUE SPACES.
+       01  WS-ACTUAL-FILENAME      PIC X(30) VALUE 'REPORT.DAT'.
+       01  WS-EXPECTED-FILENAME    PIC X(30) VALUE 'REPORTEXP.DAT'.
+       01  WS-ENV-ACTUAL           PIC X(30) VALUE SPACES.
+       01  WS-ENV-EXPECTED         PIC X(30) VALUE SPACES.
+       01  WS-ACTUAL-FLAG          PIC X(01) VALUE 'N'.
+           88  END-OF-ACTUAL                 VALUE 'Y'.
+       01  WS-EXPECTED-FLAG        PIC X(01) VALUE 'N'.
+           88  END-OF-EXPECTED               VALUE 'Y'.
+       01  WS-LINE-NUM             PIC 9(07) VALUE ZERO.
+       01  WS-TOT-MISMATCH         PIC 9(07) VALUE ZERO.
+       01  WS-MISMATCH-LINE        PIC X(80).
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZATION-PARA.
+           PERFORM 2000-COMPARE-PARA
+               UNTIL END-OF-ACTUAL OR END-OF-EXPECTED
+           PERFORM 3000-CHECK-LEFTOVER-PARA.
+           PERFORM 9000-TERMINATION-PARA.
+           STOP RUN.
+       1000-INITIALIZATION-PARA.
+           ACCEPT WS-ENV-ACTUAL   FROM ENVIRONMENT 'RPTCMPR-ACTUAL'
+           IF WS-ENV-ACTUAL NOT = SPACES
+               MOVE WS-ENV-ACTUAL TO WS-ACTUAL-FILENAME
+           END-IF
+           ACCEPT WS-ENV-EXPECTED FROM ENVIRONMENT 'RPTCMPR-EXPECTED'
+           IF WS-ENV-EXPECTED NOT = SPACES
+               MOVE WS-ENV-EXPECTED TO WS-EXPECTED-FILENAME
+           END-IF
+           OPEN INPUT ACTUAL-FILE
+           IF WS-FILE-STAT1 NOT = '00'
+               CALL 'FSTATTXT' USING WS-FILE-STAT1 WS-FS-TEXT
+               DISPLAY 'ACTUAL FILE OPEN FAILED - ' WS-FS-TEXT
+           END-IF
+           OPEN INPUT EXPECTED-FILE
+           IF WS-FILE-STAT2 NOT = '00'
+               CALL 'FSTATTXT' USING WS-FILE-STAT2 WS-FS-TEXT
+               DISPLAY 'EXPECTED FILE OPEN FAILED - ' WS-FS-TEXT
+           END-IF
+           PERFORM 1500-READ-ACTUAL-PARA
+           PERFORM 1600-READ-EXPECTED-PARA.
+       1500-READ-ACTUAL-PARA.
+           READ ACTUAL-FILE
+               AT END
+                   MOVE 'Y' TO WS-ACTUAL-FLAG
+           END-READ.
+       1600-READ-EXPECTED-PARA.
+           READ EXPECTED-FILE
+               AT END
+                   MOVE 'Y' TO WS-EXPECTED-FLAG
+           END-READ.
+       2000-COMPARE-PARA.
+           ADD 1 TO WS-LINE-NUM
+           IF ACTUAL-RECORD NOT = EXPECTED-RECORD
+               ADD 1 TO WS-TOT-MISMATCH
+               MOVE SPACES TO WS-MISMATCH-LINE
+               STRING 'LINE ' DELIMITED BY SIZE
+                      WS-LINE-NUM DELIMITED BY SIZE
+                      ' MISMATCH' DELIMITED BY SIZE
+                   INTO WS-MISMATCH-LINE
+               END-STRING
+               DISPLAY WS-MISMATCH-LINE
+               DISPLAY '  ACTUAL  : ' ACTUAL-RECORD
+               DISPLAY '  EXPECTED: ' EXPECTED-RECORD
+           END-IF
+           PERFORM 1500-READ-ACTUAL-PARA
+           PERFORM 1600-READ-EXPECTED-PARA.
+       3000-CHECK-LEFTOVER-PARA.
+           IF NOT END-OF-ACTUAL
+               ADD 1 TO WS-TOT-MISMATCH
+               DISPLAY 'ACTUAL FILE HAS EXTRA LINES PAST LINE ',
+                   WS-LINE-NUM
+           END-IF
+           IF NOT END-OF-EXPECTED
+               ADD 1 TO WS-TOT-MISMATCH
+               DISPLAY 'EXPECTED FILE HAS EXTRA LINES PAST LINE ',
+                   WS-LINE-NUM
+           END-IF.
+       9000-TERMINATION-PARA.
+           DISPLAY '** RPTCMPR SUMMARY **'
+           DISPLAY 'ACTUAL FILE     : ' WS-ACTUAL-FILENAME
+           DISPLAY 'EXPECTED FILE   : ' WS-EXPECTED-FILENAME
+           DISPLAY 'LINES COMPARED  : ', WS-LINE-NUM
+           DISPLAY 'MISMATCHES FOUND: ', WS-TOT-MISMATCH
+           IF WS-TOT-MISMATCH = ZERO
+               DISPLAY 'RESULT: PASS - OUTPUT MATCHES BASELINE'
+           ELSE
+               DISPLAY 'RESULT: FAIL - REVIEW MISMATCHES ABOVE'
+           END-IF
+           CLOSE ACTUAL-FILE
+                 EXPECTED-FILE.
