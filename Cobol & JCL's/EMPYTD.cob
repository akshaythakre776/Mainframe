@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPYTD.
+      *****************************************************
+      *  ROLLS EACH RUN'S EMPLOYEE.DAT EARNINGS/DEDUCTIONS  *
+      *  INTO A YEAR-TO-DATE ACCUMULATOR (YTDMAST.DAT),     *
+      *  KEYED ON EMP-ID, AND PRINTS A PERIOD-VS-YTD        *
+      *  SUMMARY REPORT.  THE FIRST RUN OF A NEW CALENDAR   *
+      *  YEAR STARTS THE ACCUMULATOR OVER RATHER THAN       *
+      *  CARRYING THE PRIOR YEAR'S TOTALS FORWARD.          *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO 'EMPLOYEE.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT1.
+
+           SELECT YTD-MASTER ASSIGN TO 'YTDMAST.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS YTD-EMP-ID
+           FILE STATUS  IS WS-FILE-STAT2.
+
+           SELECT REPORT-FILE ASSIGN TO 'YTDRPT.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT3.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE
+           RECORD CONTAINS 110 CHARACTERS.
+       COPY EMPREC.
+       FD  YTD-MASTER.
+       COPY YTDREC.
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-RECORD           PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STAT1           PIC X(02).
+       01  WS-FILE-STAT2           PIC X(02).
+       01  WS-FILE-STAT3           PIC X(02).
+       01  WS-FILE-FLAG            PIC X(01) VALUE 'N'.
+           88  END-OF-FILE         VALUE 'Y'.
+       01  WS-FOUND-FLAG           PIC X(01) VALUE 'N'.
+           88  YTD-FOUND                     VALUE 'Y'.
+       01  WS-TODAY.
+           03  WS-TODAY-YR         PIC 9(04).
+           03  WS-TODAY-MM         PIC 9(02).
+           03  WS-TODAY-DD         PIC 9(02).
+       01  WS-TOT-EMP              PIC 9(05) VALUE ZERO.
+       01  WS-GRAND-YTD-EARN       PIC 9(09)V99 VALUE ZERO.
+       01  WS-GRAND-YTD-DEDN       PIC 9(09)V99 VALUE ZERO.
+       01  HEADING-LINE.
+           03  FILLER              PIC X(06) VALUE 'ID'.
+           03  FILLER              PIC X(16) VALUE 'EMP NAME'.
+           03  FILLER              PIC X(12) VALUE 'PER EARN'.
+           03  FILLER              PIC X(12) VALUE 'PER DEDN'.
+           03  FILLER              PIC X(12) VALUE 'YTD EARN'.
+           03  FILLER              PIC X(12) VALUE 'YTD DEDN'.
+           03  FILLER              PIC X(10) VALUE SPACES.
+       01  DETAIL-LINE.
+           03  OUT-EMP-ID          PIC X(05) VALUE SPACES.
+           03  FILLER              PIC X(01) VALUE SPACES.
+           03  OUT-EMP-NAME        PIC X(15) VALUE SPACES.
+           03  FILLER              PIC X(01) VALUE SPACES.
+           03  OUT-PER-EARN        PIC ZZ,ZZ9.99 VALUE ZERO.
+           03  FILLER              PIC X(01) VALUE SPACES.
+           03  OUT-PER-DEDN        PIC ZZ,ZZ9.99 VALUE ZERO.
+           03  FILLER              PIC X(01) VALUE SPACES.
+           03  OUT-YTD-EARN        PIC ZZZ,ZZ9.99 VALUE ZERO.
+           03  FILLER              PIC X(01) VALUE SPACES.
+           03  OUT-YTD-DEDN        PIC ZZZ,ZZ9.99 VALUE ZERO.
+           03  FILLER              PIC X(11) VALUE SPACES.
+       01  SUMMARY-LINE1.
+           03  FILLER              PIC X(22) VALUE
+               'TOTAL EMPLOYEES READ: '.
+           03  OUT-TOT-EMP         PIC ZZZZ9.
+       01  SUMMARY-LINE2.
+           03  FILLER              PIC X(22) VALUE
+               'GRAND YTD EARNINGS:  '.
+           03  OUT-GRAND-YTD-EARN  PIC ZZZ,ZZZ,ZZ9.99.
+       01  SUMMARY-LINE3.
+           03  FILLER              PIC X(22) VALUE
+               'GRAND YTD DEDUCTIONS:'.
+           03  OUT-GRAND-YTD-DEDN  PIC ZZZ,ZZZ,ZZ9.99.
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZATION-PARA.
+           PERFORM 2000-PROCESS-PARA  UNTIL  END-OF-FILE
+           PERFORM 9000-TERMINATION-PARA.
+           STOP RUN.
+       1000-INITIALIZATION-PARA.
+           OPEN INPUT EMPLOYEE-FILE
+           OPEN OUTPUT REPORT-FILE
+           WRITE REPORT-RECORD FROM HEADING-LINE
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           OPEN I-O YTD-MASTER
+           IF WS-FILE-STAT2 = '35'
+               OPEN OUTPUT YTD-MASTER
+               CLOSE YTD-MASTER
+               OPEN I-O YTD-MASTER
+           END-IF
+           PERFORM 1500-READ-EMPLOYEE.
+       1500-READ-EMPLOYEE.
+           READ EMPLOYEE-FILE
+               AT END
+                   MOVE 'Y' TO WS-FILE-FLAG
+           END-READ.
+       2000-PROCESS-PARA.
+           PERFORM 2100-LOOKUP-YTD-PARA
+           PERFORM 2200-UPDATE-YTD-PARA
+           PERFORM 2300-WRITE-DETAIL-PARA
+           ADD 1 TO WS-TOT-EMP
+           ADD YTD-EARN TO WS-GRAND-YTD-EARN
+           ADD YTD-DEDN TO WS-GRAND-YTD-DEDN
+           PERFORM 1500-READ-EMPLOYEE.
+       2100-LOOKUP-YTD-PARA.
+           MOVE 'N'     TO WS-FOUND-FLAG
+           MOVE EMP-ID  TO YTD-EMP-ID
+           READ YTD-MASTER
+               INVALID KEY
+                   MOVE 'N' TO WS-FOUND-FLAG
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-FOUND-FLAG
+           END-READ.
+       2200-UPDATE-YTD-PARA.
+           IF YTD-FOUND AND YTD-LAST-YR = WS-TODAY-YR
+               ADD EMP-EARN TO YTD-EARN
+               ADD EMP-DEDN TO YTD-DEDN
+               MOVE WS-TODAY-YR TO YTD-LAST-YR
+               REWRITE YTD-RECORD
+           ELSE
+               IF YTD-FOUND
+                   MOVE EMP-EARN TO YTD-EARN
+                   MOVE EMP-DEDN TO YTD-DEDN
+                   MOVE WS-TODAY-YR TO YTD-LAST-YR
+                   REWRITE YTD-RECORD
+               ELSE
+                   MOVE EMP-ID      TO YTD-EMP-ID
+                   MOVE EMP-EARN    TO YTD-EARN
+                   MOVE EMP-DEDN    TO YTD-DEDN
+                   MOVE WS-TODAY-YR TO YTD-LAST-YR
+                   WRITE YTD-RECORD
+               END-IF
+           END-IF.
+       2300-WRITE-DETAIL-PARA.
+           MOVE SPACES         TO DETAIL-LINE
+           MOVE EMP-ID         TO OUT-EMP-ID
+           MOVE EMP-NAME       TO OUT-EMP-NAME
+           MOVE EMP-EARN       TO OUT-PER-EARN
+           MOVE EMP-DEDN       TO OUT-PER-DEDN
+           MOVE YTD-EARN       TO OUT-YTD-EARN
+           MOVE YTD-DEDN       TO OUT-YTD-DEDN
+           WRITE REPORT-RECORD FROM DETAIL-LINE.
+       9000-TERMINATION-PARA.
+           MOVE WS-TOT-EMP        TO OUT-TOT-EMP
+           MOVE WS-GRAND-YTD-EARN TO OUT-GRAND-YTD-EARN
+           MOVE WS-GRAND-YTD-DEDN TO OUT-GRAND-YTD-DEDN
+           WRITE REPORT-RECORD FROM SUMMARY-LINE1
+           WRITE REPORT-RECORD FROM SUMMARY-LINE2
+           WRITE REPORT-RECORD FROM SUMMARY-LINE3
+           CLOSE EMPLOYEE-FILE
+                 YTD-MASTER
+                 REPORT-FILE.
