@@ -0,0 +1,202 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPRECON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO 'EMPLOYEE.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT1.
+           SELECT EMPLOYEE-MASTER ASSIGN TO 'EMPMAST.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS SEQUENTIAL
+           RECORD KEY   IS MAST-EMP-ID
+           FILE STATUS  IS WS-FILE-STAT2.
+           SELECT REPORT-FILE ASSIGN TO 'REPORT.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT3.
+           SELECT LEAVERS-FILE ASSIGN TO 'LEAVERS.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT4.
+           SELECT RECON-FILE ASSIGN TO 'EMPRECON.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT5.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       COPY EMPREC.
+       FD  EMPLOYEE-MASTER
+           RECORD CONTAINS 104 CHARACTERS.
+       01  EMPMAST-RECORD.
+           03  MAST-EMP-ID         PIC X(05).
+           03  FILLER              PIC X(99).
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-RECORD           PIC X(80).
+       FD  LEAVERS-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  LEAVERS-RECORD          PIC X(80).
+       FD  RECON-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RECON-RECORD            PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STAT1           PIC X(02).
+       01  WS-FILE-STAT2           PIC X(02).
+       01  WS-FILE-STAT3           PIC X(02).
+       01  WS-FILE-STAT4           PIC X(02).
+       01  WS-FILE-STAT5           PIC X(02).
+       01  WS-EOF-FLAG             PIC X(01) VALUE 'N'.
+           88  END-OF-FILE                   VALUE 'Y'.
+       01  WS-EMP-COUNT            PIC 9(07) VALUE ZERO.
+       01  WS-MAST-COUNT           PIC 9(07) VALUE ZERO.
+       01  WS-RPT-DETAIL-COUNT     PIC 9(07) VALUE ZERO.
+       01  WS-LEAVERS-LINES        PIC 9(07) VALUE ZERO.
+       01  WS-LEAVERS-COUNT        PIC 9(07) VALUE ZERO.
+       01  WS-RPT-PLUS-LEAVERS     PIC 9(07) VALUE ZERO.
+       01  WS-TRAILER-FOUND        PIC X(01) VALUE 'N'.
+           88  TRAILER-FOUND                 VALUE 'Y'.
+       01  TRAILER-LINE.
+           03  TR-ID               PIC X(02).
+           03  FILLER              PIC X(01).
+           03  TR-TOT-RECS         PIC 9(07).
+           03  FILLER              PIC X(59).
+           03  FILLER              PIC X(11).
+       01  RECON-HEADING           PIC X(80) VALUE
+           'CROSS-PROGRAM EMPLOYEE-COUNT RECONCILIATION'.
+       01  RECON-DETAIL-LINE       PIC X(80).
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZATION-PARA.
+           PERFORM 2000-COUNT-EMPLOYEE-PARA.
+           PERFORM 3000-COUNT-MASTER-PARA.
+           PERFORM 4000-SCAN-REPORT-PARA.
+           PERFORM 5000-COUNT-LEAVERS-PARA.
+           PERFORM 6000-WRITE-RECON-PARA.
+           PERFORM 9000-TERMINATION-PARA.
+           STOP RUN.
+       1000-INITIALIZATION-PARA.
+           OPEN OUTPUT RECON-FILE
+           WRITE RECON-RECORD FROM RECON-HEADING.
+       2000-COUNT-EMPLOYEE-PARA.
+           MOVE 'N' TO WS-EOF-FLAG
+           OPEN INPUT EMPLOYEE-FILE
+           PERFORM 2100-READ-EMPLOYEE-PARA UNTIL END-OF-FILE
+           CLOSE EMPLOYEE-FILE.
+       2100-READ-EMPLOYEE-PARA.
+           READ EMPLOYEE-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-EMP-COUNT
+           END-READ.
+       3000-COUNT-MASTER-PARA.
+           MOVE 'N' TO WS-EOF-FLAG
+           OPEN INPUT EMPLOYEE-MASTER
+           IF WS-FILE-STAT2 = '00'
+               PERFORM 3100-READ-MASTER-PARA UNTIL END-OF-FILE
+               CLOSE EMPLOYEE-MASTER
+           ELSE
+               DISPLAY 'EMPMAST.DAT NOT AVAILABLE FOR RECONCILIATION'
+           END-IF.
+       3100-READ-MASTER-PARA.
+           READ EMPLOYEE-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-MAST-COUNT
+           END-READ.
+       4000-SCAN-REPORT-PARA.
+           MOVE 'N' TO WS-EOF-FLAG
+           OPEN INPUT REPORT-FILE
+           IF WS-FILE-STAT3 = '00'
+               PERFORM 4100-READ-REPORT-PARA UNTIL END-OF-FILE
+                   OR TRAILER-FOUND
+               CLOSE REPORT-FILE
+           ELSE
+               DISPLAY 'REPORT.DAT NOT AVAILABLE FOR RECONCILIATION'
+           END-IF.
+       4100-READ-REPORT-PARA.
+           READ REPORT-FILE INTO TRAILER-LINE
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+               NOT AT END
+                   IF TR-ID = '99'
+                       MOVE 'Y' TO WS-TRAILER-FOUND
+                       MOVE TR-TOT-RECS TO WS-RPT-DETAIL-COUNT
+                   END-IF
+           END-READ.
+       5000-COUNT-LEAVERS-PARA.
+           MOVE 'N' TO WS-EOF-FLAG
+           OPEN INPUT LEAVERS-FILE
+           IF WS-FILE-STAT4 = '00'
+               PERFORM 5100-READ-LEAVERS-PARA UNTIL END-OF-FILE
+               CLOSE LEAVERS-FILE
+               IF WS-LEAVERS-LINES > ZERO
+                   COMPUTE WS-LEAVERS-COUNT = WS-LEAVERS-LINES - 1
+               END-IF
+           ELSE
+               DISPLAY 'LEAVERS.DAT NOT AVAILABLE FOR RECONCILIATION'
+           END-IF.
+       5100-READ-LEAVERS-PARA.
+           READ LEAVERS-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-LEAVERS-LINES
+           END-READ.
+       6000-WRITE-RECON-PARA.
+           COMPUTE WS-RPT-PLUS-LEAVERS =
+               WS-RPT-DETAIL-COUNT + WS-LEAVERS-COUNT
+           MOVE SPACES TO RECON-DETAIL-LINE
+           STRING 'EMPLOYEE.DAT RECORDS      : ' DELIMITED BY SIZE
+                  WS-EMP-COUNT                   DELIMITED BY SIZE
+               INTO RECON-DETAIL-LINE
+           END-STRING
+           WRITE RECON-RECORD FROM RECON-DETAIL-LINE
+           MOVE SPACES TO RECON-DETAIL-LINE
+           STRING 'EMPMAST.DAT RECORDS       : ' DELIMITED BY SIZE
+                  WS-MAST-COUNT                  DELIMITED BY SIZE
+               INTO RECON-DETAIL-LINE
+           END-STRING
+           WRITE RECON-RECORD FROM RECON-DETAIL-LINE
+           MOVE SPACES TO RECON-DETAIL-LINE
+           STRING 'REPORT.DAT DETAIL RECORDS : ' DELIMITED BY SIZE
+                  WS-RPT-DETAIL-COUNT            DELIMITED BY SIZE
+               INTO RECON-DETAIL-LINE
+           END-STRING
+           WRITE RECON-RECORD FROM RECON-DETAIL-LINE
+           MOVE SPACES TO RECON-DETAIL-LINE
+           STRING 'LEAVERS.DAT RECORDS       : ' DELIMITED BY SIZE
+                  WS-LEAVERS-COUNT               DELIMITED BY SIZE
+               INTO RECON-DETAIL-LINE
+           END-STRING
+           WRITE RECON-RECORD FROM RECON-DETAIL-LINE
+           MOVE SPACES TO RECON-DETAIL-LINE
+           STRING 'REPORT + LEAVERS TOTAL    : ' DELIMITED BY SIZE
+                  WS-RPT-PLUS-LEAVERS            DELIMITED BY SIZE
+               INTO RECON-DETAIL-LINE
+           END-STRING
+           WRITE RECON-RECORD FROM RECON-DETAIL-LINE
+           IF WS-EMP-COUNT NOT = WS-RPT-PLUS-LEAVERS
+               MOVE 'WARNING - EMPLOYEE.DAT DOES NOT EQUAL'
+                   TO RECON-DETAIL-LINE
+               WRITE RECON-RECORD FROM RECON-DETAIL-LINE
+               MOVE '          REPORT + LEAVERS TOTAL'
+                   TO RECON-DETAIL-LINE
+               WRITE RECON-RECORD FROM RECON-DETAIL-LINE
+           END-IF
+           IF WS-MAST-COUNT NOT = ZERO
+               AND WS-EMP-COUNT NOT = WS-MAST-COUNT
+               MOVE 'WARNING - EMPLOYEE.DAT DOES NOT EQUAL'
+                   TO RECON-DETAIL-LINE
+               WRITE RECON-RECORD FROM RECON-DETAIL-LINE
+               MOVE '          EMPMAST.DAT RECORD COUNT'
+                   TO RECON-DETAIL-LINE
+               WRITE RECON-RECORD FROM RECON-DETAIL-LINE
+           END-IF.
+       9000-TERMINATION-PARA.
+           CLOSE RECON-FILE
+           DISPLAY 'RECONCILIATION REPORT WRITTEN TO EMPRECON.DAT'.
