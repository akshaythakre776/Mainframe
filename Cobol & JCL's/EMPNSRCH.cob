@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPNSRCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO 'EMPMAST.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS SEQUENTIAL
+           RECORD KEY   IS EMP-ID
+           FILE STATUS  IS WS-FILE-STAT1.
+           SELECT REPORT-FILE ASSIGN TO 'EMPNSRCH.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT2.
+           SELECT NAME-FILE ASSIGN TO 'EMPNMLST.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT3.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+       COPY EMPMREC.
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-RECORD           PIC X(80).
+       FD  NAME-FILE
+           RECORD CONTAINS 15 CHARACTERS.
+       01  NAME-FILE-RECORD        PIC X(15).
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STAT1           PIC X(02).
+       01  WS-FILE-STAT2           PIC X(02).
+       01  WS-FILE-STAT3           PIC X(02).
+       01  EMP-SAL                 PIC 9(05)V99 VALUE ZERO.
+       01  WS-SEARCH-NAME          PIC X(15) VALUE SPACES.
+           88  END-OF-DATA                    VALUE 'XXXXXXXXXXXXXXX'.
+       01  WS-EOF-FLAG             PIC X(01) VALUE 'N'.
+           88  END-OF-MASTER                  VALUE 'Y'.
+       01  WS-MATCH-COUNT          PIC 9(05) VALUE ZERO.
+       01  WS-RUN-MODE             PIC X(01) VALUE 'I'.
+           88  BATCH-MODE                     VALUE 'B'.
+           88  INTERACTIVE-MODE               VALUE 'I'.
+       01  WS-ENV-MODE             PIC X(05) VALUE SPACES.
+       01  HEADING-LINE            PIC X(80) VALUE
+           'EMPLOYEE NAME SEARCH RESULTS'.
+       01  DETAIL-LINE.
+           03  OUT-EMP-ID          PIC X(05) VALUE SPACES.
+           03  FILLER              PIC X(01) VALUE SPACES.
+           03  OUT-EMP-NAME        PIC X(15) VALUE SPACES.
+           03  FILLER              PIC X(01) VALUE SPACES.
+           03  OUT-EMP-LOC         PIC X(03) VALUE SPACES.
+           03  FILLER              PIC X(01) VALUE SPACES.
+           03  OUT-EMP-TECH        PIC X(05) VALUE SPACES.
+           03  FILLER              PIC X(02) VALUE SPACES.
+           03  OUT-EMP-SAL         PIC ZZ,ZZ9.99 VALUE ZERO.
+       01  NOT-FOUND-LINE          PIC X(80).
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT EMPLOYEE-MASTER
+               OUTPUT REPORT-FILE
+           WRITE REPORT-RECORD FROM HEADING-LINE
+           PERFORM DETERMINE-MODE-PARA.
+           IF BATCH-MODE
+               OPEN INPUT NAME-FILE
+           END-IF
+           PERFORM GET-NEXT-NAME-PARA.
+           PERFORM UNTIL END-OF-DATA
+               PERFORM SEARCH-BY-NAME-PARA
+               PERFORM GET-NEXT-NAME-PARA
+           END-PERFORM.
+           IF BATCH-MODE
+               CLOSE NAME-FILE
+           END-IF
+           CLOSE EMPLOYEE-MASTER
+                 REPORT-FILE
+           STOP RUN.
+       DETERMINE-MODE-PARA.
+           ACCEPT WS-ENV-MODE FROM ENVIRONMENT 'EMPNSRCH-MODE'
+           IF WS-ENV-MODE = 'BATCH'
+               MOVE 'B' TO WS-RUN-MODE
+               DISPLAY 'RUNNING IN BATCH NAME-SEARCH MODE'
+           ELSE
+               MOVE 'I' TO WS-RUN-MODE
+           END-IF.
+       GET-NEXT-NAME-PARA.
+           IF BATCH-MODE
+               PERFORM READ-NAME-FILE-PARA
+           ELSE
+               PERFORM ACCEPT-PARA
+           END-IF.
+       READ-NAME-FILE-PARA.
+           READ NAME-FILE INTO WS-SEARCH-NAME
+               AT END
+                   MOVE 'XXXXXXXXXXXXXXX' TO WS-SEARCH-NAME
+           END-READ.
+       ACCEPT-PARA.
+           DISPLAY 'ENTER EMPLOYEE NAME, END TO FINISH '
+               WITH NO ADVANCING
+           ACCEPT WS-SEARCH-NAME
+           IF WS-SEARCH-NAME = 'END'
+               MOVE 'XXXXXXXXXXXXXXX' TO WS-SEARCH-NAME
+           END-IF.
+       SEARCH-BY-NAME-PARA.
+           MOVE ZERO TO WS-MATCH-COUNT
+           MOVE 'N'  TO WS-EOF-FLAG
+           MOVE SPACES TO EMP-ID
+           START EMPLOYEE-MASTER KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF-FLAG
+           END-START
+           PERFORM SCAN-MASTER-PARA UNTIL END-OF-MASTER
+           IF WS-MATCH-COUNT = ZERO
+               MOVE SPACES TO NOT-FOUND-LINE
+               STRING 'NAME NOT FOUND: ' DELIMITED BY SIZE
+                      WS-SEARCH-NAME     DELIMITED BY SIZE
+                   INTO NOT-FOUND-LINE
+               END-STRING
+               WRITE REPORT-RECORD FROM NOT-FOUND-LINE
+           END-IF.
+       SCAN-MASTER-PARA.
+           READ EMPLOYEE-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+               NOT AT END
+                   IF EMP-NAME = WS-SEARCH-NAME
+                       PERFORM WRITE-MATCH-PARA
+                   END-IF
+           END-READ.
+       WRITE-MATCH-PARA.
+           ADD 1 TO WS-MATCH-COUNT
+           MOVE SPACES     TO DETAIL-LINE
+           MOVE EMP-ID     TO OUT-EMP-ID
+           MOVE EMP-NAME   TO OUT-EMP-NAME
+           MOVE EMP-LOC    TO OUT-EMP-LOC
+           MOVE EMP-TECH   TO OUT-EMP-TECH
+           COMPUTE EMP-SAL = EMP-EARN - EMP-DEDN
+           MOVE EMP-SAL    TO OUT-EMP-SAL
+           WRITE REPORT-RECORD FROM DETAIL-LINE.
