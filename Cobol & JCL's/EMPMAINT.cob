@@ -0,0 +1,257 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPMAINT.
+      *****************************************************
+      *  APPLIES ADD/CHANGE/DELETE MAINTENANCE             *
+      *  TRANSACTIONS (EMPTRAN.DAT) DIRECTLY AGAINST THE    *
+      *  INDEXED EMPLOYEE MASTER (EMPMAST.DAT), KEYED ON    *
+      *  EMP-ID, AND PRINTS A TRANSACTION-APPLIED /         *
+      *  TRANSACTION-REJECTED REPORT.                       *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO 'EMPTRAN.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT1.
+
+           SELECT EMPLOYEE-MASTER ASSIGN TO 'EMPMAST.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS EMP-ID
+           FILE STATUS  IS WS-FILE-STAT2.
+
+           SELECT REPORT-FILE ASSIGN TO 'MAINTRPT.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT3.
+
+           SELECT AUDIT-FILE ASSIGN TO 'EMPAUDIT.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT4.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-FILE
+           RECORD CONTAINS 94 CHARACTERS.
+       COPY TRANREC.
+       FD  EMPLOYEE-MASTER.
+       COPY EMPMREC.
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-RECORD           PIC X(80).
+       FD  AUDIT-FILE
+           RECORD CONTAINS 117 CHARACTERS.
+       01  AUDIT-RECORD.
+           03  AUD-TRAN-CODE       PIC X(01).
+           03  AUD-EMP-ID          PIC X(05).
+           03  AUD-BA-FLAG         PIC X(01).
+               88  AUD-BEFORE-IMAGE            VALUE 'B'.
+               88  AUD-AFTER-IMAGE             VALUE 'A'.
+           03  AUD-IMAGE           PIC X(104).
+           03  FILLER              PIC X(06) VALUE SPACES.
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STAT1           PIC X(02).
+       01  WS-FILE-STAT2           PIC X(02).
+       01  WS-FILE-STAT3           PIC X(02).
+       01  WS-FILE-STAT4           PIC X(02).
+       01  WS-BEFORE-IMAGE         PIC X(104) VALUE SPACES.
+       01  WS-FILE-FLAG            PIC X(01) VALUE 'N'.
+           88  END-OF-FILE         VALUE 'Y'.
+       01  WS-RESULT-CODE          PIC X(01).
+           88  TRAN-APPLIED                    VALUE 'A'.
+           88  TRAN-REJECTED                   VALUE 'R'.
+       01  WS-REASON               PIC X(30) VALUE SPACES.
+       01  WS-COUNTERS.
+           03  WS-TOT-READ         PIC 9(05) VALUE ZERO.
+           03  WS-TOT-APPLIED      PIC 9(05) VALUE ZERO.
+           03  WS-TOT-REJECTED     PIC 9(05) VALUE ZERO.
+       01  HEADING-LINE1.
+           03  FILLER              PIC X(30) VALUE
+               'EMPMAST MAINTENANCE RUN REPORT'.
+           03  FILLER              PIC X(50) VALUE SPACES.
+       01  HEADING-LINE2.
+           03  FILLER              PIC X(06) VALUE 'TR'.
+           03  FILLER              PIC X(07) VALUE 'EMP ID'.
+           03  FILLER              PIC X(17) VALUE 'EMP NAME'.
+           03  FILLER              PIC X(10) VALUE 'RESULT'.
+           03  FILLER              PIC X(30) VALUE 'REASON'.
+       01  DETAIL-LINE.
+           03  OUT-TRAN-CODE       PIC X(01) VALUE SPACE.
+           03  FILLER              PIC X(05) VALUE SPACES.
+           03  OUT-EMP-ID          PIC X(05) VALUE SPACES.
+           03  FILLER              PIC X(02) VALUE SPACES.
+           03  OUT-EMP-NAME        PIC X(15) VALUE SPACES.
+           03  FILLER              PIC X(02) VALUE SPACES.
+           03  OUT-RESULT          PIC X(08) VALUE SPACES.
+           03  FILLER              PIC X(02) VALUE SPACES.
+           03  OUT-REASON          PIC X(30) VALUE SPACES.
+       01  SUMMARY-LINE1.
+           03  FILLER              PIC X(20) VALUE
+               'TRANSACTIONS READ: '.
+           03  OUT-TOT-READ        PIC ZZZZ9.
+       01  SUMMARY-LINE2.
+           03  FILLER              PIC X(22) VALUE
+               'TRANSACTIONS APPLIED: '.
+           03  OUT-TOT-APPLIED     PIC ZZZZ9.
+       01  SUMMARY-LINE3.
+           03  FILLER              PIC X(23) VALUE
+               'TRANSACTIONS REJECTED: '.
+           03  OUT-TOT-REJECTED    PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZATION-PARA.
+           PERFORM 2000-PROCESS-PARA  UNTIL  END-OF-FILE
+           PERFORM 9000-TERMINATION-PARA.
+           STOP RUN.
+       1000-INITIALIZATION-PARA.
+           OPEN INPUT TRAN-FILE
+           OPEN I-O   EMPLOYEE-MASTER
+           OPEN OUTPUT REPORT-FILE
+           OPEN OUTPUT AUDIT-FILE
+           WRITE REPORT-RECORD FROM HEADING-LINE1
+           WRITE REPORT-RECORD FROM HEADING-LINE2
+           PERFORM 1500-READ-TRAN.
+       1500-READ-TRAN.
+           READ TRAN-FILE
+               AT END
+                   MOVE 'Y' TO WS-FILE-FLAG
+               NOT AT END
+                   ADD 1 TO WS-TOT-READ
+           END-READ.
+       2000-PROCESS-PARA.
+           MOVE SPACES TO WS-REASON
+           MOVE SPACES TO WS-RESULT-CODE
+           EVALUATE TRUE
+               WHEN TRAN-ADD
+                   PERFORM 2100-ADD-PARA
+               WHEN TRAN-CHANGE
+                   PERFORM 2200-CHANGE-PARA
+               WHEN TRAN-DELETE
+                   PERFORM 2300-DELETE-PARA
+               WHEN OTHER
+                   MOVE 'R' TO WS-RESULT-CODE
+                   MOVE 'INVALID TRANSACTION CODE' TO WS-REASON
+           END-EVALUATE
+           PERFORM 2900-WRITE-DETAIL
+           PERFORM 1500-READ-TRAN.
+       2100-ADD-PARA.
+           INITIALIZE EMPLOYEE-RECORD
+           MOVE TRAN-EMP-ID    TO EMP-ID
+           MOVE TRAN-EMP-NAME  TO EMP-NAME
+           MOVE TRAN-EMP-LOC   TO EMP-LOC
+           MOVE TRAN-EMP-TECH  TO EMP-TECH
+           MOVE TRAN-EMP-YR    TO EMP-YR
+           MOVE TRAN-EMP-MM    TO EMP-MM
+           MOVE TRAN-EMP-DD    TO EMP-DD
+           MOVE TRAN-EMP-EARN  TO EMP-EARN
+           MOVE TRAN-EMP-DEDN  TO EMP-DEDN
+           MOVE TRAN-EMP-HIRE-YR TO EMP-HIRE-YR
+           MOVE TRAN-EMP-HIRE-MM TO EMP-HIRE-MM
+           MOVE TRAN-EMP-HIRE-DD TO EMP-HIRE-DD
+           MOVE TRAN-EMP-BADGE TO EMP-BADGE
+           MOVE TRAN-EMP-EMAIL TO EMP-EMAIL
+           MOVE TRAN-EMP-DEPT  TO EMP-DEPT
+           MOVE 'A'            TO EMP-STATUS
+           MOVE ZERO           TO EMP-TERM-YR
+                                   EMP-TERM-MM
+                                   EMP-TERM-DD
+           WRITE EMPLOYEE-RECORD
+               INVALID KEY
+                   MOVE 'R' TO WS-RESULT-CODE
+                   MOVE 'DUPLICATE EMP-ID ON MASTER' TO WS-REASON
+               NOT INVALID KEY
+                   MOVE 'A' TO WS-RESULT-CODE
+                   MOVE 'A' TO AUD-BA-FLAG
+                   PERFORM 2950-WRITE-AUDIT-PARA
+           END-WRITE.
+       2200-CHANGE-PARA.
+           MOVE TRAN-EMP-ID TO EMP-ID
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   MOVE 'R' TO WS-RESULT-CODE
+                   MOVE 'EMP-ID NOT ON MASTER' TO WS-REASON
+           END-READ
+           IF NOT TRAN-REJECTED
+               MOVE EMPLOYEE-RECORD TO WS-BEFORE-IMAGE
+               MOVE TRAN-EMP-NAME  TO EMP-NAME
+               MOVE TRAN-EMP-LOC   TO EMP-LOC
+               MOVE TRAN-EMP-TECH  TO EMP-TECH
+               MOVE TRAN-EMP-YR    TO EMP-YR
+               MOVE TRAN-EMP-MM    TO EMP-MM
+               MOVE TRAN-EMP-DD    TO EMP-DD
+               MOVE TRAN-EMP-EARN  TO EMP-EARN
+               MOVE TRAN-EMP-DEDN  TO EMP-DEDN
+               MOVE TRAN-EMP-HIRE-YR TO EMP-HIRE-YR
+               MOVE TRAN-EMP-HIRE-MM TO EMP-HIRE-MM
+               MOVE TRAN-EMP-HIRE-DD TO EMP-HIRE-DD
+               MOVE TRAN-EMP-BADGE TO EMP-BADGE
+               MOVE TRAN-EMP-EMAIL TO EMP-EMAIL
+               MOVE TRAN-EMP-DEPT  TO EMP-DEPT
+               REWRITE EMPLOYEE-RECORD
+                   INVALID KEY
+                       MOVE 'R' TO WS-RESULT-CODE
+                       MOVE 'REWRITE FAILED' TO WS-REASON
+                   NOT INVALID KEY
+                       MOVE 'A' TO WS-RESULT-CODE
+                       MOVE 'B' TO AUD-BA-FLAG
+                       MOVE WS-BEFORE-IMAGE TO AUD-IMAGE
+                       PERFORM 2960-WRITE-AUDIT-RAW-PARA
+                       MOVE 'A' TO AUD-BA-FLAG
+                       PERFORM 2950-WRITE-AUDIT-PARA
+               END-REWRITE
+           END-IF.
+       2300-DELETE-PARA.
+           MOVE TRAN-EMP-ID TO EMP-ID
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   MOVE 'R' TO WS-RESULT-CODE
+                   MOVE 'EMP-ID NOT ON MASTER' TO WS-REASON
+           END-READ
+           IF NOT TRAN-REJECTED
+               MOVE EMPLOYEE-RECORD TO WS-BEFORE-IMAGE
+               DELETE EMPLOYEE-MASTER
+                   INVALID KEY
+                       MOVE 'R' TO WS-RESULT-CODE
+                       MOVE 'EMP-ID NOT ON MASTER' TO WS-REASON
+                   NOT INVALID KEY
+                       MOVE 'A' TO WS-RESULT-CODE
+                       MOVE 'B' TO AUD-BA-FLAG
+                       MOVE WS-BEFORE-IMAGE TO AUD-IMAGE
+                       PERFORM 2960-WRITE-AUDIT-RAW-PARA
+               END-DELETE
+           END-IF.
+       2900-WRITE-DETAIL.
+           MOVE SPACES         TO DETAIL-LINE
+           MOVE TRAN-CODE      TO OUT-TRAN-CODE
+           MOVE TRAN-EMP-ID    TO OUT-EMP-ID
+           MOVE TRAN-EMP-NAME  TO OUT-EMP-NAME
+           MOVE WS-REASON      TO OUT-REASON
+           IF TRAN-APPLIED
+               MOVE 'APPLIED'  TO OUT-RESULT
+               ADD 1 TO WS-TOT-APPLIED
+           ELSE
+               MOVE 'REJECTED' TO OUT-RESULT
+               ADD 1 TO WS-TOT-REJECTED
+           END-IF
+           WRITE REPORT-RECORD FROM DETAIL-LINE.
+       2950-WRITE-AUDIT-PARA.
+           MOVE TRAN-CODE       TO AUD-TRAN-CODE
+           MOVE EMP-ID          TO AUD-EMP-ID
+           MOVE EMPLOYEE-RECORD TO AUD-IMAGE
+           WRITE AUDIT-RECORD.
+       2960-WRITE-AUDIT-RAW-PARA.
+           MOVE TRAN-CODE       TO AUD-TRAN-CODE
+           MOVE EMP-ID          TO AUD-EMP-ID
+           WRITE AUDIT-RECORD.
+       9000-TERMINATION-PARA.
+           MOVE WS-TOT-READ     TO OUT-TOT-READ
+           MOVE WS-TOT-APPLIED  TO OUT-TOT-APPLIED
+           MOVE WS-TOT-REJECTED TO OUT-TOT-REJECTED
+           WRITE REPORT-RECORD FROM SUMMARY-LINE1
+           WRITE REPORT-RECORD FROM SUMMARY-LINE2
+           WRITE REPORT-RECORD FROM SUMMARY-LINE3
+           CLOSE TRAN-FILE
+                 EMPLOYEE-MASTER
+                 REPORT-FILE
+                 AUDIT-FILE.
