@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPBDAY.
+      *****************************************************
+      *  BIRTHDAY / WORK ANNIVERSARY RECOGNITION REPORT.    *
+      *  SCANS EMPLOYEE.DAT FOR ACTIVE EMPLOYEES WHOSE       *
+      *  EMP-DOB MONTH OR EMP-HIRE-DATE MONTH MATCHES THE    *
+      *  CURRENT MONTH, SO HR'S RECOGNITION/BIRTHDAY-CARD    *
+      *  PROGRAM HAS A READY-MADE LIST INSTEAD OF CROSS-     *
+      *  CHECKING SPREADSHEETS BY HAND.  RUN ONCE A MONTH.   *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO 'EMPLOYEE.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT1.
+
+           SELECT REPORT-FILE ASSIGN TO 'EMPBDAY.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT2.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE
+           RECORD CONTAINS 110 CHARACTERS.
+       COPY EMPREC.
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-RECORD            PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STAT1            PIC X(02).
+       01  WS-FILE-STAT2            PIC X(02).
+       01  WS-FS-TEXT               PIC X(30) VALUE SPACES.
+       01  WS-FILE-FLAG             PIC X(01) VALUE 'N'.
+           88  END-OF-FILE                    VALUE 'Y'.
+       01  WS-TODAY.
+           03  WS-TODAY-YR          PIC 9(04).
+           03  WS-TODAY-MM          PIC 9(02).
+           03  WS-TODAY-DD          PIC 9(02).
+       01  WS-TOT-READ              PIC 9(05) VALUE ZERO.
+       01  WS-TOT-BIRTHDAY          PIC 9(05) VALUE ZERO.
+       01  WS-TOT-ANNIV             PIC 9(05) VALUE ZERO.
+       01  WS-YRS-SVC               PIC 9(03) VALUE ZERO.
+       01  HEADING-LINE1            PIC X(80) VALUE
+           'BIRTHDAY / WORK ANNIVERSARY RECOGNITION REPORT'.
+       01  HEADING-LINE2.
+           03  FILLER               PIC X(06) VALUE 'ID'.
+           03  FILLER               PIC X(16) VALUE 'EMP NAME'.
+           03  FILLER               PIC X(12) VALUE 'BIRTH DATE'.
+           03  FILLER               PIC X(12) VALUE 'HIRE DATE'.
+           03  FILLER               PIC X(12) VALUE 'YEARS SVC'.
+           03  FILLER               PIC X(20) VALUE 'REASON'.
+       01  DETAIL-LINE.
+           03  OUT-EMP-ID           PIC X(05) VALUE SPACES.
+           03  FILLER               PIC X(01) VALUE SPACES.
+           03  OUT-EMP-NAME         PIC X(15) VALUE SPACES.
+           03  FILLER               PIC X(01) VALUE SPACES.
+           03  OUT-EMP-DOB.
+                05  OUT-DOB-DD      PIC 9(02) VALUE ZERO.
+                05  FILLER          PIC X(01) VALUE '/'.
+                05  OUT-DOB-MM      PIC 9(02) VALUE ZERO.
+                05  FILLER          PIC X(01) VALUE '/'.
+                05  OUT-DOB-YR      PIC 9(04) VALUE ZERO.
+           03  FILLER               PIC X(02) VALUE SPACES.
+           03  OUT-EMP-HIRE.
+                05  OUT-HIRE-DD     PIC 9(02) VALUE ZERO.
+                05  FILLER          PIC X(01) VALUE '/'.
+                05  OUT-HIRE-MM     PIC 9(02) VALUE ZERO.
+                05  FILLER          PIC X(01) VALUE '/'.
+                05  OUT-HIRE-YR     PIC 9(04) VALUE ZERO.
+           03  FILLER               PIC X(02) VALUE SPACES.
+           03  OUT-YRS-SVC          PIC ZZ9   VALUE ZERO.
+           03  FILLER               PIC X(09) VALUE SPACES.
+           03  OUT-REASON           PIC X(20) VALUE SPACES.
+       01  SUMMARY-LINE1.
+           03  FILLER               PIC X(22) VALUE
+               'RECORDS READ:         '.
+           03  OUT-TOT-READ         PIC ZZZZ9.
+       01  SUMMARY-LINE2.
+           03  FILLER               PIC X(22) VALUE
+               'BIRTHDAYS THIS MONTH: '.
+           03  OUT-TOT-BIRTHDAY     PIC ZZZZ9.
+       01  SUMMARY-LINE3.
+           03  FILLER               PIC X(22) VALUE
+               'ANNIVERSARIES THIS MO:'.
+           03  OUT-TOT-ANNIV        PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZATION-PARA.
+           PERFORM 2000-PROCESS-PARA  UNTIL  END-OF-FILE
+           PERFORM 9000-TERMINATION-PARA.
+           STOP RUN.
+       1000-INITIALIZATION-PARA.
+           OPEN INPUT  EMPLOYEE-FILE
+           IF WS-FILE-STAT1 NOT = '00'
+               CALL 'FSTATTXT' USING WS-FILE-STAT1 WS-FS-TEXT
+               DISPLAY 'EMPLOYEE FILE OPEN FAILED - ' WS-FS-TEXT
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-FILE-STAT2 NOT = '00'
+               CALL 'FSTATTXT' USING WS-FILE-STAT2 WS-FS-TEXT
+               DISPLAY 'REPORT FILE OPEN FAILED - ' WS-FS-TEXT
+           END-IF
+           WRITE REPORT-RECORD FROM HEADING-LINE1
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           WRITE REPORT-RECORD FROM HEADING-LINE2
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           PERFORM 1500-READ-EMPLOYEE.
+       1500-READ-EMPLOYEE.
+           READ EMPLOYEE-FILE
+               AT END
+                   MOVE 'Y' TO WS-FILE-FLAG
+               NOT AT END
+                   ADD 1 TO WS-TOT-READ
+           END-READ.
+       2000-PROCESS-PARA.
+           IF EMP-ACTIVE
+               IF EMP-MM = WS-TODAY-MM
+                   ADD 1 TO WS-TOT-BIRTHDAY
+                   MOVE 'BIRTHDAY' TO OUT-REASON
+                   PERFORM 2200-WRITE-DETAIL-PARA
+               END-IF
+               IF EMP-HIRE-MM = WS-TODAY-MM
+                   ADD 1 TO WS-TOT-ANNIV
+                   MOVE 'WORK ANNIVERSARY' TO OUT-REASON
+                   PERFORM 2200-WRITE-DETAIL-PARA
+               END-IF
+           END-IF
+           PERFORM 1500-READ-EMPLOYEE.
+       2200-WRITE-DETAIL-PARA.
+           MOVE SPACES TO DETAIL-LINE
+           MOVE EMP-ID              TO OUT-EMP-ID
+           MOVE EMP-NAME            TO OUT-EMP-NAME
+           MOVE EMP-DD              TO OUT-DOB-DD
+           MOVE EMP-MM              TO OUT-DOB-MM
+           MOVE EMP-YR              TO OUT-DOB-YR
+           MOVE EMP-HIRE-DD         TO OUT-HIRE-DD
+           MOVE EMP-HIRE-MM         TO OUT-HIRE-MM
+           MOVE EMP-HIRE-YR         TO OUT-HIRE-YR
+           COMPUTE WS-YRS-SVC = WS-TODAY-YR - EMP-HIRE-YR
+           MOVE WS-YRS-SVC          TO OUT-YRS-SVC
+           WRITE REPORT-RECORD FROM DETAIL-LINE.
+       9000-TERMINATION-PARA.
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE WS-TOT-READ       TO OUT-TOT-READ
+           MOVE WS-TOT-BIRTHDAY   TO OUT-TOT-BIRTHDAY
+           MOVE WS-TOT-ANNIV      TO OUT-TOT-ANNIV
+           WRITE REPORT-RECORD FROM SUMMARY-LINE1
+           WRITE REPORT-RECORD FROM SUMMARY-LINE2
+           WRITE REPORT-RECORD FROM SUMMARY-LINE3
+           DISPLAY '** EMPBDAY SUMMARY **'
+           DISPLAY 'RECORDS READ    : ', WS-TOT-READ
+           DISPLAY 'BIRTHDAYS       : ', WS-TOT-BIRTHDAY
+           DISPLAY 'ANNIVERSARIES   : ', WS-TOT-ANNIV
+           CLOSE EMPLOYEE-FILE
+                 REPORT-FILE.
