@@ -1,39 +1,135 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SORTPRG1.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT EMPLOYEE-FILE-IN ASSIGN TO 'EMPLOYEE.DAT'.
-           SELECT EMPLOYEE-FILE-OUT ASSIGN TO 'EMPSORT.DAT'.
-           SELECT SORT-WORK-FILE    ASSIGN TO 'SORTWOEK.DAT'.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  EMPLOYEE-FILE-IN.
-       01  EMP-REC-IN.
-           03  I-EMP-ID            PIC X(05).
-           03  I-EMP-NAME          PIC X(15).
-           03  I-EMP-LOC           PIC X(03).
-           03  I-EMP-TECH          PIC X(05).
-           03  FILLER              PIC X(22).
-       FD  EMPLOYEE-FILE-OUT.
-       01  EMP-REC-OUT.
-           03  O-EMP-ID            PIC X(05).
-           03  O-EMP-NAME          PIC X(15).
-           03  O-EMP-LOC           PIC X(03).
-           03  O-EMP-TECH          PIC X(05).
-           03  FILLER              PIC X(22).
-       SD  SORT-WORK-FILE.
-       01  SORT-REC.
-           03  S-EMP-ID            PIC X(05).
-           03  S-EMP-NAME          PIC X(15).
-           03  S-EMP-LOC           PIC X(03).
-           03  S-EMP-TECH          PIC X(05).
-           03  FILLER              PIC X(22).
-       PROCEDURE DIVISION.
-       MAIN-PARA. 
-           SORT SORT-WORK-FILE
-           ON DESCENDING KEY S-EMP-LOC 
-           ON ASCENDING KEY  S-EMP-TECH
-           ON DESCENDING KEY S-EMP-ID    
-           USING EMPLOYEE-FILE-IN GIVING EMPLOYEE-FILE-OUT.
-           STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SORTPRG1.
+      *****************************************************
+      *  SORT-PARM-FILE OPTION '1' (THE DEFAULT) SORTS      *
+      *  DESCENDING ON LOCATION - THAT ORDER IS NOT WHAT     *
+      *  CTRLBRK1 EXPECTS.  CTRLBRK1'S CONTROL-BREAK LOGIC   *
+      *  ONLY COMPARES EACH RECORD'S EMP-LOC/EMP-TECH TO THE *
+      *  PREVIOUS RECORD, SO LOCATION TOTALS STILL BREAK     *
+      *  CORRECTLY EITHER WAY, BUT THE PAGE/LOCATION ORDER   *
+      *  ON THE PRINTED REPORT ENDS UP REVERSED FROM WHAT A  *
+      *  COMPANY-WIDE REPORT SHOULD READ AS.  OPTION '4'     *
+      *  SORTS ASCENDING ON LOCATION (THEN TECH, THEN ID)    *
+      *  AND IS THE OPTION THAT SHOULD FEED CTRLBRK1 - DO    *
+      *  NOT PAIR CTRLBRK1 WITH THE OPTION '1' DEFAULT.      *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE-IN ASSIGN TO 'EMPLOYEE.DAT'.
+           SELECT EMPLOYEE-FILE-OUT ASSIGN TO 'EMPSORT.DAT'.
+           SELECT SORT-WORK-FILE    ASSIGN TO 'SORTWOEK.DAT'.
+           SELECT SORT-PARM-FILE    ASSIGN TO 'SORTPARM.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-PARM-FILE-STAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE-IN.
+       01  EMP-REC-IN.
+           03  I-EMP-ID            PIC X(05).
+           03  I-EMP-NAME          PIC X(15).
+           03  I-EMP-LOC           PIC X(03).
+           03  I-EMP-TECH          PIC X(05).
+           03  FILLER              PIC X(82).
+       FD  EMPLOYEE-FILE-OUT.
+       01  EMP-REC-OUT.
+           03  O-EMP-ID            PIC X(05).
+           03  O-EMP-NAME          PIC X(15).
+           03  O-EMP-LOC           PIC X(03).
+           03  O-EMP-TECH          PIC X(05).
+           03  FILLER              PIC X(82).
+       SD  SORT-WORK-FILE.
+       01  SORT-REC.
+           03  S-EMP-ID            PIC X(05).
+           03  S-EMP-NAME          PIC X(15).
+           03  S-EMP-LOC           PIC X(03).
+           03  S-EMP-TECH          PIC X(05).
+           03  FILLER              PIC X(82).
+       FD  SORT-PARM-FILE
+           RECORD CONTAINS 01 CHARACTERS.
+       01  SORT-PARM-RECORD        PIC X(01).
+       WORKING-STORAGE SECTION.
+       01  WS-PARM-FILE-STAT       PIC X(02).
+       01  WS-SORT-OPT             PIC X(01) VALUE '1'.
+       01  WS-COUNT-FLAG           PIC X(01) VALUE 'N'.
+           88  COUNT-EOF                     VALUE 'Y'.
+       01  WS-IN-COUNT             PIC 9(07) VALUE ZERO.
+       01  WS-OUT-COUNT            PIC 9(07) VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM READ-SORT-PARM-PARA.
+           EVALUATE WS-SORT-OPT
+               WHEN '2'
+                   PERFORM SORT-BY-TECH-PARA
+               WHEN '3'
+                   PERFORM SORT-BY-ID-PARA
+               WHEN '4'
+                   PERFORM SORT-BY-LOC-ASC-PARA
+               WHEN OTHER
+                   PERFORM SORT-BY-LOC-PARA
+           END-EVALUATE
+           PERFORM RECONCILE-COUNTS-PARA
+           STOP RUN.
+       READ-SORT-PARM-PARA.
+           MOVE '1' TO WS-SORT-OPT
+           OPEN INPUT SORT-PARM-FILE
+           IF WS-PARM-FILE-STAT = '00'
+               READ SORT-PARM-FILE INTO WS-SORT-OPT
+                   AT END
+                       MOVE '1' TO WS-SORT-OPT
+               END-READ
+               CLOSE SORT-PARM-FILE
+           END-IF.
+       SORT-BY-LOC-PARA.
+           SORT SORT-WORK-FILE
+           ON DESCENDING KEY S-EMP-LOC
+           ON ASCENDING KEY  S-EMP-TECH
+           ON DESCENDING KEY S-EMP-ID
+           USING EMPLOYEE-FILE-IN GIVING EMPLOYEE-FILE-OUT.
+       SORT-BY-LOC-ASC-PARA.
+           SORT SORT-WORK-FILE
+           ON ASCENDING KEY  S-EMP-LOC
+           ON ASCENDING KEY  S-EMP-TECH
+           ON ASCENDING KEY  S-EMP-ID
+           USING EMPLOYEE-FILE-IN GIVING EMPLOYEE-FILE-OUT.
+       SORT-BY-TECH-PARA.
+           SORT SORT-WORK-FILE
+           ON ASCENDING KEY  S-EMP-TECH
+           ON DESCENDING KEY S-EMP-LOC
+           ON DESCENDING KEY S-EMP-ID
+           USING EMPLOYEE-FILE-IN GIVING EMPLOYEE-FILE-OUT.
+       SORT-BY-ID-PARA.
+           SORT SORT-WORK-FILE
+           ON DESCENDING KEY S-EMP-ID
+           USING EMPLOYEE-FILE-IN GIVING EMPLOYEE-FILE-OUT.
+       RECONCILE-COUNTS-PARA.
+           MOVE ZERO TO WS-IN-COUNT WS-OUT-COUNT
+           MOVE 'N'  TO WS-COUNT-FLAG
+           OPEN INPUT EMPLOYEE-FILE-IN
+           PERFORM COUNT-INPUT-PARA UNTIL COUNT-EOF
+           CLOSE EMPLOYEE-FILE-IN
+           MOVE 'N'  TO WS-COUNT-FLAG
+           OPEN INPUT EMPLOYEE-FILE-OUT
+           PERFORM COUNT-OUTPUT-PARA UNTIL COUNT-EOF
+           CLOSE EMPLOYEE-FILE-OUT
+           DISPLAY '** SORT RECORD-COUNT RECONCILIATION **'
+           DISPLAY 'INPUT RECORDS READ : ', WS-IN-COUNT
+           DISPLAY 'OUTPUT RECORDS WRITTEN: ', WS-OUT-COUNT
+           IF WS-IN-COUNT NOT = WS-OUT-COUNT
+               DISPLAY 'WARNING - INPUT/OUTPUT COUNT MISMATCH'
+           END-IF.
+       COUNT-INPUT-PARA.
+           READ EMPLOYEE-FILE-IN
+               AT END
+                   MOVE 'Y' TO WS-COUNT-FLAG
+               NOT AT END
+                   ADD 1 TO WS-IN-COUNT
+           END-READ.
+       COUNT-OUTPUT-PARA.
+           READ EMPLOYEE-FILE-OUT
+               AT END
+                   MOVE 'Y' TO WS-COUNT-FLAG
+               NOT AT END
+                   ADD 1 TO WS-OUT-COUNT
+           END-READ.
