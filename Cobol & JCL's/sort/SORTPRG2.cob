@@ -1,85 +1,221 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SORTPRG1.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT EMPLOYEE-FILE-IN ASSIGN TO 'EMPLOYEE.DAT'.
-           SELECT EMPLOYEE-FILE-OUT ASSIGN TO 'EMPSORT.DAT'.
-           SELECT SORT-WORK-FILE    ASSIGN TO 'SORTWOEK.DAT'.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  EMPLOYEE-FILE-IN.
-       01  EMP-REC-IN.
-           03  I-EMP-ID            PIC X(05).
-           03  I-EMP-NAME          PIC X(15).
-           03  I-EMP-LOC           PIC X(03).
-           03  I-EMP-TECH          PIC X(05).
-           03  FILLER              PIC X(22).
-       FD  EMPLOYEE-FILE-OUT.
-       01  EMP-REC-OUT.
-           03  O-EMP-ID            PIC X(05).
-           03  O-EMP-NAME          PIC X(15).
-           03  O-EMP-LOC           PIC X(03).
-           03  O-EMP-TECH          PIC X(05).
-           03  FILLER              PIC X(22).
-       SD  SORT-WORK-FILE.
-       01  SORT-REC.
-           03  S-EMP-ID            PIC X(05).
-           03  S-EMP-NAME          PIC X(15).
-           03  S-EMP-LOC           PIC X(03).
-           03  S-EMP-TECH          PIC X(05).
-           03  FILLER              PIC X(22).
-       WORKING-STORAGE SECTION.
-       01  WS-FILE-FLAG            PIC X(01) VALUE 'N'.
-           88  END-OF-FILE                   VALUE 'Y'.
-       01  WS-INPUT-LOC            PIC X(03) VALUE SPACES.
-       01  WS-INPUT-TECH           PIC X(05) VALUE SPACES.
-       PROCEDURE DIVISION.
-       MAIN-PARA. 
-           DISPLAY 'ENTER INPUT LOC ', WITH NO ADVANCING
-           ACCEPT WS-INPUT-LOC
-           DISPLAY 'ENTER OUTPUT TECH ', WITH NO ADVANCING
-           ACCEPT WS-INPUT-TECH
-      *     
-           SORT SORT-WORK-FILE
-      *     ON DESCENDING KEY S-EMP-LOC 
-      *     ON ASCENDING KEY  S-EMP-TECH
-           ON ASCENDING KEY S-EMP-ID    
-           INPUT  PROCEDURE 1000-INPUT-PROCESS
-           OUTPUT PROCEDURE 2000-OUTPUT-PROCESS
-           STOP RUN.
-       1000-INPUT-PROCESS.
-           OPEN INPUT EMPLOYEE-FILE-IN
-           PERFORM 1100-READ-EMPLOYEE
-           DISPLAY '** INPUT SORT RECORDS **'
-           PERFORM UNTIL END-OF-FILE
-               IF I-EMP-LOC = WS-INPUT-LOC        
-                   RELEASE SORT-REC FROM EMP-REC-IN
-                   DISPLAY 'EMP ', EMP-REC-IN                   
-               END-IF
-               PERFORM 1100-READ-EMPLOYEE
-           END-PERFORM
-           CLOSE EMPLOYEE-FILE-IN.
-       1100-READ-EMPLOYEE.
-           READ EMPLOYEE-FILE-IN
-               AT END
-                   MOVE 'Y' TO WS-FILE-FLAG
-           END-READ.
-       2000-OUTPUT-PROCESS.
-           MOVE 'N' TO WS-FILE-FLAG
-           OPEN OUTPUT EMPLOYEE-FILE-OUT
-           PERFORM 2100-READ-SORT
-           DISPLAY '** SORTED OUTPUT RECORDS **'
-           PERFORM  UNTIL  END-OF-FILE
-               IF S-EMP-TECH = WS-INPUT-TECH
-                   WRITE EMP-REC-OUT
-                   DISPLAY 'EMP ', EMP-REC-OUT
-               END-IF
-               PERFORM 2100-READ-SORT
-           END-PERFORM
-           CLOSE EMPLOYEE-FILE-OUT.
-       2100-READ-SORT.
-           RETURN SORT-WORK-FILE RECORD INTO EMP-REC-OUT
-               AT END
-                   MOVE 'Y' TO WS-FILE-FLAG
-           END-RETURN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SORTPRG1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE-IN ASSIGN TO 'EMPLOYEE.DAT'.
+           SELECT EMPLOYEE-FILE-OUT ASSIGN TO 'EMPSORT.DAT'.
+           SELECT SORT-WORK-FILE    ASSIGN TO 'SORTWOEK.DAT'.
+           SELECT SORT-PARM-FILE    ASSIGN TO 'SORTLTPM.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-PARM-FILE-STAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE-IN.
+       01  EMP-REC-IN.
+           03  I-EMP-ID            PIC X(05).
+           03  I-EMP-NAME          PIC X(15).
+           03  I-EMP-LOC           PIC X(03).
+           03  I-EMP-TECH          PIC X(05).
+           03  FILLER              PIC X(82).
+       FD  EMPLOYEE-FILE-OUT.
+       01  EMP-REC-OUT.
+           03  O-EMP-ID            PIC X(05).
+           03  O-EMP-NAME          PIC X(15).
+           03  O-EMP-LOC           PIC X(03).
+           03  O-EMP-TECH          PIC X(05).
+           03  FILLER              PIC X(82).
+       SD  SORT-WORK-FILE.
+       01  SORT-REC.
+           03  S-EMP-ID            PIC X(05).
+           03  S-EMP-NAME          PIC X(15).
+           03  S-EMP-LOC           PIC X(03).
+           03  S-EMP-TECH          PIC X(05).
+           03  FILLER              PIC X(82).
+       FD  SORT-PARM-FILE
+           RECORD CONTAINS 06 CHARACTERS.
+       01  SORT-PARM-RECORD.
+           03  PARM-TYPE           PIC X(01).
+               88  PARM-IS-LOC                VALUE 'L'.
+               88  PARM-IS-TECH               VALUE 'T'.
+           03  PARM-VALUE          PIC X(05).
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-FLAG            PIC X(01) VALUE 'N'.
+           88  END-OF-FILE                   VALUE 'Y'.
+       01  WS-PARM-FILE-STAT       PIC X(02).
+       01  WS-PARM-FLAG            PIC X(01) VALUE 'N'.
+           88  PARM-FILE-MODE                VALUE 'Y'.
+       01  WS-PARM-EOF-FLAG        PIC X(01) VALUE 'N'.
+           88  END-OF-PARM-FILE               VALUE 'Y'.
+       01  WS-INPUT-LOC            PIC X(03) VALUE SPACES.
+       01  WS-INPUT-TECH           PIC X(05) VALUE SPACES.
+       01  WS-LOC-COUNT            PIC 9(02) VALUE ZERO.
+       01  WS-LOC-TABLE.
+           03  LOC-ENTRY           OCCURS 1 TO 20 TIMES
+                   DEPENDING ON WS-LOC-COUNT
+                   INDEXED BY LOC-IDX.
+               05  TBL-LOC         PIC X(03).
+       01  WS-TECH-COUNT           PIC 9(02) VALUE ZERO.
+       01  WS-TECH-TABLE.
+           03  TECH-ENTRY          OCCURS 1 TO 20 TIMES
+                   DEPENDING ON WS-TECH-COUNT
+                   INDEXED BY TECH-IDX.
+               05  TBL-TECH        PIC X(05).
+       01  WS-LOC-FOUND            PIC X(01) VALUE 'N'.
+           88  LOC-MATCHED                   VALUE 'Y'.
+       01  WS-TECH-FOUND           PIC X(01) VALUE 'N'.
+           88  TECH-MATCHED                  VALUE 'Y'.
+       01  WS-IN-READ              PIC 9(07) VALUE ZERO.
+       01  WS-IN-RELEASED          PIC 9(07) VALUE ZERO.
+       01  WS-OUT-RETURNED         PIC 9(07) VALUE ZERO.
+       01  WS-OUT-WRITTEN          PIC 9(07) VALUE ZERO.
+       01  WS-IN-EXCLUDED          PIC 9(07) VALUE ZERO.
+       01  WS-OUT-EXCLUDED         PIC 9(07) VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM 0400-CHECK-PARM-FILE-PARA
+           IF PARM-FILE-MODE
+               DISPLAY 'RUNNING UNATTENDED - FILTERS READ FROM '
+                   'SORTLTPM.DAT'
+           ELSE
+               PERFORM 0500-GET-LOC-FILTER-PARA
+               PERFORM 0600-GET-TECH-FILTER-PARA
+           END-IF
+      *
+           SORT SORT-WORK-FILE
+           ON ASCENDING KEY S-EMP-LOC
+           ON ASCENDING KEY S-EMP-TECH
+           ON ASCENDING KEY S-EMP-ID
+           INPUT  PROCEDURE 1000-INPUT-PROCESS
+           OUTPUT PROCEDURE 2000-OUTPUT-PROCESS
+           PERFORM RECONCILE-COUNTS-PARA
+           STOP RUN.
+       0400-CHECK-PARM-FILE-PARA.
+           OPEN INPUT SORT-PARM-FILE
+           IF WS-PARM-FILE-STAT = '00'
+               MOVE 'Y' TO WS-PARM-FLAG
+               PERFORM 0450-READ-PARM-PARA UNTIL END-OF-PARM-FILE
+               CLOSE SORT-PARM-FILE
+           ELSE
+               MOVE 'N' TO WS-PARM-FLAG
+           END-IF.
+       0450-READ-PARM-PARA.
+           READ SORT-PARM-FILE
+               AT END
+                   MOVE 'Y' TO WS-PARM-EOF-FLAG
+               NOT AT END
+                   IF PARM-IS-LOC
+                       ADD 1 TO WS-LOC-COUNT
+                       MOVE PARM-VALUE(1:3) TO TBL-LOC(WS-LOC-COUNT)
+                   ELSE
+                       IF PARM-IS-TECH
+                           ADD 1 TO WS-TECH-COUNT
+                           MOVE PARM-VALUE TO TBL-TECH(WS-TECH-COUNT)
+                       END-IF
+                   END-IF
+           END-READ.
+       0500-GET-LOC-FILTER-PARA.
+           DISPLAY 'ENTER INPUT LOC, END TO FINISH LIST '
+               WITH NO ADVANCING
+           ACCEPT WS-INPUT-LOC
+           PERFORM UNTIL WS-INPUT-LOC = 'END' OR WS-INPUT-LOC = SPACES
+               ADD 1 TO WS-LOC-COUNT
+               MOVE WS-INPUT-LOC TO TBL-LOC(WS-LOC-COUNT)
+               DISPLAY 'ENTER INPUT LOC, END TO FINISH LIST '
+                   WITH NO ADVANCING
+               ACCEPT WS-INPUT-LOC
+           END-PERFORM.
+       0600-GET-TECH-FILTER-PARA.
+           DISPLAY 'ENTER OUTPUT TECH, END TO FINISH LIST '
+               WITH NO ADVANCING
+           ACCEPT WS-INPUT-TECH
+           PERFORM UNTIL WS-INPUT-TECH = 'END' OR WS-INPUT-TECH = SPACES
+               ADD 1 TO WS-TECH-COUNT
+               MOVE WS-INPUT-TECH TO TBL-TECH(WS-TECH-COUNT)
+               DISPLAY 'ENTER OUTPUT TECH, END TO FINISH LIST '
+                   WITH NO ADVANCING
+               ACCEPT WS-INPUT-TECH
+           END-PERFORM.
+       1000-INPUT-PROCESS.
+           OPEN INPUT EMPLOYEE-FILE-IN
+           PERFORM 1100-READ-EMPLOYEE
+           DISPLAY '** INPUT SORT RECORDS **'
+           PERFORM UNTIL END-OF-FILE
+               PERFORM 1150-CHECK-LOC-PARA
+               IF WS-LOC-COUNT = ZERO OR LOC-MATCHED
+                   RELEASE SORT-REC FROM EMP-REC-IN
+                   ADD 1 TO WS-IN-RELEASED
+                   DISPLAY 'EMP ', EMP-REC-IN
+               ELSE
+                   ADD 1 TO WS-IN-EXCLUDED
+               END-IF
+               PERFORM 1100-READ-EMPLOYEE
+           END-PERFORM
+           CLOSE EMPLOYEE-FILE-IN.
+       1100-READ-EMPLOYEE.
+           READ EMPLOYEE-FILE-IN
+               AT END
+                   MOVE 'Y' TO WS-FILE-FLAG
+               NOT AT END
+                   ADD 1 TO WS-IN-READ
+           END-READ.
+       1150-CHECK-LOC-PARA.
+           MOVE 'N' TO WS-LOC-FOUND
+           IF WS-LOC-COUNT > ZERO
+               SET LOC-IDX TO 1
+               SEARCH LOC-ENTRY
+                   AT END
+                       MOVE 'N' TO WS-LOC-FOUND
+                   WHEN I-EMP-LOC = TBL-LOC(LOC-IDX)
+                       MOVE 'Y' TO WS-LOC-FOUND
+               END-SEARCH
+           END-IF.
+       2000-OUTPUT-PROCESS.
+           MOVE 'N' TO WS-FILE-FLAG
+           OPEN OUTPUT EMPLOYEE-FILE-OUT
+           PERFORM 2100-READ-SORT
+           DISPLAY '** SORTED OUTPUT RECORDS **'
+           PERFORM  UNTIL  END-OF-FILE
+               PERFORM 2150-CHECK-TECH-PARA
+               IF WS-TECH-COUNT = ZERO OR TECH-MATCHED
+                   WRITE EMP-REC-OUT
+                   ADD 1 TO WS-OUT-WRITTEN
+                   DISPLAY 'EMP ', EMP-REC-OUT
+               ELSE
+                   ADD 1 TO WS-OUT-EXCLUDED
+               END-IF
+               PERFORM 2100-READ-SORT
+           END-PERFORM
+           CLOSE EMPLOYEE-FILE-OUT.
+       2100-READ-SORT.
+           RETURN SORT-WORK-FILE RECORD INTO EMP-REC-OUT
+               AT END
+                   MOVE 'Y' TO WS-FILE-FLAG
+               NOT AT END
+                   ADD 1 TO WS-OUT-RETURNED
+           END-RETURN.
+       2150-CHECK-TECH-PARA.
+           MOVE 'N' TO WS-TECH-FOUND
+           IF WS-TECH-COUNT > ZERO
+               SET TECH-IDX TO 1
+               SEARCH TECH-ENTRY
+                   AT END
+                       MOVE 'N' TO WS-TECH-FOUND
+                   WHEN S-EMP-TECH = TBL-TECH(TECH-IDX)
+                       MOVE 'Y' TO WS-TECH-FOUND
+               END-SEARCH
+           END-IF.
+       RECONCILE-COUNTS-PARA.
+           DISPLAY '** SORT RECORD-COUNT RECONCILIATION **'
+           DISPLAY 'INPUT RECORDS READ    : ', WS-IN-READ
+           DISPLAY 'INPUT RECORDS RELEASED: ', WS-IN-RELEASED
+           DISPLAY 'INPUT RECORDS EXCLUDED: ', WS-IN-EXCLUDED,
+               ' (LOCATION FILTER)'
+           DISPLAY 'SORT RECORDS RETURNED : ', WS-OUT-RETURNED
+           DISPLAY 'OUTPUT RECORDS WRITTEN: ', WS-OUT-WRITTEN
+           DISPLAY 'OUTPUT RECORDS EXCLUDED: ', WS-OUT-EXCLUDED,
+               ' (TECHNOLOGY FILTER)'
+           IF WS-IN-RELEASED NOT = WS-OUT-RETURNED
+               DISPLAY 'WARNING - RELEASED/RETURNED COUNT MISMATCH'
+           END-IF.
