@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPMATRX.
+      *****************************************************
+      *  LOCATION-BY-TECHNOLOGY CROSS-REFERENCE REPORT.     *
+      *  READS EMPLOYEE.DAT ONCE, BUILDING A LOCATION TABLE *
+      *  AND A TECHNOLOGY TABLE ON THE FLY, THEN PRINTS A    *
+      *  HEADCOUNT MATRIX (LOCATIONS DOWN THE SIDE,          *
+      *  TECHNOLOGIES ACROSS THE TOP) FOLLOWED BY A DETAIL   *
+      *  LISTING OF TOTAL EARNINGS FOR EVERY LOCATION/        *
+      *  TECHNOLOGY COMBINATION THAT ACTUALLY OCCURS.  ONLY  *
+      *  ACTIVE EMPLOYEES ARE INCLUDED, THE SAME AS CTRLBRK1'S*
+      *  STANDARD LISTINGS.                                  *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO 'EMPLOYEE.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT1.
+
+           SELECT REPORT-FILE ASSIGN TO 'EMPMATRX.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT2.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE
+           RECORD CONTAINS 110 CHARACTERS.
+       COPY EMPREC.
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-RECORD            PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STAT1            PIC X(02).
+       01  WS-FILE-STAT2            PIC X(02).
+       01  WS-FILE-FLAG             PIC X(01) VALUE 'N'.
+           88  END-OF-FILE                    VALUE 'Y'.
+       01  WS-TOT-READ              PIC 9(05) VALUE ZERO.
+       01  WS-TOT-INCLUDED          PIC 9(05) VALUE ZERO.
+       01  WS-SUB                   PIC 9(02) VALUE ZERO.
+       01  WS-TECH-COUNT            PIC 9(02) VALUE ZERO.
+       01  WS-TECH-TABLE.
+           03  TECH-ENTRY           OCCURS 1 TO 12 TIMES
+                   DEPENDING ON WS-TECH-COUNT
+                   INDEXED BY TECH-IDX.
+               05  TBL-TECH         PIC X(05).
+       01  WS-LOC-COUNT             PIC 9(02) VALUE ZERO.
+       01  WS-LOC-TABLE.
+           03  LOC-ENTRY            OCCURS 1 TO 20 TIMES
+                   DEPENDING ON WS-LOC-COUNT
+                   INDEXED BY LOC-IDX.
+               05  TBL-LOC          PIC X(03).
+               05  TBL-LOC-CELL     OCCURS 12 TIMES.
+                   10  CELL-COUNT   PIC 9(05) VALUE ZERO.
+                   10  CELL-EARN    PIC 9(07)V99 VALUE ZERO.
+       01  WS-MATCH-FLAG            PIC X(01) VALUE 'N'.
+           88  TABLE-MATCHED                  VALUE 'Y'.
+       01  WS-NO-ROOM-FLAG          PIC X(01) VALUE 'N'.
+           88  TABLE-NO-ROOM                  VALUE 'Y'.
+       01  WS-TOT-DROPPED           PIC 9(05) VALUE ZERO.
+       01  HEADING-LINE1            PIC X(80) VALUE
+           'EMPLOYEE COUNT MATRIX - LOCATION BY TECHNOLOGY'.
+       01  HEADING-LINE2.
+           03  HL2-LABEL            PIC X(05) VALUE 'LOC  '.
+           03  HDR-TECH-COL         OCCURS 12 TIMES
+                   PIC X(06) VALUE SPACES.
+       01  MATRIX-DETAIL-LINE.
+           03  MTX-LOC              PIC X(05) VALUE SPACES.
+           03  MTX-CELL-COL         OCCURS 12 TIMES
+                   PIC X(06) VALUE SPACES.
+       01  WS-EDIT-COUNT            PIC ZZZZ9.
+       01  EARN-HEADING-LINE        PIC X(80) VALUE
+           'EARNINGS BY LOCATION/TECHNOLOGY COMBINATION'.
+       01  EARN-DETAIL-LINE.
+           03  ED-LOC               PIC X(05) VALUE SPACES.
+           03  ED-TECH              PIC X(07) VALUE SPACES.
+           03  ED-COUNT             PIC X(11) VALUE SPACES.
+           03  ED-EARN              PIC X(15) VALUE SPACES.
+       01  WS-EDIT-EARN             PIC ZZZ,ZZ9.99.
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZATION-PARA.
+           PERFORM 2000-PROCESS-PARA  UNTIL  END-OF-FILE
+           PERFORM 9000-TERMINATION-PARA.
+           STOP RUN.
+       1000-INITIALIZATION-PARA.
+           OPEN INPUT  EMPLOYEE-FILE
+           OPEN OUTPUT REPORT-FILE
+           PERFORM 1500-READ-EMPLOYEE.
+       1500-READ-EMPLOYEE.
+           READ EMPLOYEE-FILE
+               AT END
+                   MOVE 'Y' TO WS-FILE-FLAG
+               NOT AT END
+                   ADD 1 TO WS-TOT-READ
+           END-READ.
+       2000-PROCESS-PARA.
+           IF EMP-ACTIVE
+               ADD 1 TO WS-TOT-INCLUDED
+               MOVE 'N' TO WS-NO-ROOM-FLAG
+               PERFORM 2100-FIND-OR-ADD-TECH-PARA
+               PERFORM 2200-FIND-OR-ADD-LOC-PARA
+               IF TABLE-NO-ROOM
+                   ADD 1 TO WS-TOT-DROPPED
+               ELSE
+                   ADD 1 TO CELL-COUNT(LOC-IDX, TECH-IDX)
+                   ADD EMP-EARN TO CELL-EARN(LOC-IDX, TECH-IDX)
+               END-IF
+           END-IF
+           PERFORM 1500-READ-EMPLOYEE.
+       2100-FIND-OR-ADD-TECH-PARA.
+           MOVE 'N' TO WS-MATCH-FLAG
+           IF WS-TECH-COUNT > ZERO
+               SET TECH-IDX TO 1
+               SEARCH TECH-ENTRY
+                   AT END
+                       MOVE 'N' TO WS-MATCH-FLAG
+                   WHEN EMP-TECH = TBL-TECH(TECH-IDX)
+                       MOVE 'Y' TO WS-MATCH-FLAG
+               END-SEARCH
+           END-IF
+           IF NOT TABLE-MATCHED
+               IF WS-TECH-COUNT < 12
+                   ADD 1 TO WS-TECH-COUNT
+                   SET TECH-IDX TO WS-TECH-COUNT
+                   MOVE EMP-TECH TO TBL-TECH(TECH-IDX)
+               ELSE
+                   DISPLAY 'WARNING - TECHNOLOGY TABLE FULL, '
+                       'DROPPING ', EMP-TECH
+                   MOVE 'Y' TO WS-NO-ROOM-FLAG
+               END-IF
+           END-IF.
+       2200-FIND-OR-ADD-LOC-PARA.
+           MOVE 'N' TO WS-MATCH-FLAG
+           IF WS-LOC-COUNT > ZERO
+               SET LOC-IDX TO 1
+               SEARCH LOC-ENTRY
+                   AT END
+                       MOVE 'N' TO WS-MATCH-FLAG
+                   WHEN EMP-LOC = TBL-LOC(LOC-IDX)
+                       MOVE 'Y' TO WS-MATCH-FLAG
+               END-SEARCH
+           END-IF
+           IF NOT TABLE-MATCHED
+               IF WS-LOC-COUNT < 20
+                   ADD 1 TO WS-LOC-COUNT
+                   SET LOC-IDX TO WS-LOC-COUNT
+                   MOVE EMP-LOC TO TBL-LOC(LOC-IDX)
+               ELSE
+                   DISPLAY 'WARNING - LOCATION TABLE FULL, '
+                       'DROPPING ', EMP-LOC
+                   MOVE 'Y' TO WS-NO-ROOM-FLAG
+               END-IF
+           END-IF.
+       9000-TERMINATION-PARA.
+           WRITE REPORT-RECORD FROM HEADING-LINE1
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           PERFORM 9100-BUILD-COL-HEADINGS-PARA
+           WRITE REPORT-RECORD FROM HEADING-LINE2
+           PERFORM 9200-PRINT-MATRIX-ROW-PARA
+               VARYING LOC-IDX FROM 1 BY 1
+               UNTIL LOC-IDX > WS-LOC-COUNT
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           WRITE REPORT-RECORD FROM EARN-HEADING-LINE
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           PERFORM 9300-PRINT-EARN-ROW-PARA
+               VARYING LOC-IDX FROM 1 BY 1
+               UNTIL LOC-IDX > WS-LOC-COUNT
+           DISPLAY '** EMPMATRX SUMMARY **'
+           DISPLAY 'RECORDS READ    : ', WS-TOT-READ
+           DISPLAY 'RECORDS INCLUDED: ', WS-TOT-INCLUDED
+           DISPLAY 'RECORDS DROPPED - TABLE FULL: ', WS-TOT-DROPPED
+           DISPLAY 'LOCATIONS FOUND : ', WS-LOC-COUNT
+           DISPLAY 'TECHS FOUND     : ', WS-TECH-COUNT
+           CLOSE EMPLOYEE-FILE
+                 REPORT-FILE.
+       9100-BUILD-COL-HEADINGS-PARA.
+           MOVE SPACES TO HEADING-LINE2
+           MOVE 'LOC  ' TO HL2-LABEL
+           PERFORM 9110-BUILD-ONE-HEADING-PARA
+               VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > WS-TECH-COUNT.
+       9110-BUILD-ONE-HEADING-PARA.
+           MOVE TBL-TECH(WS-SUB) TO HDR-TECH-COL(WS-SUB).
+       9200-PRINT-MATRIX-ROW-PARA.
+           MOVE SPACES TO MATRIX-DETAIL-LINE
+           MOVE TBL-LOC(LOC-IDX) TO MTX-LOC
+           PERFORM 9210-PRINT-ONE-CELL-PARA
+               VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > WS-TECH-COUNT
+           WRITE REPORT-RECORD FROM MATRIX-DETAIL-LINE.
+       9210-PRINT-ONE-CELL-PARA.
+           MOVE CELL-COUNT(LOC-IDX, WS-SUB) TO WS-EDIT-COUNT
+           MOVE WS-EDIT-COUNT TO MTX-CELL-COL(WS-SUB).
+       9300-PRINT-EARN-ROW-PARA.
+           PERFORM 9310-PRINT-ONE-EARN-CELL-PARA
+               VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > WS-TECH-COUNT.
+       9310-PRINT-ONE-EARN-CELL-PARA.
+           IF CELL-COUNT(LOC-IDX, WS-SUB) > ZERO
+               MOVE SPACES TO EARN-DETAIL-LINE
+               MOVE TBL-LOC(LOC-IDX)  TO ED-LOC
+               MOVE TBL-TECH(WS-SUB)  TO ED-TECH
+               MOVE CELL-COUNT(LOC-IDX, WS-SUB) TO WS-EDIT-COUNT
+               MOVE WS-EDIT-COUNT     TO ED-COUNT
+               MOVE CELL-EARN(LOC-IDX, WS-SUB)  TO WS-EDIT-EARN
+               MOVE WS-EDIT-EARN      TO ED-EARN
+               WRITE REPORT-RECORD FROM EARN-DETAIL-LINE
+           END-IF.
