@@ -12,6 +12,16 @@
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE  IS SEQUENTIAL
            FILE STATUS  IS WS-FILE-STAT2.
+
+           SELECT HISTORY-FILE ASSIGN TO WS-HIST-FILENAME
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT3.
+
+           SELECT ARCHIVE-CTL-FILE ASSIGN TO 'ARCCTL.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT4.
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLOYEE-FILE
@@ -25,13 +35,23 @@
                 05  EMP-MM         PIC 9(02).
                 05  EMP-DD         PIC 9(02).
            03  EMP-EARN            PIC 9(5)V99.
-           03  EMP-DEDN            PIC 9(5)V99.           
+           03  EMP-DEDN            PIC 9(5)V99.
        FD  REPORT-FILE
            RECORD CONTAINS 80 CHARACTERS.
        01  REPORT-RECORD           PIC X(80).
+       FD  HISTORY-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  HISTORY-RECORD          PIC X(80).
+       FD  ARCHIVE-CTL-FILE
+           RECORD CONTAINS 31 CHARACTERS.
+       COPY ARCCTL.
        WORKING-STORAGE SECTION.
        01  WS-FILE-STAT1           PIC X(02).
        01  WS-FILE-STAT2           PIC X(02).
+       01  WS-FILE-STAT3           PIC X(02).
+       01  WS-FILE-STAT4           PIC X(02).
+       01  WS-HIST-FILENAME        PIC X(19) VALUE SPACES.
+       01  WS-FS-TEXT              PIC X(30) VALUE SPACES.
        01  WS-FILE-FLAG            PIC X(01) VALUE 'N'.
            88  END-OF-FILE         VALUE 'Y'.
        01  WS-DATE.
@@ -120,12 +140,21 @@
            OPEN INPUT EMPLOYEE-FILE
            IF WS-FILE-STAT1 = '00'
                DISPLAY 'EMPLOYEE FILE OPENED SUCCESSFULLY'
+           ELSE
+               CALL 'FSTATTXT' USING WS-FILE-STAT1 WS-FS-TEXT
+               DISPLAY 'EMPLOYEE FILE OPEN FAILED - ' WS-FS-TEXT
            END-IF.
            OPEN OUTPUT REPORT-FILE
            IF WS-FILE-STAT2 = '00'
                DISPLAY 'REPORT FILE OPENED SUCCESSFULLY'
+           ELSE
+               CALL 'FSTATTXT' USING WS-FILE-STAT2 WS-FS-TEXT
+               DISPLAY 'REPORT FILE OPEN FAILED - ' WS-FS-TEXT
            END-IF.
            PERFORM 9100-ACCEPT-DATE-TIME.
+           PERFORM 9150-BUILD-HIST-FILENAME-PARA.
+           OPEN OUTPUT HISTORY-FILE
+           PERFORM 9160-REGISTER-ARCHIVE-PARA.
            PERFORM 1500-READ-PARA.
        1500-READ-PARA.
            READ EMPLOYEE-FILE
@@ -140,15 +169,19 @@
            IF LINE-COUNT > 9
                PERFORM 2200-HEADING-PARA
            END-IF
-           WRITE REPORT-RECORD FROM DETAIL-LINE.
+           WRITE REPORT-RECORD FROM DETAIL-LINE
+           WRITE HISTORY-RECORD FROM REPORT-RECORD.
            ADD 1 TO LINE-COUNT
            PERFORM 1500-READ-PARA.
-       2200-HEADING-PARA.           
+       2200-HEADING-PARA.
            ADD 1 TO PAGE-COUNT
            MOVE PAGE-COUNT TO OUT-PAGE
            WRITE REPORT-RECORD FROM HEADING-LINE1
+           WRITE HISTORY-RECORD FROM REPORT-RECORD
            WRITE REPORT-RECORD FROM HEADING-LINE2
+           WRITE HISTORY-RECORD FROM REPORT-RECORD
            WRITE REPORT-RECORD FROM HEADING-LINE3
+           WRITE HISTORY-RECORD FROM REPORT-RECORD
            MOVE ZERO TO LINE-COUNT.
        2500-MOVE-PARA.
            MOVE EMP-ID     TO OUT-EMP-ID
@@ -167,14 +200,44 @@
            PERFORM 9200-MOVE-TOTALS
            MOVE SPACES TO HEADING-LINE3
            PERFORM 2200-HEADING-PARA.
-           WRITE REPORT-RECORD FROM TOTAL-LINE.
+           WRITE REPORT-RECORD FROM TOTAL-LINE
+           WRITE HISTORY-RECORD FROM REPORT-RECORD.
            CLOSE EMPLOYEE-FILE,
-                 REPORT-FILE.
+                 REPORT-FILE,
+                 HISTORY-FILE.
        9100-ACCEPT-DATE-TIME.
            ACCEPT WS-DATE FROM DATE
            ACCEPT WS-TIME FROM TIME.
            MOVE CORRESPONDING WS-DATE TO OUT-DATE
            MOVE CORRESPONDING WS-TIME TO OUT-TIME.
+       9150-BUILD-HIST-FILENAME-PARA.
+           STRING 'RPT'                DELIMITED BY SIZE
+                  WS-DATE-YR OF WS-DATE  DELIMITED BY SIZE
+                  WS-DATE-MTH OF WS-DATE DELIMITED BY SIZE
+                  WS-DATE-DD OF WS-DATE  DELIMITED BY SIZE
+                  WS-TIME-HH OF WS-TIME  DELIMITED BY SIZE
+                  WS-TIME-MM OF WS-TIME  DELIMITED BY SIZE
+                  WS-TIME-SS OF WS-TIME  DELIMITED BY SIZE
+                  '.DAT'                 DELIMITED BY SIZE
+               INTO WS-HIST-FILENAME
+           END-STRING.
+       9160-REGISTER-ARCHIVE-PARA.
+           OPEN INPUT ARCHIVE-CTL-FILE
+           IF WS-FILE-STAT4 = '00'
+               CLOSE ARCHIVE-CTL-FILE
+               OPEN EXTEND ARCHIVE-CTL-FILE
+           ELSE
+               OPEN OUTPUT ARCHIVE-CTL-FILE
+           END-IF
+           MOVE WS-HIST-FILENAME    TO ARC-FILENAME
+           MOVE 'R'                 TO ARC-TYPE
+           MOVE WS-DATE-YR OF WS-DATE  TO ARC-DATE-YR
+           ADD 2000                 TO ARC-DATE-YR
+           MOVE WS-DATE-MTH OF WS-DATE TO ARC-DATE-MTH
+           MOVE WS-DATE-DD OF WS-DATE  TO ARC-DATE-DD
+           MOVE 'A'                 TO ARC-STATUS
+           WRITE ARC-RECORD
+           CLOSE ARCHIVE-CTL-FILE.
        9200-MOVE-TOTALS.
            MOVE TOT-EMP    TO OUT-TOT-EMP
            MOVE TOT-EARN   TO OUT-TOT-EARN
