@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPTREND.
+      *****************************************************
+      *  PERIOD-OVER-PERIOD HEADCOUNT AND SALARY TREND      *
+      *  REPORT.  COUNTS ACTIVE EMPLOYEES AND TOTAL         *
+      *  EARNINGS ON EMPLOYEE.DAT FOR THE CURRENT RUN AND    *
+      *  COMPARES THEM AGAINST THE PRIOR RUN'S TOTALS,       *
+      *  CARRIED FORWARD IN TRENDMST.DAT.  A FIRST-EVER      *
+      *  RUN (NO TRENDMST.DAT ON DISK) IS REPORTED AS THE    *
+      *  OPENING PERIOD WITH NO PRIOR TO COMPARE AGAINST.    *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO 'EMPLOYEE.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT1.
+
+           SELECT TREND-MASTER ASSIGN TO 'TRENDMST.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT2.
+
+           SELECT REPORT-FILE ASSIGN TO 'EMPTREND.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT3.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       COPY EMPREC.
+       FD  TREND-MASTER
+           RECORD CONTAINS 16 CHARACTERS.
+       01  TREND-MASTER-RECORD.
+           03  TM-HEADCOUNT         PIC 9(05).
+           03  TM-TOT-SALARY        PIC 9(9)V99.
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-RECORD            PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STAT1            PIC X(02).
+       01  WS-FILE-STAT2            PIC X(02).
+       01  WS-FILE-STAT3            PIC X(02).
+       01  WS-EOF-FLAG              PIC X(01) VALUE 'N'.
+           88  END-OF-FILE                    VALUE 'Y'.
+       01  WS-PRIOR-FOUND           PIC X(01) VALUE 'N'.
+           88  PRIOR-PERIOD-FOUND             VALUE 'Y'.
+       01  WS-CUR-HEADCOUNT         PIC 9(05) VALUE ZERO.
+       01  WS-CUR-TOT-SALARY        PIC 9(9)V99 VALUE ZERO.
+       01  WS-PRIOR-HEADCOUNT       PIC 9(05) VALUE ZERO.
+       01  WS-PRIOR-TOT-SALARY      PIC 9(9)V99 VALUE ZERO.
+       01  WS-HEADCOUNT-CHG         PIC S9(05) VALUE ZERO.
+       01  WS-SALARY-CHG            PIC S9(9)V99 VALUE ZERO.
+       01  HEADING-LINE             PIC X(80) VALUE
+           'HEADCOUNT AND SALARY TREND REPORT'.
+       01  CURRENT-LINE.
+           03  FILLER               PIC X(22) VALUE
+               'CURRENT HEADCOUNT:    '.
+           03  OUT-CUR-HEADCOUNT    PIC ZZZZ9.
+       01  CURRENT-SAL-LINE.
+           03  FILLER               PIC X(22) VALUE
+               'CURRENT TOTAL SALARY: '.
+           03  OUT-CUR-SALARY       PIC ZZZZZZZZ9.99.
+       01  PRIOR-LINE.
+           03  FILLER               PIC X(22) VALUE
+               'PRIOR HEADCOUNT:      '.
+           03  OUT-PRIOR-HEADCOUNT  PIC ZZZZ9.
+       01  PRIOR-SAL-LINE.
+           03  FILLER               PIC X(22) VALUE
+               'PRIOR TOTAL SALARY:   '.
+           03  OUT-PRIOR-SALARY     PIC ZZZZZZZZ9.99.
+       01  HEADCOUNT-CHG-LINE.
+           03  FILLER               PIC X(22) VALUE
+               'HEADCOUNT CHANGE:     '.
+           03  OUT-HEADCOUNT-CHG    PIC -ZZZZ9.
+       01  SALARY-CHG-LINE.
+           03  FILLER               PIC X(22) VALUE
+               'SALARY CHANGE:        '.
+           03  OUT-SALARY-CHG       PIC -ZZZZZZZZ9.99.
+       01  OPENING-PERIOD-LINE      PIC X(80) VALUE
+           'NO PRIOR PERIOD ON FILE - THIS IS THE OPENING PERIOD'.
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZATION-PARA.
+           PERFORM 2000-COUNT-EMPLOYEE-PARA UNTIL END-OF-FILE.
+           PERFORM 3000-WRITE-REPORT-PARA.
+           PERFORM 4000-UPDATE-TREND-MASTER-PARA.
+           PERFORM 9000-TERMINATION-PARA.
+           STOP RUN.
+       1000-INITIALIZATION-PARA.
+           OPEN OUTPUT REPORT-FILE
+           WRITE REPORT-RECORD FROM HEADING-LINE
+           OPEN INPUT TREND-MASTER
+           IF WS-FILE-STAT2 = '00'
+               READ TREND-MASTER
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE 'Y'             TO WS-PRIOR-FOUND
+                       MOVE TM-HEADCOUNT    TO WS-PRIOR-HEADCOUNT
+                       MOVE TM-TOT-SALARY   TO WS-PRIOR-TOT-SALARY
+               END-READ
+               CLOSE TREND-MASTER
+           ELSE
+               DISPLAY 'TRENDMST.DAT NOT FOUND - OPENING PERIOD RUN'
+           END-IF
+           OPEN INPUT EMPLOYEE-FILE
+           PERFORM 1500-READ-EMPLOYEE-PARA.
+       1500-READ-EMPLOYEE-PARA.
+           READ EMPLOYEE-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+       2000-COUNT-EMPLOYEE-PARA.
+           IF EMP-ACTIVE
+               ADD 1 TO WS-CUR-HEADCOUNT
+               ADD EMP-EARN TO WS-CUR-TOT-SALARY
+           END-IF
+           PERFORM 1500-READ-EMPLOYEE-PARA.
+       3000-WRITE-REPORT-PARA.
+           MOVE WS-CUR-HEADCOUNT TO OUT-CUR-HEADCOUNT
+           WRITE REPORT-RECORD FROM CURRENT-LINE
+           MOVE WS-CUR-TOT-SALARY TO OUT-CUR-SALARY
+           WRITE REPORT-RECORD FROM CURRENT-SAL-LINE
+           IF PRIOR-PERIOD-FOUND
+               MOVE WS-PRIOR-HEADCOUNT TO OUT-PRIOR-HEADCOUNT
+               WRITE REPORT-RECORD FROM PRIOR-LINE
+               MOVE WS-PRIOR-TOT-SALARY TO OUT-PRIOR-SALARY
+               WRITE REPORT-RECORD FROM PRIOR-SAL-LINE
+               COMPUTE WS-HEADCOUNT-CHG =
+                   WS-CUR-HEADCOUNT - WS-PRIOR-HEADCOUNT
+               MOVE WS-HEADCOUNT-CHG TO OUT-HEADCOUNT-CHG
+               WRITE REPORT-RECORD FROM HEADCOUNT-CHG-LINE
+               COMPUTE WS-SALARY-CHG =
+                   WS-CUR-TOT-SALARY - WS-PRIOR-TOT-SALARY
+               MOVE WS-SALARY-CHG TO OUT-SALARY-CHG
+               WRITE REPORT-RECORD FROM SALARY-CHG-LINE
+           ELSE
+               WRITE REPORT-RECORD FROM OPENING-PERIOD-LINE
+           END-IF.
+       4000-UPDATE-TREND-MASTER-PARA.
+           OPEN OUTPUT TREND-MASTER
+           MOVE WS-CUR-HEADCOUNT  TO TM-HEADCOUNT
+           MOVE WS-CUR-TOT-SALARY TO TM-TOT-SALARY
+           WRITE TREND-MASTER-RECORD
+           CLOSE TREND-MASTER.
+       9000-TERMINATION-PARA.
+           CLOSE EMPLOYEE-FILE
+                 REPORT-FILE.
