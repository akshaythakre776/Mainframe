@@ -0,0 +1,223 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPAGEBD.
+      *****************************************************
+      *  AGE-BAND WORKFORCE DEMOGRAPHIC REPORT.  COMPUTES   *
+      *  EACH ACTIVE EMPLOYEE'S CURRENT AGE FROM EMP-DOB     *
+      *  AND BUCKETS HEADCOUNT INTO FOUR BANDS - UNDER 30,   *
+      *  30-40, 40-50 AND 50+.  PRINTS ONE HEADCOUNT MATRIX  *
+      *  WITH LOCATIONS DOWN THE SIDE AND AGE BANDS ACROSS   *
+      *  THE TOP, AND A SECOND WITH TECHNOLOGIES DOWN THE    *
+      *  SIDE, THE SAME TWO-TABLE FIND-OR-ADD IDIOM USED BY  *
+      *  EMPMATRX.COB.                                       *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO 'EMPLOYEE.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT1.
+
+           SELECT REPORT-FILE ASSIGN TO 'EMPAGEBD.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT2.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE
+           RECORD CONTAINS 110 CHARACTERS.
+       COPY EMPREC.
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-RECORD            PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STAT1            PIC X(02).
+       01  WS-FILE-STAT2            PIC X(02).
+       01  WS-FILE-FLAG             PIC X(01) VALUE 'N'.
+           88  END-OF-FILE                    VALUE 'Y'.
+       01  WS-TOT-READ              PIC 9(05) VALUE ZERO.
+       01  WS-TOT-INCLUDED          PIC 9(05) VALUE ZERO.
+       01  WS-SUB                   PIC 9(02) VALUE ZERO.
+       01  WS-TODAY.
+           03  WS-TODAY-YR          PIC 9(04).
+           03  WS-TODAY-MM          PIC 9(02).
+           03  WS-TODAY-DD          PIC 9(02).
+       01  WS-AGE                   PIC S9(03).
+       01  WS-BAND-IDX              PIC 9(01).
+       01  WS-LOC-COUNT             PIC 9(02) VALUE ZERO.
+       01  WS-LOC-TABLE.
+           03  LOC-ENTRY            OCCURS 1 TO 20 TIMES
+                   DEPENDING ON WS-LOC-COUNT
+                   INDEXED BY LOC-IDX.
+               05  TBL-LOC          PIC X(03).
+               05  LOC-BAND-COUNT   PIC 9(05) VALUE ZERO
+                       OCCURS 4 TIMES.
+       01  WS-TECH-COUNT            PIC 9(02) VALUE ZERO.
+       01  WS-TECH-TABLE.
+           03  TECH-ENTRY           OCCURS 1 TO 12 TIMES
+                   DEPENDING ON WS-TECH-COUNT
+                   INDEXED BY TECH-IDX.
+               05  TBL-TECH         PIC X(05).
+               05  TECH-BAND-COUNT  PIC 9(05) VALUE ZERO
+                       OCCURS 4 TIMES.
+       01  WS-MATCH-FLAG            PIC X(01) VALUE 'N'.
+           88  TABLE-MATCHED                  VALUE 'Y'.
+       01  WS-NO-ROOM-FLAG          PIC X(01) VALUE 'N'.
+           88  TABLE-NO-ROOM                  VALUE 'Y'.
+       01  WS-TOT-DROPPED           PIC 9(05) VALUE ZERO.
+       01  HEADING-LINE1            PIC X(80) VALUE
+           'WORKFORCE AGE-BAND REPORT'.
+       01  HEADING-LINE2            PIC X(80) VALUE
+           'HEADCOUNT BY LOCATION AND AGE BAND'.
+       01  COL-HEADING-LINE.
+           03  CH-LABEL             PIC X(08) VALUE SPACES.
+           03  CH-BAND1             PIC X(10) VALUE 'UNDER 30'.
+           03  CH-BAND2             PIC X(10) VALUE '30-40'.
+           03  CH-BAND3             PIC X(10) VALUE '40-50'.
+           03  CH-BAND4             PIC X(10) VALUE '50+'.
+       01  MATRIX-DETAIL-LINE.
+           03  MTX-KEY              PIC X(08) VALUE SPACES.
+           03  MTX-BAND-COL         OCCURS 4 TIMES
+                   PIC X(10) VALUE SPACES.
+       01  WS-EDIT-COUNT            PIC ZZZZ9.
+       01  HEADING-LINE3            PIC X(80) VALUE
+           'HEADCOUNT BY TECHNOLOGY AND AGE BAND'.
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZATION-PARA.
+           PERFORM 2000-PROCESS-PARA  UNTIL  END-OF-FILE
+           PERFORM 9000-TERMINATION-PARA.
+           STOP RUN.
+       1000-INITIALIZATION-PARA.
+           OPEN INPUT  EMPLOYEE-FILE
+           OPEN OUTPUT REPORT-FILE
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           PERFORM 1500-READ-EMPLOYEE.
+       1500-READ-EMPLOYEE.
+           READ EMPLOYEE-FILE
+               AT END
+                   MOVE 'Y' TO WS-FILE-FLAG
+               NOT AT END
+                   ADD 1 TO WS-TOT-READ
+           END-READ.
+       2000-PROCESS-PARA.
+           IF EMP-ACTIVE
+               ADD 1 TO WS-TOT-INCLUDED
+               MOVE 'N' TO WS-NO-ROOM-FLAG
+               PERFORM 2050-COMPUTE-AGE-PARA
+               PERFORM 2060-DETERMINE-BAND-PARA
+               PERFORM 2100-FIND-OR-ADD-LOC-PARA
+               PERFORM 2200-FIND-OR-ADD-TECH-PARA
+               IF TABLE-NO-ROOM
+                   ADD 1 TO WS-TOT-DROPPED
+               ELSE
+                   ADD 1 TO LOC-BAND-COUNT(LOC-IDX, WS-BAND-IDX)
+                   ADD 1 TO TECH-BAND-COUNT(TECH-IDX, WS-BAND-IDX)
+               END-IF
+           END-IF
+           PERFORM 1500-READ-EMPLOYEE.
+       2050-COMPUTE-AGE-PARA.
+           COMPUTE WS-AGE = WS-TODAY-YR - EMP-YR
+           IF EMP-MM > WS-TODAY-MM
+               OR (EMP-MM = WS-TODAY-MM AND EMP-DD > WS-TODAY-DD)
+               COMPUTE WS-AGE = WS-AGE - 1
+           END-IF.
+       2060-DETERMINE-BAND-PARA.
+           EVALUATE TRUE
+               WHEN WS-AGE < 30
+                   MOVE 1 TO WS-BAND-IDX
+               WHEN WS-AGE < 40
+                   MOVE 2 TO WS-BAND-IDX
+               WHEN WS-AGE < 50
+                   MOVE 3 TO WS-BAND-IDX
+               WHEN OTHER
+                   MOVE 4 TO WS-BAND-IDX
+           END-EVALUATE.
+       2100-FIND-OR-ADD-LOC-PARA.
+           MOVE 'N' TO WS-MATCH-FLAG
+           IF WS-LOC-COUNT > ZERO
+               SET LOC-IDX TO 1
+               SEARCH LOC-ENTRY
+                   AT END
+                       MOVE 'N' TO WS-MATCH-FLAG
+                   WHEN EMP-LOC = TBL-LOC(LOC-IDX)
+                       MOVE 'Y' TO WS-MATCH-FLAG
+               END-SEARCH
+           END-IF
+           IF NOT TABLE-MATCHED
+               IF WS-LOC-COUNT < 20
+                   ADD 1 TO WS-LOC-COUNT
+                   SET LOC-IDX TO WS-LOC-COUNT
+                   MOVE EMP-LOC TO TBL-LOC(LOC-IDX)
+               ELSE
+                   DISPLAY 'WARNING - LOCATION TABLE FULL, '
+                       'DROPPING ', EMP-LOC
+                   MOVE 'Y' TO WS-NO-ROOM-FLAG
+               END-IF
+           END-IF.
+       2200-FIND-OR-ADD-TECH-PARA.
+           MOVE 'N' TO WS-MATCH-FLAG
+           IF WS-TECH-COUNT > ZERO
+               SET TECH-IDX TO 1
+               SEARCH TECH-ENTRY
+                   AT END
+                       MOVE 'N' TO WS-MATCH-FLAG
+                   WHEN EMP-TECH = TBL-TECH(TECH-IDX)
+                       MOVE 'Y' TO WS-MATCH-FLAG
+               END-SEARCH
+           END-IF
+           IF NOT TABLE-MATCHED
+               IF WS-TECH-COUNT < 12
+                   ADD 1 TO WS-TECH-COUNT
+                   SET TECH-IDX TO WS-TECH-COUNT
+                   MOVE EMP-TECH TO TBL-TECH(TECH-IDX)
+               ELSE
+                   DISPLAY 'WARNING - TECHNOLOGY TABLE FULL, '
+                       'DROPPING ', EMP-TECH
+                   MOVE 'Y' TO WS-NO-ROOM-FLAG
+               END-IF
+           END-IF.
+       9000-TERMINATION-PARA.
+           WRITE REPORT-RECORD FROM HEADING-LINE1
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           WRITE REPORT-RECORD FROM HEADING-LINE2
+           MOVE 'LOC     ' TO CH-LABEL
+           WRITE REPORT-RECORD FROM COL-HEADING-LINE
+           PERFORM 9100-PRINT-LOC-ROW-PARA
+               VARYING LOC-IDX FROM 1 BY 1
+               UNTIL LOC-IDX > WS-LOC-COUNT
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           WRITE REPORT-RECORD FROM HEADING-LINE3
+           MOVE 'TECH    ' TO CH-LABEL
+           WRITE REPORT-RECORD FROM COL-HEADING-LINE
+           PERFORM 9200-PRINT-TECH-ROW-PARA
+               VARYING TECH-IDX FROM 1 BY 1
+               UNTIL TECH-IDX > WS-TECH-COUNT
+           DISPLAY '** EMPAGEBD SUMMARY **'
+           DISPLAY 'RECORDS READ    : ', WS-TOT-READ
+           DISPLAY 'RECORDS INCLUDED: ', WS-TOT-INCLUDED
+           DISPLAY 'RECORDS DROPPED - TABLE FULL: ', WS-TOT-DROPPED
+           CLOSE EMPLOYEE-FILE
+                 REPORT-FILE.
+       9100-PRINT-LOC-ROW-PARA.
+           MOVE SPACES TO MATRIX-DETAIL-LINE
+           MOVE TBL-LOC(LOC-IDX) TO MTX-KEY
+           PERFORM 9110-PRINT-ONE-LOC-CELL-PARA
+               VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > 4
+           WRITE REPORT-RECORD FROM MATRIX-DETAIL-LINE.
+       9110-PRINT-ONE-LOC-CELL-PARA.
+           MOVE LOC-BAND-COUNT(LOC-IDX, WS-SUB) TO WS-EDIT-COUNT
+           MOVE WS-EDIT-COUNT TO MTX-BAND-COL(WS-SUB).
+       9200-PRINT-TECH-ROW-PARA.
+           MOVE SPACES TO MATRIX-DETAIL-LINE
+           MOVE TBL-TECH(TECH-IDX) TO MTX-KEY
+           PERFORM 9210-PRINT-ONE-TECH-CELL-PARA
+               VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > 4
+           WRITE REPORT-RECORD FROM MATRIX-DETAIL-LINE.
+       9210-PRINT-ONE-TECH-CELL-PARA.
+           MOVE TECH-BAND-COUNT(TECH-IDX, WS-SUB) TO WS-EDIT-COUNT
+           MOVE WS-EDIT-COUNT TO MTX-BAND-COL(WS-SUB).
