@@ -0,0 +1,251 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPTOPN.
+      *****************************************************
+      *  TOP-N EARNERS REPORT.  MAKES ONE PASS OVER         *
+      *  EMPLOYEE.DAT, BUILDING A MEMBER LIST FOR EVERY      *
+      *  LOCATION AND EVERY TECHNOLOGY SEEN, THEN PRINTS THE *
+      *  WS-TOP-N HIGHEST EARNERS WITHIN EACH LOCATION AND   *
+      *  WITHIN EACH TECHNOLOGY.  N COMES FROM TOPNPARM.DAT  *
+      *  AND DEFAULTS TO 3 WHEN THAT FILE IS ABSENT.         *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO 'EMPLOYEE.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT1.
+           SELECT PARM-FILE ASSIGN TO 'TOPNPARM.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT2.
+           SELECT REPORT-FILE ASSIGN TO 'EMPTOPN.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT3.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       COPY EMPREC.
+       FD  PARM-FILE
+           RECORD CONTAINS 02 CHARACTERS.
+       01  PARM-RECORD              PIC X(02).
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-RECORD            PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STAT1            PIC X(02).
+       01  WS-FILE-STAT2            PIC X(02).
+       01  WS-FILE-STAT3            PIC X(02).
+       01  WS-EOF-FLAG              PIC X(01) VALUE 'N'.
+           88  END-OF-FILE                    VALUE 'Y'.
+       01  WS-TOP-N                 PIC 9(02) VALUE 3.
+       01  WS-LOC-COUNT             PIC 9(02) VALUE ZERO.
+       01  WS-LOC-TABLE.
+           03  LOC-GROUP            OCCURS 1 TO 20 TIMES
+                   DEPENDING ON WS-LOC-COUNT
+                   INDEXED BY LOC-IDX.
+               05  LG-LOC           PIC X(03).
+               05  LG-MEMBER-COUNT  PIC 9(03) VALUE ZERO.
+               05  LG-MEMBER        OCCURS 200 TIMES.
+                   07  LGM-EMP-ID   PIC X(05).
+                   07  LGM-EMP-NAME PIC X(15).
+                   07  LGM-EMP-EARN PIC 9(5)V99.
+                   07  LGM-PICKED   PIC X(01) VALUE 'N'.
+                       88  LGM-ALREADY-PICKED   VALUE 'Y'.
+       01  WS-TECH-COUNT            PIC 9(02) VALUE ZERO.
+       01  WS-TECH-TABLE.
+           03  TECH-GROUP           OCCURS 1 TO 20 TIMES
+                   DEPENDING ON WS-TECH-COUNT
+                   INDEXED BY TECH-IDX.
+               05  TG-TECH          PIC X(05).
+               05  TG-MEMBER-COUNT  PIC 9(03) VALUE ZERO.
+               05  TG-MEMBER        OCCURS 200 TIMES.
+                   07  TGM-EMP-ID   PIC X(05).
+                   07  TGM-EMP-NAME PIC X(15).
+                   07  TGM-EMP-EARN PIC 9(5)V99.
+                   07  TGM-PICKED   PIC X(01) VALUE 'N'.
+                       88  TGM-ALREADY-PICKED   VALUE 'Y'.
+       01  WS-G                     PIC 9(02) VALUE ZERO.
+       01  WS-RANK                  PIC 9(02) VALUE ZERO.
+       01  WS-M                     PIC 9(03) VALUE ZERO.
+       01  WS-BEST-M                PIC 9(03) VALUE ZERO.
+       01  WS-BEST-EARN             PIC 9(5)V99 VALUE ZERO.
+       01  WS-BEST-FOUND            PIC X(01) VALUE 'N'.
+           88  BEST-WAS-FOUND                 VALUE 'Y'.
+       01  HEADING-LINE             PIC X(80) VALUE
+           'TOP-N EARNERS BY LOCATION AND TECHNOLOGY'.
+       01  LOC-SUBHEAD-LINE.
+           03  FILLER               PIC X(11) VALUE 'LOCATION - '.
+           03  OUT-LOC-CODE         PIC X(03) VALUE SPACES.
+           03  FILLER               PIC X(66) VALUE SPACES.
+       01  TECH-SUBHEAD-LINE.
+           03  FILLER               PIC X(13) VALUE 'TECHNOLOGY - '.
+           03  OUT-TECH-CODE        PIC X(05) VALUE SPACES.
+           03  FILLER               PIC X(62) VALUE SPACES.
+       01  DETAIL-LINE.
+           03  OUT-RANK             PIC Z9 VALUE ZERO.
+           03  FILLER               PIC X(02) VALUE SPACES.
+           03  OUT-EMP-ID           PIC X(05) VALUE SPACES.
+           03  FILLER               PIC X(02) VALUE SPACES.
+           03  OUT-EMP-NAME         PIC X(15) VALUE SPACES.
+           03  FILLER               PIC X(02) VALUE SPACES.
+           03  OUT-EMP-EARN         PIC ZZ,ZZ9.99 VALUE ZERO.
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZATION-PARA.
+           PERFORM 2000-LOAD-EMPLOYEE-PARA UNTIL END-OF-FILE.
+           PERFORM 3000-REPORT-BY-LOC-PARA
+               VARYING WS-G FROM 1 BY 1 UNTIL WS-G > WS-LOC-COUNT.
+           PERFORM 4000-REPORT-BY-TECH-PARA
+               VARYING WS-G FROM 1 BY 1 UNTIL WS-G > WS-TECH-COUNT.
+           PERFORM 9000-TERMINATION-PARA.
+           STOP RUN.
+       1000-INITIALIZATION-PARA.
+           OPEN OUTPUT REPORT-FILE
+           WRITE REPORT-RECORD FROM HEADING-LINE
+           OPEN INPUT PARM-FILE
+           IF WS-FILE-STAT2 = '00'
+               READ PARM-FILE INTO WS-TOP-N
+                   AT END
+                       MOVE 3 TO WS-TOP-N
+               END-READ
+               CLOSE PARM-FILE
+               IF WS-TOP-N NOT NUMERIC OR WS-TOP-N = ZERO
+                   MOVE 3 TO WS-TOP-N
+               END-IF
+           ELSE
+               DISPLAY 'TOPNPARM.DAT NOT AVAILABLE - USING TOP 3'
+           END-IF
+           OPEN INPUT EMPLOYEE-FILE
+           PERFORM 1500-READ-EMPLOYEE-PARA.
+       1500-READ-EMPLOYEE-PARA.
+           READ EMPLOYEE-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+       2000-LOAD-EMPLOYEE-PARA.
+           PERFORM 2100-FILE-BY-LOC-PARA
+           PERFORM 2200-FILE-BY-TECH-PARA
+           PERFORM 1500-READ-EMPLOYEE-PARA.
+       2100-FILE-BY-LOC-PARA.
+           SET LOC-IDX TO 1
+           SEARCH LOC-GROUP
+               AT END
+                   IF WS-LOC-COUNT < 20
+                       ADD 1 TO WS-LOC-COUNT
+                       MOVE EMP-LOC TO LG-LOC(WS-LOC-COUNT)
+                       PERFORM 2150-ADD-LOC-MEMBER-PARA
+                   END-IF
+               WHEN EMP-LOC = LG-LOC(LOC-IDX)
+                   MOVE LOC-IDX TO WS-G
+                   PERFORM 2150-ADD-LOC-MEMBER-PARA
+           END-SEARCH.
+       2150-ADD-LOC-MEMBER-PARA.
+           IF LG-MEMBER-COUNT(WS-G) < 200
+               ADD 1 TO LG-MEMBER-COUNT(WS-G)
+               MOVE EMP-ID   TO LGM-EMP-ID(WS-G, LG-MEMBER-COUNT(WS-G))
+               MOVE EMP-NAME TO LGM-EMP-NAME(WS-G,
+                                     LG-MEMBER-COUNT(WS-G))
+               MOVE EMP-EARN TO LGM-EMP-EARN(WS-G,
+                                     LG-MEMBER-COUNT(WS-G))
+           END-IF.
+       2200-FILE-BY-TECH-PARA.
+           SET TECH-IDX TO 1
+           SEARCH TECH-GROUP
+               AT END
+                   IF WS-TECH-COUNT < 20
+                       ADD 1 TO WS-TECH-COUNT
+                       MOVE EMP-TECH TO TG-TECH(WS-TECH-COUNT)
+                       PERFORM 2250-ADD-TECH-MEMBER-PARA
+                   END-IF
+               WHEN EMP-TECH = TG-TECH(TECH-IDX)
+                   MOVE TECH-IDX TO WS-G
+                   PERFORM 2250-ADD-TECH-MEMBER-PARA
+           END-SEARCH.
+       2250-ADD-TECH-MEMBER-PARA.
+           IF TG-MEMBER-COUNT(WS-G) < 200
+               ADD 1 TO TG-MEMBER-COUNT(WS-G)
+               MOVE EMP-ID   TO TGM-EMP-ID(WS-G, TG-MEMBER-COUNT(WS-G))
+               MOVE EMP-NAME TO TGM-EMP-NAME(WS-G,
+                                     TG-MEMBER-COUNT(WS-G))
+               MOVE EMP-EARN TO TGM-EMP-EARN(WS-G,
+                                     TG-MEMBER-COUNT(WS-G))
+           END-IF.
+       3000-REPORT-BY-LOC-PARA.
+           MOVE SPACES TO LOC-SUBHEAD-LINE
+           MOVE LG-LOC(WS-G) TO OUT-LOC-CODE
+           MOVE 'LOCATION - ' TO LOC-SUBHEAD-LINE(1:11)
+           WRITE REPORT-RECORD FROM LOC-SUBHEAD-LINE
+           PERFORM 3100-INIT-PICKED-LOC-PARA
+               VARYING WS-M FROM 1 BY 1
+               UNTIL WS-M > LG-MEMBER-COUNT(WS-G)
+           PERFORM 3200-PICK-BEST-LOC-PARA
+               VARYING WS-RANK FROM 1 BY 1
+               UNTIL WS-RANK > WS-TOP-N.
+       3100-INIT-PICKED-LOC-PARA.
+           MOVE 'N' TO LGM-PICKED(WS-G, WS-M).
+       3200-PICK-BEST-LOC-PARA.
+           MOVE 'N' TO WS-BEST-FOUND
+           MOVE ZERO TO WS-BEST-EARN
+           PERFORM 3250-SCAN-LOC-MEMBER-PARA
+               VARYING WS-M FROM 1 BY 1
+               UNTIL WS-M > LG-MEMBER-COUNT(WS-G)
+           IF BEST-WAS-FOUND
+               MOVE 'Y' TO LGM-PICKED(WS-G, WS-BEST-M)
+               MOVE SPACES         TO DETAIL-LINE
+               MOVE WS-RANK        TO OUT-RANK
+               MOVE LGM-EMP-ID(WS-G, WS-BEST-M)   TO OUT-EMP-ID
+               MOVE LGM-EMP-NAME(WS-G, WS-BEST-M) TO OUT-EMP-NAME
+               MOVE LGM-EMP-EARN(WS-G, WS-BEST-M) TO OUT-EMP-EARN
+               WRITE REPORT-RECORD FROM DETAIL-LINE
+           END-IF.
+       3250-SCAN-LOC-MEMBER-PARA.
+           IF NOT LGM-ALREADY-PICKED(WS-G, WS-M)
+               IF NOT BEST-WAS-FOUND
+                   OR LGM-EMP-EARN(WS-G, WS-M) > WS-BEST-EARN
+                   MOVE LGM-EMP-EARN(WS-G, WS-M) TO WS-BEST-EARN
+                   MOVE WS-M TO WS-BEST-M
+                   MOVE 'Y' TO WS-BEST-FOUND
+               END-IF
+           END-IF.
+       4000-REPORT-BY-TECH-PARA.
+           MOVE SPACES TO TECH-SUBHEAD-LINE
+           MOVE TG-TECH(WS-G) TO OUT-TECH-CODE
+           MOVE 'TECHNOLOGY - ' TO TECH-SUBHEAD-LINE(1:13)
+           WRITE REPORT-RECORD FROM TECH-SUBHEAD-LINE
+           PERFORM 4100-INIT-PICKED-TECH-PARA
+               VARYING WS-M FROM 1 BY 1
+               UNTIL WS-M > TG-MEMBER-COUNT(WS-G)
+           PERFORM 4200-PICK-BEST-TECH-PARA
+               VARYING WS-RANK FROM 1 BY 1
+               UNTIL WS-RANK > WS-TOP-N.
+       4100-INIT-PICKED-TECH-PARA.
+           MOVE 'N' TO TGM-PICKED(WS-G, WS-M).
+       4200-PICK-BEST-TECH-PARA.
+           MOVE 'N' TO WS-BEST-FOUND
+           MOVE ZERO TO WS-BEST-EARN
+           PERFORM 4250-SCAN-TECH-MEMBER-PARA
+               VARYING WS-M FROM 1 BY 1
+               UNTIL WS-M > TG-MEMBER-COUNT(WS-G)
+           IF BEST-WAS-FOUND
+               MOVE 'Y' TO TGM-PICKED(WS-G, WS-BEST-M)
+               MOVE SPACES         TO DETAIL-LINE
+               MOVE WS-RANK        TO OUT-RANK
+               MOVE TGM-EMP-ID(WS-G, WS-BEST-M)   TO OUT-EMP-ID
+               MOVE TGM-EMP-NAME(WS-G, WS-BEST-M) TO OUT-EMP-NAME
+               MOVE TGM-EMP-EARN(WS-G, WS-BEST-M) TO OUT-EMP-EARN
+               WRITE REPORT-RECORD FROM DETAIL-LINE
+           END-IF.
+       4250-SCAN-TECH-MEMBER-PARA.
+           IF NOT TGM-ALREADY-PICKED(WS-G, WS-M)
+               IF NOT BEST-WAS-FOUND
+                   OR TGM-EMP-EARN(WS-G, WS-M) > WS-BEST-EARN
+                   MOVE TGM-EMP-EARN(WS-G, WS-M) TO WS-BEST-EARN
+                   MOVE WS-M TO WS-BEST-M
+                   MOVE 'Y' TO WS-BEST-FOUND
+               END-IF
+           END-IF.
+       9000-TERMINATION-PARA.
+           CLOSE EMPLOYEE-FILE
+                 REPORT-FILE.
