@@ -3,38 +3,155 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMPLOYEE-FILE ASSIGN TO 'EMPLOYEE.DAT'
+           SELECT EMPLOYEE-FILE ASSIGN TO WS-CURRENT-BR-FILENAME
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE  IS SEQUENTIAL
            FILE STATUS  IS WS-FILE-STAT1.
-           
+
+           SELECT BRANCH-LIST-FILE ASSIGN TO 'BRANCHLST.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT8.
+
            SELECT REPORT-FILE ASSIGN TO 'REPORT.DAT'
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE  IS SEQUENTIAL
            FILE STATUS  IS WS-FILE-STAT2.
+
+           SELECT HISTORY-FILE ASSIGN TO WS-HIST-FILENAME
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT7.
+
+           SELECT LEAVERS-FILE ASSIGN TO 'LEAVERS.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT3.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CTRLCKPT.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT4.
+
+           SELECT PARM-FILE ASSIGN TO 'RPTPARM.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT5.
+
+           SELECT CSV-FILE ASSIGN TO 'EMPCSV.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT6.
+
+           SELECT ARCHIVE-CTL-FILE ASSIGN TO 'ARCCTL.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT9.
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLOYEE-FILE
-           RECORD CONTAINS 50 CHARACTERS.
-       01  EMPLOYEE-RECORD.
-           03  EMP-ID              PIC X(05).
-           03  EMP-NAME            PIC X(15).
-           03  EMP-LOC             PIC X(03).
-           03  EMP-TECH            PIC X(05).
-           03  EMP-DOB.
-                05  EMP-YR         PIC 9(04).
-                05  EMP-MM         PIC 9(02).
-                05  EMP-DD         PIC 9(02).
-           03  EMP-EARN            PIC 9(5)V99.
-           03  EMP-DEDN            PIC 9(5)V99.           
+           RECORD CONTAINS 110 CHARACTERS.
+       COPY EMPREC.
        FD  REPORT-FILE
            RECORD CONTAINS 80 CHARACTERS.
        01  REPORT-RECORD           PIC X(80).
+       FD  HISTORY-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  HISTORY-RECORD          PIC X(80).
+       FD  LEAVERS-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  LEAVERS-RECORD          PIC X(80).
+       FD  CHECKPOINT-FILE.
+       COPY CKPTREC.
+       FD  PARM-FILE
+           RECORD CONTAINS 30 CHARACTERS.
+       01  PARM-RECORD.
+           03  PARM-TITLE          PIC X(20).
+           03  PARM-PAGE-SIZE      PIC 9(02).
+           03  PARM-CURR-FLAG      PIC X(01).
+           03  FILLER              PIC X(07).
+       FD  CSV-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CSV-RECORD              PIC X(80).
+       FD  BRANCH-LIST-FILE
+           RECORD CONTAINS 33 CHARACTERS.
+       01  BRANCH-LIST-RECORD.
+           03  BR-CODE              PIC X(03).
+           03  BR-FILENAME          PIC X(30).
+       FD  ARCHIVE-CTL-FILE
+           RECORD CONTAINS 31 CHARACTERS.
+       COPY ARCCTL.
        WORKING-STORAGE SECTION.
        01  WS-FILE-STAT1           PIC X(02).
        01  WS-FILE-STAT2           PIC X(02).
+       01  WS-FILE-STAT3           PIC X(02).
+       01  WS-FILE-STAT4           PIC X(02).
+       01  WS-FILE-STAT5           PIC X(02).
+       01  WS-FILE-STAT6           PIC X(02).
+       01  WS-FILE-STAT7           PIC X(02).
+       01  WS-FILE-STAT8           PIC X(02).
+       01  WS-FILE-STAT9           PIC X(02).
+       01  WS-FS-TEXT              PIC X(30) VALUE SPACES.
+       01  WS-HIST-FILENAME        PIC X(19) VALUE SPACES.
+       01  WS-CURRENT-BR-FILENAME  PIC X(30) VALUE 'EMPLOYEE.DAT'.
+       01  WS-CURRENT-BRANCH       PIC X(03) VALUE SPACES.
+       01  WS-BRANCH-MODE          PIC X(01) VALUE 'N'.
+           88  BRANCH-LIST-ACTIVE            VALUE 'Y'.
+       01  WS-BRANCH-EOF-FLAG      PIC X(01) VALUE 'N'.
+           88  END-OF-BRANCH-LIST            VALUE 'Y'.
+       01  WS-RPT-TITLE            PIC X(20) VALUE
+               'LISTING OF EMPLOYEES'.
+       01  WS-MAX-LINES            PIC 9(02) VALUE 9.
+       01  WS-CURR-FLAG            PIC X(01) VALUE 'N'.
+           88  CURRENCY-SYMBOL-ON            VALUE 'Y'.
+       01  WS-FMT-AMOUNT-IN        PIC 9(06)V99 VALUE ZERO.
+       01  WS-MONEY-PLAIN-D        PIC ZZ,ZZ9.99.
+       01  WS-MONEY-CURR-D         PIC $$,$$9.99.
+       01  WS-FMT-DETAIL-OUT       PIC X(09).
+       01  WS-MONEY-PLAIN-T        PIC ZZZ,ZZ9.99.
+       01  WS-MONEY-CURR-T         PIC $$$,$$9.99.
+       01  WS-FMT-TOTAL-OUT        PIC X(10).
+       01  WS-ENV-CSV              PIC X(05) VALUE SPACES.
+       01  WS-CSV-MODE             PIC X(01) VALUE 'N'.
+           88  CSV-ENABLED                   VALUE 'Y'.
+       01  WS-CSV-LINE             PIC X(80).
+       01  CSV-EDIT-EARN           PIC ZZZZ9.99.
+       01  CSV-EDIT-DEDN           PIC ZZZZ9.99.
+       01  CSV-EDIT-SAL            PIC ZZZZ9.99.
        01  WS-FILE-FLAG            PIC X(01) VALUE 'N'.
            88  END-OF-FILE         VALUE 'Y'.
+       01  WS-RESTART-FLAG         PIC X(01) VALUE 'N'.
+           88  RESTART-RUN                   VALUE 'Y'.
+       01  WS-RAW-READ             PIC 9(07) VALUE ZERO.
+       01  WS-SKIP-CTR             PIC 9(07) VALUE ZERO.
+       01  WS-CKPT-INTERVAL        PIC 9(03) VALUE 50.
+       01  WS-CKPT-COUNTER         PIC 9(03) VALUE ZERO.
+       01  LEAVERS-HEADING.
+           03  FILLER              PIC X(06) VALUE 'ID'.
+           03  FILLER              PIC X(16) VALUE 'EMP NAME'.
+           03  FILLER              PIC X(08) VALUE 'LOC'.
+           03  FILLER              PIC X(08) VALUE 'TECH'.
+           03  FILLER              PIC X(14) VALUE 'TERM DATE'.
+           03  FILLER              PIC X(03) VALUE 'BR'.
+           03  FILLER              PIC X(25) VALUE SPACES.
+       01  LEAVERS-DETAIL.
+           03  LV-EMP-ID           PIC X(05) VALUE SPACES.
+           03  FILLER              PIC X(01) VALUE SPACES.
+           03  LV-EMP-NAME         PIC X(15) VALUE SPACES.
+           03  FILLER              PIC X(01) VALUE SPACES.
+           03  LV-EMP-LOC          PIC X(03) VALUE SPACES.
+           03  FILLER              PIC X(02) VALUE SPACES.
+           03  LV-EMP-TECH         PIC X(05) VALUE SPACES.
+           03  FILLER              PIC X(02) VALUE SPACES.
+           03  LV-TERM-DATE.
+                05  LV-TERM-DD     PIC 9(02) VALUE ZERO.
+                05  FILLER         PIC X(01) VALUE '/'.
+                05  LV-TERM-MM     PIC 9(02) VALUE ZERO.
+                05  FILLER         PIC X(01) VALUE '/'.
+                05  LV-TERM-YR     PIC 9(04) VALUE ZERO.
+           03  FILLER              PIC X(02) VALUE SPACES.
+           03  LV-BRANCH           PIC X(03) VALUE SPACES.
+           03  FILLER              PIC X(33) VALUE SPACES.
        01  WS-DATE.
            03  WS-DATE-YR          PIC 9(02).
            03  WS-DATE-MTH         PIC 9(02).
@@ -61,8 +178,7 @@
                 05  FILLER         PIC X(01) VALUE ':'.
                 05  WS-TIME-SS     PIC 9(02) VALUE ZERO.
        01  HEADING-LINE2.
-           03  FILLER              PIC X(20) VALUE
-                'LISTING OF EMPLOYEES'.
+           03  OUT-TITLE           PIC X(20) VALUE SPACES.
            03  FILLER              PIC X(40) VALUE SPACES.
            03  FILLER              PIC X(06) VALUE 'PAGE:'.
            03  OUT-PAGE            PIC Z9 VALUE ZERO.
@@ -79,6 +195,8 @@
            03  FILLER              PIC X(10) VALUE ' EARNINGS'.
            03  FILLER              PIC X(12) VALUE 'DEDUCTIONS'.
            03  FILLER              PIC X(09) VALUE 'TOTAL SAL'.
+           03  FILLER              PIC X(02) VALUE SPACES.
+           03  FILLER              PIC X(03) VALUE 'BR'.
        01  DETAIL-LINE.
            03  OUT-EMP-ID          PIC X(05) VALUE SPACES.
            03  FILLER              PIC X(01) VALUE SPACES.
@@ -91,29 +209,61 @@
                 05  FILLER         PIC X(01) VALUE '/'.
                 05  EMP-YR         PIC 9(04) VALUE ZERO.
            03  FILLER              PIC X(02) VALUE SPACES.
-           03  OUT-EMP-EARN        PIC ZZ,ZZ9.99 VALUE ZERO.
+           03  OUT-EMP-EARN        PIC X(09) VALUE SPACES.
            03  FILLER              PIC X(02) VALUE SPACES.
-           03  OUT-EMP-DEDN        PIC ZZ,ZZ9.99 VALUE ZERO.
+           03  OUT-EMP-DEDN        PIC X(09) VALUE SPACES.
            03  FILLER              PIC X(02) VALUE SPACES.
-           03  OUT-EMP-SAL         PIC ZZ,ZZ9.99 VALUE ZERO.
+           03  OUT-EMP-SAL         PIC X(09) VALUE SPACES.
+           03  FILLER              PIC X(02) VALUE SPACES.
+           03  OUT-EMP-BRANCH      PIC X(03) VALUE SPACES.
        01  TOTAL-LINE.
            03  OUT-DESC            PIC X(27) VALUE SPACES.
            03  OUT-TOT-EMP         PIC ZZ9 VALUE ZERO.
            03  FILLER              PIC X(12) VALUE SPACES.
-           03  OUT-TOT-EARN        PIC ZZZ,ZZ9.99 VALUE ZERO.
+           03  OUT-TOT-EARN        PIC X(10) VALUE SPACES.
            03  FILLER              PIC X(01) VALUE SPACES.
-           03  OUT-TOT-DEDN        PIC ZZZ,ZZ9.99 VALUE ZERO.
+           03  OUT-TOT-DEDN        PIC X(10) VALUE SPACES.
            03  FILLER              PIC X(01) VALUE SPACES.
-           03  OUT-TOT-SAL         PIC ZZZ,ZZ9.99 VALUE ZERO.
+           03  OUT-TOT-SAL         PIC X(10) VALUE SPACES.
+       01  TECH-MINMAX-LINE.
+           03  FILLER              PIC X(04) VALUE SPACES.
+           03  FILLER              PIC X(14) VALUE 'MIN EARNER:'.
+           03  MM-MIN-ID           PIC X(05) VALUE SPACES.
+           03  FILLER              PIC X(02) VALUE SPACES.
+           03  MM-MIN-SAL          PIC X(10) VALUE SPACES.
+           03  FILLER              PIC X(04) VALUE SPACES.
+           03  FILLER              PIC X(14) VALUE 'MAX EARNER:'.
+           03  MM-MAX-ID           PIC X(05) VALUE SPACES.
+           03  FILLER              PIC X(02) VALUE SPACES.
+           03  MM-MAX-SAL          PIC X(10) VALUE SPACES.
+           03  FILLER              PIC X(10) VALUE SPACES.
+       01  TRAILER-LINE.
+           03  TR-ID               PIC X(02) VALUE '99'.
+           03  FILLER              PIC X(01) VALUE SPACES.
+           03  TR-TOT-RECS         PIC 9(07) VALUE ZERO.
+           03  FILLER              PIC X(01) VALUE SPACES.
+           03  TR-TOT-EARN         PIC 9(06)V99 VALUE ZERO.
+           03  FILLER              PIC X(01) VALUE SPACES.
+           03  TR-TOT-DEDN         PIC 9(06)V99 VALUE ZERO.
+           03  FILLER              PIC X(01) VALUE SPACES.
+           03  TR-TOT-SAL          PIC 9(06)V99 VALUE ZERO.
+           03  FILLER              PIC X(01) VALUE SPACES.
+           03  TR-TOT-EMP          PIC 9(03) VALUE ZERO.
+           03  FILLER              PIC X(39) VALUE SPACES.
        01  WS-VARIABLES.
            03  PAGE-COUNT          PIC 9(02) VALUE ZERO.
            03  LINE-COUNT          PIC 9(02) VALUE 10.
+           03  WS-TOT-DETAIL-RECS  PIC 9(07) VALUE ZERO.
            03  EMP-SAL             PIC 9(05)V99 VALUE ZERO.
            03  TECH-TOTALS.
                05  TECH-TOT-EMP    PIC 9(03) VALUE ZERO.
                05  TECH-TOT-EARN   PIC 9(06)V99 VALUE ZERO.
                05  TECH-TOT-DEDN   PIC 9(06)V99 VALUE ZERO.
                05  TECH-TOT-SAL    PIC 9(06)V99 VALUE ZERO.
+               05  TECH-TOT-MIN-SAL PIC 9(06)V99 VALUE ZERO.
+               05  TECH-TOT-MIN-ID PIC X(05) VALUE SPACES.
+               05  TECH-TOT-MAX-SAL PIC 9(06)V99 VALUE ZERO.
+               05  TECH-TOT-MAX-ID PIC X(05) VALUE SPACES.
            03  LOC-TOTALS.
                05  LOC-TOT-EMP     PIC 9(03) VALUE ZERO.
                05  LOC-TOT-EARN    PIC 9(06)V99 VALUE ZERO.
@@ -126,6 +276,14 @@
                05  COMP-TOT-SAL    PIC 9(06)V99 VALUE ZERO.
        01  PREV-LOC        PIC X(03) VALUE SPACES.
        01  PREV-TECH       PIC X(05) VALUE SPACES.
+       01  WS-SEQ-CHECK-COUNT      PIC 9(03) VALUE ZERO.
+       01  WS-SEQ-CHECK-TABLE.
+           03  SEQ-CHECK-ENTRY     OCCURS 1 TO 100 TIMES
+                   DEPENDING ON WS-SEQ-CHECK-COUNT
+                   INDEXED BY SEQ-IDX.
+               05  SEQ-SEEN-LOC    PIC X(03).
+       01  WS-TOT-SEQ-ERRORS       PIC 9(03) VALUE ZERO.
+       01  SEQ-ERROR-LINE          PIC X(80).
        PROCEDURE DIVISION.
        0000-MAIN-PARA.
            PERFORM 1000-INITIALIZATION-PARA.
@@ -133,18 +291,144 @@
            PERFORM 9000-TERMINATION-PARA.
            STOP RUN.
        1000-INITIALIZATION-PARA.
+           PERFORM 1050-CHECK-RESTART-PARA.
+           PERFORM 1055-OPEN-BRANCH-LIST-PARA.
            OPEN INPUT EMPLOYEE-FILE
            IF WS-FILE-STAT1 = '00'
                DISPLAY 'EMPLOYEE FILE OPENED SUCCESSFULLY'
+           ELSE
+               CALL 'FSTATTXT' USING WS-FILE-STAT1 WS-FS-TEXT
+               DISPLAY 'EMPLOYEE FILE OPEN FAILED - ' WS-FS-TEXT
            END-IF.
-           OPEN OUTPUT REPORT-FILE
-           IF WS-FILE-STAT2 = '00'
-               DISPLAY 'REPORT FILE OPENED SUCCESSFULLY'
-           END-IF.
+           IF RESTART-RUN
+               OPEN EXTEND REPORT-FILE
+               MOVE CKPT-REPORT-FILENAME TO WS-HIST-FILENAME
+               OPEN EXTEND HISTORY-FILE
+               OPEN EXTEND LEAVERS-FILE
+               DISPLAY 'RESTARTING - RECORDS DONE: ', WS-SKIP-CTR
+               PERFORM 1550-READ-ONE-PARA WS-SKIP-CTR TIMES
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               IF WS-FILE-STAT2 = '00'
+                   DISPLAY 'REPORT FILE OPENED SUCCESSFULLY'
+               ELSE
+                   CALL 'FSTATTXT' USING WS-FILE-STAT2 WS-FS-TEXT
+                   DISPLAY 'REPORT FILE OPEN FAILED - ' WS-FS-TEXT
+               END-IF
+               PERFORM 9100-ACCEPT-DATE-TIME
+               PERFORM 9150-BUILD-HIST-FILENAME-PARA
+               OPEN OUTPUT HISTORY-FILE
+               DISPLAY 'REPORT HISTORY COPY: ', WS-HIST-FILENAME
+               PERFORM 9160-REGISTER-ARCHIVE-PARA
+               OPEN OUTPUT LEAVERS-FILE
+               WRITE LEAVERS-RECORD FROM LEAVERS-HEADING
+           END-IF
+           PERFORM 1060-READ-PARM-PARA
+           PERFORM 1070-CHECK-CSV-MODE-PARA
            PERFORM 9100-ACCEPT-DATE-TIME.
            PERFORM 1500-READ-EMPLOYEE.
-           MOVE EMP-LOC    TO PREV-LOC, OUT-LOC
-           MOVE EMP-TECH   TO PREV-TECH, OUT-TECH.
+           IF RESTART-RUN
+               MOVE CKPT-PREV-LOC  TO PREV-LOC, OUT-LOC
+               MOVE CKPT-PREV-TECH TO PREV-TECH, OUT-TECH
+           ELSE
+               MOVE EMP-LOC    TO PREV-LOC, OUT-LOC
+               MOVE EMP-TECH   TO PREV-TECH, OUT-TECH
+           END-IF.
+       1050-CHECK-RESTART-PARA.
+           MOVE 'N' TO WS-RESTART-FLAG
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-FILE-STAT4 = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               IF CKPT-INCOMPLETE
+                   MOVE 'Y'            TO WS-RESTART-FLAG
+                   MOVE CKPT-RECS-DONE TO WS-SKIP-CTR
+                   MOVE CKPT-TOT-DETAIL TO WS-TOT-DETAIL-RECS
+                   MOVE CKPT-PAGE-COUNT TO PAGE-COUNT
+                   MOVE CKPT-TECH-EMP  TO TECH-TOT-EMP
+                   MOVE CKPT-TECH-EARN TO TECH-TOT-EARN
+                   MOVE CKPT-TECH-DEDN TO TECH-TOT-DEDN
+                   MOVE CKPT-TECH-SAL  TO TECH-TOT-SAL
+                   MOVE CKPT-TECH-MIN-SAL TO TECH-TOT-MIN-SAL
+                   MOVE CKPT-TECH-MIN-ID  TO TECH-TOT-MIN-ID
+                   MOVE CKPT-TECH-MAX-SAL TO TECH-TOT-MAX-SAL
+                   MOVE CKPT-TECH-MAX-ID  TO TECH-TOT-MAX-ID
+                   MOVE CKPT-LOC-EMP   TO LOC-TOT-EMP
+                   MOVE CKPT-LOC-EARN  TO LOC-TOT-EARN
+                   MOVE CKPT-LOC-DEDN  TO LOC-TOT-DEDN
+                   MOVE CKPT-LOC-SAL   TO LOC-TOT-SAL
+                   MOVE CKPT-COMP-EMP  TO COMP-TOT-EMP
+                   MOVE CKPT-COMP-EARN TO COMP-TOT-EARN
+                   MOVE CKPT-COMP-DEDN TO COMP-TOT-DEDN
+                   MOVE CKPT-COMP-SAL  TO COMP-TOT-SAL
+               END-IF
+           END-IF.
+       1055-OPEN-BRANCH-LIST-PARA.
+           OPEN INPUT BRANCH-LIST-FILE
+           IF WS-FILE-STAT8 = '00'
+               MOVE 'Y' TO WS-BRANCH-MODE
+               PERFORM 1556-READ-BRANCH-ENTRY-PARA
+               IF END-OF-BRANCH-LIST
+                   DISPLAY 'BRANCHLST.DAT PRESENT BUT EMPTY - '
+                       'USING EMPLOYEE.DAT'
+                   MOVE 'EMPLOYEE.DAT' TO WS-CURRENT-BR-FILENAME
+                   MOVE SPACES         TO WS-CURRENT-BRANCH
+               ELSE
+                   MOVE BR-FILENAME TO WS-CURRENT-BR-FILENAME
+                   MOVE BR-CODE     TO WS-CURRENT-BRANCH
+                   DISPLAY 'MULTI-BRANCH INPUT MODE - STARTING WITH '
+                       WS-CURRENT-BR-FILENAME
+               END-IF
+           ELSE
+               MOVE 'N' TO WS-BRANCH-MODE
+               MOVE 'EMPLOYEE.DAT' TO WS-CURRENT-BR-FILENAME
+               MOVE SPACES         TO WS-CURRENT-BRANCH
+           END-IF.
+       1556-READ-BRANCH-ENTRY-PARA.
+           READ BRANCH-LIST-FILE
+               AT END
+                   MOVE 'Y' TO WS-BRANCH-EOF-FLAG
+           END-READ.
+       1060-READ-PARM-PARA.
+           MOVE WS-RPT-TITLE TO OUT-TITLE
+           OPEN INPUT PARM-FILE
+           IF WS-FILE-STAT5 = '00'
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PARM-TITLE NOT = SPACES
+                           MOVE PARM-TITLE TO WS-RPT-TITLE, OUT-TITLE
+                       END-IF
+                       IF PARM-PAGE-SIZE NUMERIC
+                           AND PARM-PAGE-SIZE > ZERO
+                           MOVE PARM-PAGE-SIZE TO WS-MAX-LINES
+                       END-IF
+                       IF PARM-CURR-FLAG = 'Y'
+                           MOVE 'Y' TO WS-CURR-FLAG
+                       END-IF
+               END-READ
+               CLOSE PARM-FILE
+           ELSE
+               DISPLAY 'RPTPARM.DAT NOT AVAILABLE - USING DEFAULTS'
+           END-IF.
+       1070-CHECK-CSV-MODE-PARA.
+           ACCEPT WS-ENV-CSV FROM ENVIRONMENT 'CTRLBRK1-CSV'
+           IF WS-ENV-CSV = 'YES'
+               MOVE 'Y' TO WS-CSV-MODE
+               IF RESTART-RUN
+                   OPEN EXTEND CSV-FILE
+               ELSE
+                   OPEN OUTPUT CSV-FILE
+                   MOVE 'EMPID,NAME,LOC,TECH,DOB,EARN,DEDN,SAL'
+                       TO WS-CSV-LINE
+                   WRITE CSV-RECORD FROM WS-CSV-LINE
+               END-IF
+               DISPLAY 'CSV EXTRACT MODE ENABLED - EMPCSV.DAT'
+           END-IF.
        2000-PROCESS-PARA.
            IF EMP-LOC = PREV-LOC
                IF EMP-TECH = PREV-TECH
@@ -159,51 +443,166 @@
            PERFORM 2500-PROCESS-EMPLOYEE
            PERFORM 1500-READ-EMPLOYEE.
        1500-READ-EMPLOYEE.
+           PERFORM 1550-READ-ONE-PARA
+           PERFORM 1560-SKIP-TERMINATED-PARA
+               UNTIL END-OF-FILE OR EMP-ACTIVE.
+       1550-READ-ONE-PARA.
            READ EMPLOYEE-FILE
                AT END
+                   PERFORM 1555-ADVANCE-BRANCH-PARA
+               NOT AT END
+                   ADD 1 TO WS-RAW-READ
+           END-READ.
+       1555-ADVANCE-BRANCH-PARA.
+           CLOSE EMPLOYEE-FILE
+           IF BRANCH-LIST-ACTIVE
+               PERFORM 1556-READ-BRANCH-ENTRY-PARA
+               IF END-OF-BRANCH-LIST
                    MOVE 'Y' TO WS-FILE-FLAG
-           END-READ.              
-       2200-HEADING-PARA.           
+               ELSE
+                   MOVE BR-FILENAME TO WS-CURRENT-BR-FILENAME
+                   MOVE BR-CODE     TO WS-CURRENT-BRANCH
+                   OPEN INPUT EMPLOYEE-FILE
+                   PERFORM 1550-READ-ONE-PARA
+               END-IF
+           ELSE
+               MOVE 'Y' TO WS-FILE-FLAG
+           END-IF.
+       1560-SKIP-TERMINATED-PARA.
+           PERFORM 1570-WRITE-LEAVER-PARA
+           PERFORM 1550-READ-ONE-PARA.
+       1570-WRITE-LEAVER-PARA.
+           MOVE SPACES         TO LEAVERS-DETAIL
+           MOVE EMP-ID         TO LV-EMP-ID
+           MOVE EMP-NAME       TO LV-EMP-NAME
+           MOVE EMP-LOC        TO LV-EMP-LOC
+           MOVE EMP-TECH       TO LV-EMP-TECH
+           MOVE EMP-TERM-DD    TO LV-TERM-DD
+           MOVE EMP-TERM-MM    TO LV-TERM-MM
+           MOVE EMP-TERM-YR    TO LV-TERM-YR
+           MOVE WS-CURRENT-BRANCH TO LV-BRANCH
+           WRITE LEAVERS-RECORD FROM LEAVERS-DETAIL.
+       2200-HEADING-PARA.
            ADD 1 TO PAGE-COUNT
            MOVE PAGE-COUNT TO OUT-PAGE
            WRITE REPORT-RECORD FROM HEADING-LINE1
+           WRITE HISTORY-RECORD FROM REPORT-RECORD
            WRITE REPORT-RECORD FROM HEADING-LINE2
+           WRITE HISTORY-RECORD FROM REPORT-RECORD
            WRITE REPORT-RECORD FROM HEADING-LINE3
+           WRITE HISTORY-RECORD FROM REPORT-RECORD
            WRITE REPORT-RECORD FROM HEADING-LINE4
+           WRITE HISTORY-RECORD FROM REPORT-RECORD
            MOVE ZERO TO LINE-COUNT.
        2500-PROCESS-EMPLOYEE.
            PERFORM 2600-MOVE-PARA
            PERFORM 2700-BUILD-TOTALS.
-           IF LINE-COUNT > 9
+           IF LINE-COUNT > WS-MAX-LINES
               PERFORM 2200-HEADING-PARA
            END-IF
            WRITE REPORT-RECORD FROM DETAIL-LINE
-           ADD 1 TO LINE-COUNT.
-       2600-MOVE-PARA.    
+           WRITE HISTORY-RECORD FROM REPORT-RECORD
+           ADD 1 TO LINE-COUNT
+           ADD 1 TO WS-TOT-DETAIL-RECS
+           IF CSV-ENABLED
+               PERFORM 2650-WRITE-CSV-PARA
+           END-IF
+           PERFORM 8000-CHECKPOINT-PARA.
+       2600-MOVE-PARA.
            MOVE EMP-ID     TO OUT-EMP-ID
            MOVE EMP-NAME   TO OUT-EMP-NAME
            MOVE CORRESPONDING EMP-DOB TO OUT-EMP-DOB
-           MOVE EMP-EARN   TO OUT-EMP-EARN
-           MOVE EMP-DEDN   TO OUT-EMP-DEDN
+           MOVE EMP-EARN   TO WS-FMT-AMOUNT-IN
+           PERFORM 2610-FORMAT-DETAIL-MONEY-PARA
+           MOVE WS-FMT-DETAIL-OUT TO OUT-EMP-EARN
+           MOVE EMP-DEDN   TO WS-FMT-AMOUNT-IN
+           PERFORM 2610-FORMAT-DETAIL-MONEY-PARA
+           MOVE WS-FMT-DETAIL-OUT TO OUT-EMP-DEDN
            COMPUTE EMP-SAL = EMP-EARN - EMP-DEDN
-           MOVE EMP-SAL    TO OUT-EMP-SAL.
+           MOVE EMP-SAL    TO WS-FMT-AMOUNT-IN
+           PERFORM 2610-FORMAT-DETAIL-MONEY-PARA
+           MOVE WS-FMT-DETAIL-OUT TO OUT-EMP-SAL
+           MOVE WS-CURRENT-BRANCH TO OUT-EMP-BRANCH.
+       2610-FORMAT-DETAIL-MONEY-PARA.
+           IF CURRENCY-SYMBOL-ON
+               MOVE WS-FMT-AMOUNT-IN TO WS-MONEY-CURR-D
+               MOVE WS-MONEY-CURR-D  TO WS-FMT-DETAIL-OUT
+           ELSE
+               MOVE WS-FMT-AMOUNT-IN TO WS-MONEY-PLAIN-D
+               MOVE WS-MONEY-PLAIN-D TO WS-FMT-DETAIL-OUT
+           END-IF.
        2700-BUILD-TOTALS.
+           IF TECH-TOT-EMP = ZERO
+               MOVE EMP-SAL TO TECH-TOT-MIN-SAL, TECH-TOT-MAX-SAL
+               MOVE EMP-ID  TO TECH-TOT-MIN-ID,  TECH-TOT-MAX-ID
+           ELSE
+               IF EMP-SAL < TECH-TOT-MIN-SAL
+                   MOVE EMP-SAL TO TECH-TOT-MIN-SAL
+                   MOVE EMP-ID  TO TECH-TOT-MIN-ID
+               END-IF
+               IF EMP-SAL > TECH-TOT-MAX-SAL
+                   MOVE EMP-SAL TO TECH-TOT-MAX-SAL
+                   MOVE EMP-ID  TO TECH-TOT-MAX-ID
+               END-IF
+           END-IF
            ADD EMP-EARN    TO TECH-TOT-EARN
            ADD EMP-DEDN    TO TECH-TOT-DEDN
            ADD EMP-SAL     TO TECH-TOT-SAL
            ADD 1           TO TECH-TOT-EMP.
+       2650-WRITE-CSV-PARA.
+           MOVE EMP-EARN TO CSV-EDIT-EARN
+           MOVE EMP-DEDN TO CSV-EDIT-DEDN
+           MOVE EMP-SAL  TO CSV-EDIT-SAL
+           MOVE SPACES TO WS-CSV-LINE
+           STRING EMP-ID          DELIMITED BY SIZE
+                  ','             DELIMITED BY SIZE
+                  EMP-NAME        DELIMITED BY SIZE
+                  ','             DELIMITED BY SIZE
+                  EMP-LOC         DELIMITED BY SIZE
+                  ','             DELIMITED BY SIZE
+                  EMP-TECH        DELIMITED BY SIZE
+                  ','             DELIMITED BY SIZE
+                  OUT-EMP-DOB     DELIMITED BY SIZE
+                  ','             DELIMITED BY SIZE
+                  CSV-EDIT-EARN   DELIMITED BY SIZE
+                  ','             DELIMITED BY SIZE
+                  CSV-EDIT-DEDN   DELIMITED BY SIZE
+                  ','             DELIMITED BY SIZE
+                  CSV-EDIT-SAL    DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           END-STRING
+           WRITE CSV-RECORD FROM WS-CSV-LINE.
        3000-TECH-CHANGE-PARA.
            PERFORM 3100-MOVE-TOTALS
            PERFORM 3200-ADD-TO-LOC
            WRITE REPORT-RECORD FROM TOTAL-LINE
+           WRITE HISTORY-RECORD FROM REPORT-RECORD
+           PERFORM 3300-MOVE-MINMAX-PARA
+           WRITE REPORT-RECORD FROM TECH-MINMAX-LINE
+           WRITE HISTORY-RECORD FROM REPORT-RECORD
            INITIALIZE TECH-TOTALS
            MOVE EMP-TECH TO PREV-TECH, OUT-TECH
-           MOVE 11 TO LINE-COUNT.
+           COMPUTE LINE-COUNT = WS-MAX-LINES + 1.
+       3300-MOVE-MINMAX-PARA.
+           MOVE TECH-TOT-MIN-ID  TO MM-MIN-ID
+           MOVE TECH-TOT-MIN-SAL TO WS-FMT-AMOUNT-IN
+           PERFORM 9210-FORMAT-TOTAL-MONEY-PARA
+           MOVE WS-FMT-TOTAL-OUT TO MM-MIN-SAL
+           MOVE TECH-TOT-MAX-ID  TO MM-MAX-ID
+           MOVE TECH-TOT-MAX-SAL TO WS-FMT-AMOUNT-IN
+           PERFORM 9210-FORMAT-TOTAL-MONEY-PARA
+           MOVE WS-FMT-TOTAL-OUT TO MM-MAX-SAL.
        3100-MOVE-TOTALS.
            MOVE TECH-TOT-EMP   TO OUT-TOT-EMP
-           MOVE TECH-TOT-EARN  TO OUT-TOT-EARN
-           MOVE TECH-TOT-DEDN  TO OUT-TOT-DEDN
-           MOVE TECH-TOT-SAL   TO OUT-TOT-SAL
+           MOVE TECH-TOT-EARN  TO WS-FMT-AMOUNT-IN
+           PERFORM 9210-FORMAT-TOTAL-MONEY-PARA
+           MOVE WS-FMT-TOTAL-OUT TO OUT-TOT-EARN
+           MOVE TECH-TOT-DEDN  TO WS-FMT-AMOUNT-IN
+           PERFORM 9210-FORMAT-TOTAL-MONEY-PARA
+           MOVE WS-FMT-TOTAL-OUT TO OUT-TOT-DEDN
+           MOVE TECH-TOT-SAL   TO WS-FMT-AMOUNT-IN
+           PERFORM 9210-FORMAT-TOTAL-MONEY-PARA
+           MOVE WS-FMT-TOTAL-OUT TO OUT-TOT-SAL
            MOVE 'TECH TOTALS'  TO OUT-DESC.
        3200-ADD-TO-LOC.
            ADD TECH-TOT-EARN   TO LOC-TOT-EARN
@@ -211,17 +610,57 @@
            ADD TECH-TOT-SAL    TO LOC-TOT-SAL
            ADD TECH-TOT-EMP    TO LOC-TOT-EMP.       
        4000-LOC-CHANGE-PARA.
+           PERFORM 4300-CHECK-SEQUENCE-PARA
            PERFORM 4100-MOVE-TOTALS
            PERFORM 4200-ADD-TO-COMP
            WRITE REPORT-RECORD FROM TOTAL-LINE
-           MOVE EMP-LOC TO PREV-LOC, OUT-LOC 
+           WRITE HISTORY-RECORD FROM REPORT-RECORD
+           PERFORM 4400-REMEMBER-LOC-PARA
+           MOVE EMP-LOC TO PREV-LOC, OUT-LOC
+           MOVE ZERO TO PAGE-COUNT
+           COMPUTE LINE-COUNT = WS-MAX-LINES + 1
            INITIALIZE LOC-TOTALS.
        4100-MOVE-TOTALS.
            MOVE LOC-TOT-EMP   TO OUT-TOT-EMP
-           MOVE LOC-TOT-EARN  TO OUT-TOT-EARN
-           MOVE LOC-TOT-DEDN  TO OUT-TOT-DEDN
-           MOVE LOC-TOT-SAL   TO OUT-TOT-SAL
+           MOVE LOC-TOT-EARN  TO WS-FMT-AMOUNT-IN
+           PERFORM 9210-FORMAT-TOTAL-MONEY-PARA
+           MOVE WS-FMT-TOTAL-OUT TO OUT-TOT-EARN
+           MOVE LOC-TOT-DEDN  TO WS-FMT-AMOUNT-IN
+           PERFORM 9210-FORMAT-TOTAL-MONEY-PARA
+           MOVE WS-FMT-TOTAL-OUT TO OUT-TOT-DEDN
+           MOVE LOC-TOT-SAL   TO WS-FMT-AMOUNT-IN
+           PERFORM 9210-FORMAT-TOTAL-MONEY-PARA
+           MOVE WS-FMT-TOTAL-OUT TO OUT-TOT-SAL
            MOVE 'LOC TOTALS'  TO OUT-DESC.
+       4300-CHECK-SEQUENCE-PARA.
+           IF WS-SEQ-CHECK-COUNT > ZERO
+               SET SEQ-IDX TO 1
+               SEARCH SEQ-CHECK-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN EMP-LOC = SEQ-SEEN-LOC(SEQ-IDX)
+                       ADD 1 TO WS-TOT-SEQ-ERRORS
+                       MOVE SPACES TO SEQ-ERROR-LINE
+                       STRING 'WARNING - LOCATION ' DELIMITED BY SIZE
+                              EMP-LOC              DELIMITED BY SIZE
+                              ' OUT OF SEQUENCE - INPUT NOT SORTED'
+                                                    DELIMITED BY SIZE
+                           INTO SEQ-ERROR-LINE
+                       END-STRING
+                       WRITE REPORT-RECORD FROM SEQ-ERROR-LINE
+           WRITE HISTORY-RECORD FROM REPORT-RECORD
+                       DISPLAY SEQ-ERROR-LINE
+               END-SEARCH
+           END-IF.
+       4400-REMEMBER-LOC-PARA.
+           IF WS-SEQ-CHECK-COUNT < 100
+               ADD 1 TO WS-SEQ-CHECK-COUNT
+               MOVE PREV-LOC TO SEQ-SEEN-LOC(WS-SEQ-CHECK-COUNT)
+           ELSE
+               DISPLAY 'WARNING - LOCATION SEQUENCE CHECK TABLE '
+                   'FULL AT 100 ENTRIES - FURTHER LOCATIONS NOT '
+                   'CHECKED FOR OUT-OF-SEQUENCE INPUT'
+           END-IF.
        4200-ADD-TO-COMP.
            ADD LOC-TOT-EARN   TO COMP-TOT-EARN
            ADD LOC-TOT-DEDN   TO COMP-TOT-DEDN
@@ -234,16 +673,116 @@
            MOVE SPACES TO HEADING-LINE3, HEADING-LINE4
            PERFORM 2200-HEADING-PARA
            WRITE REPORT-RECORD FROM TOTAL-LINE
+           WRITE HISTORY-RECORD FROM REPORT-RECORD
+           PERFORM 9300-WRITE-TRAILER-PARA
+           DISPLAY 'INPUT SEQUENCE WARNINGS: ', WS-TOT-SEQ-ERRORS
            CLOSE EMPLOYEE-FILE,
-                 REPORT-FILE.
+                 REPORT-FILE,
+                 HISTORY-FILE,
+                 LEAVERS-FILE
+           IF CSV-ENABLED
+               CLOSE CSV-FILE
+           END-IF
+           IF BRANCH-LIST-ACTIVE
+               CLOSE BRANCH-LIST-FILE
+           END-IF
+           PERFORM 8200-CLOSE-CHECKPOINT-PARA.
+       8000-CHECKPOINT-PARA.
+           ADD 1 TO WS-CKPT-COUNTER
+           IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+               PERFORM 8100-WRITE-CHECKPOINT-PARA
+               MOVE ZERO TO WS-CKPT-COUNTER
+           END-IF.
+       8100-WRITE-CHECKPOINT-PARA.
+           MOVE 'I'            TO CKPT-STATUS
+           MOVE WS-RAW-READ    TO CKPT-RECS-DONE
+           MOVE PAGE-COUNT     TO CKPT-PAGE-COUNT
+           MOVE PREV-LOC       TO CKPT-PREV-LOC
+           MOVE PREV-TECH      TO CKPT-PREV-TECH
+           MOVE WS-TOT-DETAIL-RECS TO CKPT-TOT-DETAIL
+           MOVE TECH-TOT-EMP   TO CKPT-TECH-EMP
+           MOVE TECH-TOT-EARN  TO CKPT-TECH-EARN
+           MOVE TECH-TOT-DEDN  TO CKPT-TECH-DEDN
+           MOVE TECH-TOT-SAL   TO CKPT-TECH-SAL
+           MOVE TECH-TOT-MIN-SAL TO CKPT-TECH-MIN-SAL
+           MOVE TECH-TOT-MIN-ID  TO CKPT-TECH-MIN-ID
+           MOVE TECH-TOT-MAX-SAL TO CKPT-TECH-MAX-SAL
+           MOVE TECH-TOT-MAX-ID  TO CKPT-TECH-MAX-ID
+           MOVE LOC-TOT-EMP    TO CKPT-LOC-EMP
+           MOVE LOC-TOT-EARN   TO CKPT-LOC-EARN
+           MOVE LOC-TOT-DEDN   TO CKPT-LOC-DEDN
+           MOVE LOC-TOT-SAL    TO CKPT-LOC-SAL
+           MOVE COMP-TOT-EMP   TO CKPT-COMP-EMP
+           MOVE COMP-TOT-EARN  TO CKPT-COMP-EARN
+           MOVE COMP-TOT-DEDN  TO CKPT-COMP-DEDN
+           MOVE COMP-TOT-SAL   TO CKPT-COMP-SAL
+           MOVE WS-HIST-FILENAME TO CKPT-REPORT-FILENAME
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-RECORD
+           CLOSE CHECKPOINT-FILE.
+       8200-CLOSE-CHECKPOINT-PARA.
+           MOVE 'C' TO CKPT-STATUS
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-RECORD
+           CLOSE CHECKPOINT-FILE.
        9100-ACCEPT-DATE-TIME.
            ACCEPT WS-DATE FROM DATE
            ACCEPT WS-TIME FROM TIME.
            MOVE CORRESPONDING WS-DATE TO OUT-DATE
            MOVE CORRESPONDING WS-TIME TO OUT-TIME.
+       9150-BUILD-HIST-FILENAME-PARA.
+           STRING 'RPT'                DELIMITED BY SIZE
+                  WS-DATE-YR OF WS-DATE  DELIMITED BY SIZE
+                  WS-DATE-MTH OF WS-DATE DELIMITED BY SIZE
+                  WS-DATE-DD OF WS-DATE  DELIMITED BY SIZE
+                  WS-TIME-HH OF WS-TIME  DELIMITED BY SIZE
+                  WS-TIME-MM OF WS-TIME  DELIMITED BY SIZE
+                  WS-TIME-SS OF WS-TIME  DELIMITED BY SIZE
+                  '.DAT'               DELIMITED BY SIZE
+               INTO WS-HIST-FILENAME
+           END-STRING.
+       9160-REGISTER-ARCHIVE-PARA.
+           OPEN INPUT ARCHIVE-CTL-FILE
+           IF WS-FILE-STAT9 = '00'
+               CLOSE ARCHIVE-CTL-FILE
+               OPEN EXTEND ARCHIVE-CTL-FILE
+           ELSE
+               OPEN OUTPUT ARCHIVE-CTL-FILE
+           END-IF
+           MOVE WS-HIST-FILENAME    TO ARC-FILENAME
+           MOVE 'R'                 TO ARC-TYPE
+           MOVE WS-DATE-YR OF WS-DATE  TO ARC-DATE-YR
+           ADD 2000                 TO ARC-DATE-YR
+           MOVE WS-DATE-MTH OF WS-DATE TO ARC-DATE-MTH
+           MOVE WS-DATE-DD OF WS-DATE  TO ARC-DATE-DD
+           MOVE 'A'                 TO ARC-STATUS
+           WRITE ARC-RECORD
+           CLOSE ARCHIVE-CTL-FILE.
        9200-MOVE-TOTALS.
            MOVE 'COMPANY TOTALS' TO OUT-DESC.
            MOVE COMP-TOT-EMP     TO OUT-TOT-EMP
-           MOVE COMP-TOT-EARN    TO OUT-TOT-EARN
-           MOVE COMP-TOT-DEDN    TO OUT-TOT-DEDN
-           MOVE COMP-TOT-SAL     TO OUT-TOT-SAL.
+           MOVE COMP-TOT-EARN    TO WS-FMT-AMOUNT-IN
+           PERFORM 9210-FORMAT-TOTAL-MONEY-PARA
+           MOVE WS-FMT-TOTAL-OUT TO OUT-TOT-EARN
+           MOVE COMP-TOT-DEDN    TO WS-FMT-AMOUNT-IN
+           PERFORM 9210-FORMAT-TOTAL-MONEY-PARA
+           MOVE WS-FMT-TOTAL-OUT TO OUT-TOT-DEDN
+           MOVE COMP-TOT-SAL     TO WS-FMT-AMOUNT-IN
+           PERFORM 9210-FORMAT-TOTAL-MONEY-PARA
+           MOVE WS-FMT-TOTAL-OUT TO OUT-TOT-SAL.
+       9210-FORMAT-TOTAL-MONEY-PARA.
+           IF CURRENCY-SYMBOL-ON
+               MOVE WS-FMT-AMOUNT-IN TO WS-MONEY-CURR-T
+               MOVE WS-MONEY-CURR-T  TO WS-FMT-TOTAL-OUT
+           ELSE
+               MOVE WS-FMT-AMOUNT-IN TO WS-MONEY-PLAIN-T
+               MOVE WS-MONEY-PLAIN-T TO WS-FMT-TOTAL-OUT
+           END-IF.
+       9300-WRITE-TRAILER-PARA.
+           MOVE WS-TOT-DETAIL-RECS TO TR-TOT-RECS
+           MOVE COMP-TOT-EMP       TO TR-TOT-EMP
+           MOVE COMP-TOT-EARN      TO TR-TOT-EARN
+           MOVE COMP-TOT-DEDN      TO TR-TOT-DEDN
+           MOVE COMP-TOT-SAL       TO TR-TOT-SAL
+           WRITE REPORT-RECORD FROM TRAILER-LINE
+           WRITE HISTORY-RECORD FROM REPORT-RECORD.
