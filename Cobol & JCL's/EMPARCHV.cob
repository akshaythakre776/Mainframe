@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPARCHV.
+      *****************************************************
+      *  EMPMAST.DAT ARCHIVE SNAPSHOT.  COPIES THE CURRENT   *
+      *  MASTER FILE OUT TO A DATED SNAPSHOT FILE - SAME     *
+      *  'PREFIX + YYMMDDHHMMSS + .DAT' NAMING CONVENTION AS  *
+      *  THE REPORT PROGRAMS' HISTORY-FILE COPIES - SO A      *
+      *  "WHAT DID THE MASTER LOOK LIKE LAST QUARTER"          *
+      *  QUESTION DOESN'T DEPEND ON SOMEONE HAVING MANUALLY   *
+      *  SAVED A COPY BEFORE THE NEXT LOAD OVERWROTE RECORDS  *
+      *  IN PLACE.  REGISTERS THE NEW SNAPSHOT IN THE SHARED   *
+      *  ARCCTL.DAT ARCHIVE CATALOG, THE SAME CATALOG THE      *
+      *  REPORT PROGRAMS' HISTORY-FILE COPIES ARE REGISTERED   *
+      *  IN, SO ARCHPURG HAS ONE PLACE TO AGE EVERY ARCHIVED    *
+      *  COPY AGAINST THE CONFIGURABLE RETENTION PERIOD.        *
+      *  RUN PERIODICALLY (WEEKLY OR MONTHLY) AS ITS OWN JCL    *
+      *  STEP - NOT PART OF THE NIGHTLY CYCLE, SINCE A MASTER   *
+      *  SNAPSHOT DOES NOT NEED TO BE TAKEN EVERY NIGHT.        *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO 'EMPMAST.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS SEQUENTIAL
+           RECORD KEY   IS EMP-ID
+           FILE STATUS  IS WS-FILE-STAT1.
+
+           SELECT SNAPSHOT-FILE ASSIGN TO WS-SNAP-FILENAME
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT2.
+
+           SELECT ARCHIVE-CTL-FILE ASSIGN TO 'ARCCTL.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT3.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER
+           RECORD CONTAINS 104 CHARACTERS.
+       COPY EMPMREC.
+       FD  SNAPSHOT-FILE
+           RECORD CONTAINS 104 CHARACTERS.
+       01  SNAPSHOT-RECORD          PIC X(104).
+       FD  ARCHIVE-CTL-FILE
+           RECORD CONTAINS 31 CHARACTERS.
+       COPY ARCCTL.
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STAT1            PIC X(02).
+       01  WS-FILE-STAT2            PIC X(02).
+       01  WS-FILE-STAT3            PIC X(02).
+       01  WS-FS-TEXT               PIC X(30) VALUE SPACES.
+       01  WS-EOF-FLAG              PIC X(01) VALUE 'N'.
+           88  END-OF-FILE                    VALUE 'Y'.
+       01  WS-SNAP-FILENAME         PIC X(19) VALUE SPACES.
+       01  WS-DATE.
+           03  WS-DATE-YR           PIC 9(02).
+           03  WS-DATE-MTH          PIC 9(02).
+           03  WS-DATE-DD           PIC 9(02).
+       01  WS-TIME.
+           03  WS-TIME-HH           PIC 9(02).
+           03  WS-TIME-MM           PIC 9(02).
+           03  WS-TIME-SS           PIC 9(02).
+       01  WS-TODAY.
+           03  WS-TODAY-YR          PIC 9(04).
+           03  WS-TODAY-MM          PIC 9(02).
+           03  WS-TODAY-DD          PIC 9(02).
+       01  WS-TOT-COPIED            PIC 9(07) VALUE ZERO.
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZATION-PARA.
+           PERFORM 2000-PROCESS-PARA UNTIL END-OF-FILE
+           PERFORM 8000-REGISTER-ARCHIVE-PARA.
+           PERFORM 9000-TERMINATION-PARA.
+           STOP RUN.
+       1000-INITIALIZATION-PARA.
+           OPEN INPUT EMPLOYEE-MASTER
+           IF WS-FILE-STAT1 NOT = '00'
+               CALL 'FSTATTXT' USING WS-FILE-STAT1 WS-FS-TEXT
+               DISPLAY 'EMPMAST.DAT OPEN FAILED - ' WS-FS-TEXT
+           END-IF
+           ACCEPT WS-DATE FROM DATE
+           ACCEPT WS-TIME FROM TIME
+           PERFORM 1100-BUILD-SNAP-FILENAME-PARA
+           OPEN OUTPUT SNAPSHOT-FILE
+           IF WS-FILE-STAT2 NOT = '00'
+               CALL 'FSTATTXT' USING WS-FILE-STAT2 WS-FS-TEXT
+               DISPLAY 'SNAPSHOT FILE OPEN FAILED - ' WS-FS-TEXT
+           END-IF
+           DISPLAY 'EMPMAST ARCHIVE SNAPSHOT: ', WS-SNAP-FILENAME
+           PERFORM 1500-READ-MASTER-PARA.
+       1100-BUILD-SNAP-FILENAME-PARA.
+           STRING 'MST'                DELIMITED BY SIZE
+                  WS-DATE-YR           DELIMITED BY SIZE
+                  WS-DATE-MTH          DELIMITED BY SIZE
+                  WS-DATE-DD           DELIMITED BY SIZE
+                  WS-TIME-HH           DELIMITED BY SIZE
+                  WS-TIME-MM           DELIMITED BY SIZE
+                  WS-TIME-SS           DELIMITED BY SIZE
+                  '.DAT'               DELIMITED BY SIZE
+               INTO WS-SNAP-FILENAME
+           END-STRING.
+       1500-READ-MASTER-PARA.
+           READ EMPLOYEE-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+       2000-PROCESS-PARA.
+           MOVE EMPLOYEE-RECORD TO SNAPSHOT-RECORD
+           WRITE SNAPSHOT-RECORD
+           ADD 1 TO WS-TOT-COPIED
+           PERFORM 1500-READ-MASTER-PARA.
+       8000-REGISTER-ARCHIVE-PARA.
+           PERFORM 8100-OPEN-ARCHIVE-CTL-PARA
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           MOVE WS-SNAP-FILENAME TO ARC-FILENAME
+           MOVE 'M'              TO ARC-TYPE
+           MOVE WS-TODAY-YR      TO ARC-DATE-YR
+           MOVE WS-TODAY-MM      TO ARC-DATE-MTH
+           MOVE WS-TODAY-DD      TO ARC-DATE-DD
+           MOVE 'A'              TO ARC-STATUS
+           WRITE ARC-RECORD
+           CLOSE ARCHIVE-CTL-FILE.
+       8100-OPEN-ARCHIVE-CTL-PARA.
+           OPEN INPUT ARCHIVE-CTL-FILE
+           IF WS-FILE-STAT3 = '00'
+               CLOSE ARCHIVE-CTL-FILE
+               OPEN EXTEND ARCHIVE-CTL-FILE
+           ELSE
+               OPEN OUTPUT ARCHIVE-CTL-FILE
+           END-IF.
+       9000-TERMINATION-PARA.
+           DISPLAY '** EMPARCHV SUMMARY **'
+           DISPLAY 'MASTER RECORDS COPIED: ', WS-TOT-COPIED
+           DISPLAY 'SNAPSHOT FILE        : ', WS-SNAP-FILENAME
+           CLOSE EMPLOYEE-MASTER
+                 SNAPSHOT-FILE.
