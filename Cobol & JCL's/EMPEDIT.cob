@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPEDIT.
+      *****************************************************
+      *  PRE-LOAD EDIT PASS OVER EMPLOYEE.DAT.  VALIDATES   *
+      *  EMP-ID, EMP-DOB AND THE NUMERIC EARNINGS/          *
+      *  DEDUCTIONS FIELDS BEFORE THE DATA REACHES ANY      *
+      *  REPORT OR THE EMPMAST.DAT LOAD.  GOOD RECORDS GO   *
+      *  TO EMPCLEAN.DAT, BAD RECORDS TO EMPREJ.DAT, AND AN  *
+      *  EXCEPTION LINE IS PRINTED FOR EVERY BAD RECORD.     *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO 'EMPLOYEE.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT1.
+
+           SELECT CLEAN-FILE ASSIGN TO 'EMPCLEAN.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT2.
+
+           SELECT REJECT-FILE ASSIGN TO 'EMPREJ.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT3.
+
+           SELECT REPORT-FILE ASSIGN TO 'EMPEDRPT.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT4.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE
+           RECORD CONTAINS 110 CHARACTERS.
+       COPY EMPREC.
+       FD  CLEAN-FILE
+           RECORD CONTAINS 110 CHARACTERS.
+       01  CLEAN-RECORD             PIC X(110).
+       FD  REJECT-FILE
+           RECORD CONTAINS 110 CHARACTERS.
+       01  REJECT-RECORD            PIC X(110).
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-RECORD            PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STAT1            PIC X(02).
+       01  WS-FILE-STAT2            PIC X(02).
+       01  WS-FILE-STAT3            PIC X(02).
+       01  WS-FILE-STAT4            PIC X(02).
+       01  WS-FILE-FLAG             PIC X(01) VALUE 'N'.
+           88  END-OF-FILE          VALUE 'Y'.
+       01  WS-VALID-FLAG            PIC X(01) VALUE 'Y'.
+           88  RECORD-VALID                   VALUE 'Y'.
+       01  WS-REASON                PIC X(35) VALUE SPACES.
+       01  WS-COUNTERS.
+           03  WS-TOT-READ          PIC 9(05) VALUE ZERO.
+           03  WS-TOT-CLEAN         PIC 9(05) VALUE ZERO.
+           03  WS-TOT-REJECTED      PIC 9(05) VALUE ZERO.
+           03  WS-TOT-NEG-NET       PIC 9(05) VALUE ZERO.
+           03  WS-TOT-UNDERAGE      PIC 9(05) VALUE ZERO.
+       01  WS-MIN-HIRE-AGE          PIC 9(02) VALUE 18.
+       01  WS-AGE-AT-HIRE           PIC S9(03) VALUE ZERO.
+       01  WS-TODAY.
+           03  WS-TODAY-YR          PIC 9(04).
+           03  WS-TODAY-MM          PIC 9(02).
+           03  WS-TODAY-DD          PIC 9(02).
+       01  HEADING-LINE.
+           03  FILLER               PIC X(07) VALUE 'EMP ID '.
+           03  FILLER               PIC X(38) VALUE 'REASON REJECTED'.
+       01  DETAIL-LINE.
+           03  OUT-EMP-ID           PIC X(05) VALUE SPACES.
+           03  FILLER               PIC X(02) VALUE SPACES.
+           03  OUT-REASON           PIC X(35) VALUE SPACES.
+       01  SUMMARY-LINE1.
+           03  FILLER               PIC X(22) VALUE
+               'RECORDS READ:         '.
+           03  OUT-TOT-READ         PIC ZZZZ9.
+       01  SUMMARY-LINE2.
+           03  FILLER               PIC X(22) VALUE
+               'RECORDS CLEAN:        '.
+           03  OUT-TOT-CLEAN        PIC ZZZZ9.
+       01  SUMMARY-LINE3.
+           03  FILLER               PIC X(22) VALUE
+               'RECORDS REJECTED:     '.
+           03  OUT-TOT-REJECTED     PIC ZZZZ9.
+       01  SUMMARY-LINE4.
+           03  FILLER               PIC X(22) VALUE
+               'NEGATIVE NET PAY:     '.
+           03  OUT-TOT-NEG-NET      PIC ZZZZ9.
+       01  SUMMARY-LINE5.
+           03  FILLER               PIC X(22) VALUE
+               'UNDERAGE AT HIRE:     '.
+           03  OUT-TOT-UNDERAGE     PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZATION-PARA.
+           PERFORM 2000-PROCESS-PARA  UNTIL  END-OF-FILE
+           PERFORM 9000-TERMINATION-PARA.
+           STOP RUN.
+       1000-INITIALIZATION-PARA.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           OPEN INPUT  EMPLOYEE-FILE
+           OPEN OUTPUT CLEAN-FILE
+           OPEN OUTPUT REJECT-FILE
+           OPEN OUTPUT REPORT-FILE
+           WRITE REPORT-RECORD FROM HEADING-LINE
+           PERFORM 1500-READ-EMPLOYEE.
+       1500-READ-EMPLOYEE.
+           READ EMPLOYEE-FILE
+               AT END
+                   MOVE 'Y' TO WS-FILE-FLAG
+               NOT AT END
+                   ADD 1 TO WS-TOT-READ
+           END-READ.
+       2000-PROCESS-PARA.
+           PERFORM 2100-EDIT-RECORD-PARA
+           IF RECORD-VALID
+               WRITE CLEAN-RECORD FROM EMPLOYEE-RECORD
+               ADD 1 TO WS-TOT-CLEAN
+               IF EMP-DEDN > EMP-EARN
+                   ADD 1 TO WS-TOT-NEG-NET
+                   MOVE 'NEGATIVE NET PAY (DEDN OVER EARN)'
+                       TO WS-REASON
+                   PERFORM 2900-WRITE-EXCEPTION-PARA
+               END-IF
+               IF EMP-HIRE-YR > ZERO
+                   PERFORM 2800-CHECK-HIRE-AGE-PARA
+                   IF WS-AGE-AT-HIRE < WS-MIN-HIRE-AGE
+                       ADD 1 TO WS-TOT-UNDERAGE
+                       MOVE 'UNDERAGE AT HIRE (UNDER 18)'
+                           TO WS-REASON
+                       PERFORM 2900-WRITE-EXCEPTION-PARA
+                   END-IF
+               END-IF
+           ELSE
+               WRITE REJECT-RECORD FROM EMPLOYEE-RECORD
+               ADD 1 TO WS-TOT-REJECTED
+               PERFORM 2900-WRITE-EXCEPTION-PARA
+           END-IF
+           PERFORM 1500-READ-EMPLOYEE.
+       2100-EDIT-RECORD-PARA.
+           MOVE 'Y' TO WS-VALID-FLAG
+           MOVE SPACES TO WS-REASON
+           EVALUATE TRUE
+               WHEN EMP-ID = SPACES OR LOW-VALUES
+                   MOVE 'N' TO WS-VALID-FLAG
+                   MOVE 'MISSING EMP-ID' TO WS-REASON
+               WHEN NOT EMP-MM NUMERIC OR EMP-MM < 1 OR EMP-MM > 12
+                   MOVE 'N' TO WS-VALID-FLAG
+                   MOVE 'INVALID DOB MONTH' TO WS-REASON
+               WHEN NOT EMP-DD NUMERIC OR EMP-DD < 1 OR EMP-DD > 31
+                   MOVE 'N' TO WS-VALID-FLAG
+                   MOVE 'INVALID DOB DAY' TO WS-REASON
+               WHEN NOT EMP-YR NUMERIC
+                   OR EMP-YR < 1900 OR EMP-YR > WS-TODAY-YR
+                   MOVE 'N' TO WS-VALID-FLAG
+                   MOVE 'INVALID DOB YEAR' TO WS-REASON
+               WHEN NOT EMP-EARN NUMERIC
+                   MOVE 'N' TO WS-VALID-FLAG
+                   MOVE 'NON-NUMERIC EARNINGS' TO WS-REASON
+               WHEN NOT EMP-DEDN NUMERIC
+                   MOVE 'N' TO WS-VALID-FLAG
+                   MOVE 'NON-NUMERIC DEDUCTIONS' TO WS-REASON
+           END-EVALUATE.
+       2800-CHECK-HIRE-AGE-PARA.
+           COMPUTE WS-AGE-AT-HIRE = EMP-HIRE-YR - EMP-YR
+           IF EMP-HIRE-MM < EMP-MM
+               OR (EMP-HIRE-MM = EMP-MM AND EMP-HIRE-DD < EMP-DD)
+               COMPUTE WS-AGE-AT-HIRE = WS-AGE-AT-HIRE - 1
+           END-IF.
+       2900-WRITE-EXCEPTION-PARA.
+           MOVE SPACES     TO DETAIL-LINE
+           MOVE EMP-ID     TO OUT-EMP-ID
+           MOVE WS-REASON  TO OUT-REASON
+           WRITE REPORT-RECORD FROM DETAIL-LINE.
+       9000-TERMINATION-PARA.
+           MOVE WS-TOT-READ     TO OUT-TOT-READ
+           MOVE WS-TOT-CLEAN    TO OUT-TOT-CLEAN
+           MOVE WS-TOT-REJECTED TO OUT-TOT-REJECTED
+           MOVE WS-TOT-NEG-NET  TO OUT-TOT-NEG-NET
+           MOVE WS-TOT-UNDERAGE TO OUT-TOT-UNDERAGE
+           WRITE REPORT-RECORD FROM SUMMARY-LINE1
+           WRITE REPORT-RECORD FROM SUMMARY-LINE2
+           WRITE REPORT-RECORD FROM SUMMARY-LINE3
+           WRITE REPORT-RECORD FROM SUMMARY-LINE4
+           WRITE REPORT-RECORD FROM SUMMARY-LINE5
+           CLOSE EMPLOYEE-FILE
+                 CLEAN-FILE
+                 REJECT-FILE
+                 REPORT-FILE.
