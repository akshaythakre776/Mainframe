@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHPURG.
+      *****************************************************
+      *  ARCHIVE RETENTION SWEEP.  READS THE ARCCTL.DAT      *
+      *  CATALOG BUILT UP BY THE REPORT PROGRAMS' HISTORY-   *
+      *  FILE COPIES AND BY EMPARCHV'S EMPMAST SNAPSHOTS,     *
+      *  AGES EACH ACTIVE ENTRY AGAINST A CONFIGURABLE        *
+      *  RETENTION PERIOD (30-DAY-MONTH/360-DAY-YEAR          *
+      *  APPROXIMATION, SAME AS EMPCERTX SINCE THERE IS NO     *
+      *  INTRINSIC DATE FUNCTION IN USE ELSEWHERE IN THIS      *
+      *  SYSTEM), AND FLAGS ANY ENTRY OLDER THAN THE WINDOW    *
+      *  AS PURGED.  WRITES AN UPDATED CATALOG TO             *
+      *  ARCCTLN.DAT AND A PURGE WORKLIST TO PURGELST.DAT     *
+      *  NAMING EVERY DATED ARCHIVE FILE THAT IS NOW OUTSIDE   *
+      *  THE RETENTION WINDOW.  THIS PROGRAM ONLY UPDATES THE  *
+      *  CATALOG AND PRODUCES THE WORKLIST - PHYSICALLY        *
+      *  DELETING THE AGED-OUT DATASETS AND PROMOTING          *
+      *  ARCCTLN.DAT TO ARCCTL.DAT IS A FOLLOW-ON JCL/UTILITY   *
+      *  STEP, THE SAME DIVISION OF LABOR THIS SHOP ALREADY     *
+      *  USES ELSEWHERE BETWEEN COBOL AND JCL.  THE RETENTION   *
+      *  PERIOD DEFAULTS TO 180 DAYS AND CAN BE OVERRIDDEN      *
+      *  WITH ENVIRONMENT VARIABLE ARCHIVE-RETENTION-DAYS.      *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVE-CTL-FILE ASSIGN TO 'ARCCTL.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT1.
+
+           SELECT NEW-ARCHIVE-CTL-FILE ASSIGN TO 'ARCCTLN.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT2.
+
+           SELECT PURGE-LIST-FILE ASSIGN TO 'PURGELST.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT3.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVE-CTL-FILE
+           RECORD CONTAINS 31 CHARACTERS.
+       COPY ARCCTL.
+       FD  NEW-ARCHIVE-CTL-FILE
+           RECORD CONTAINS 31 CHARACTERS.
+       01  NEW-ARC-RECORD           PIC X(31).
+       FD  PURGE-LIST-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PURGE-RECORD             PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STAT1            PIC X(02).
+       01  WS-FILE-STAT2            PIC X(02).
+       01  WS-FILE-STAT3            PIC X(02).
+       01  WS-FS-TEXT               PIC X(30) VALUE SPACES.
+       01  WS-EOF-FLAG              PIC X(01) VALUE 'N'.
+           88  END-OF-FILE                    VALUE 'Y'.
+       01  WS-ENV-DAYS              PIC X(05) VALUE SPACES.
+       01  WS-RETENTION-DAYS        PIC 9(05) VALUE 180.
+       01  WS-TODAY.
+           03  WS-TODAY-YR          PIC 9(04).
+           03  WS-TODAY-MM          PIC 9(02).
+           03  WS-TODAY-DD          PIC 9(02).
+       01  WS-TODAY-ORDINAL         PIC 9(07) VALUE ZERO.
+       01  WS-ARC-ORDINAL           PIC 9(07) VALUE ZERO.
+       01  WS-AGE-DAYS              PIC S9(07) VALUE ZERO.
+       01  WS-TOT-READ              PIC 9(05) VALUE ZERO.
+       01  WS-TOT-PURGED            PIC 9(05) VALUE ZERO.
+       01  WS-TOT-KEPT              PIC 9(05) VALUE ZERO.
+       01  PURGE-HEADING            PIC X(80) VALUE
+           'ARCHIVE FILES PAST RETENTION - ELIGIBLE FOR DELETION'.
+       01  PURGE-DETAIL-LINE.
+           03  PD-FILENAME          PIC X(21) VALUE SPACES.
+           03  FILLER               PIC X(02) VALUE SPACES.
+           03  PD-TYPE              PIC X(01) VALUE SPACES.
+           03  FILLER               PIC X(02) VALUE SPACES.
+           03  FILLER               PIC X(10) VALUE 'AGE DAYS:'.
+           03  PD-AGE-DAYS          PIC ZZZZ9.
+           03  FILLER               PIC X(35) VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZATION-PARA.
+           PERFORM 2000-PROCESS-PARA UNTIL END-OF-FILE
+           PERFORM 9000-TERMINATION-PARA.
+           STOP RUN.
+       1000-INITIALIZATION-PARA.
+           ACCEPT WS-ENV-DAYS FROM ENVIRONMENT 'ARCHIVE-RETENTION-DAYS'
+           IF WS-ENV-DAYS IS NUMERIC AND WS-ENV-DAYS NOT = SPACES
+               MOVE WS-ENV-DAYS TO WS-RETENTION-DAYS
+           END-IF
+           OPEN INPUT ARCHIVE-CTL-FILE
+           IF WS-FILE-STAT1 NOT = '00'
+               CALL 'FSTATTXT' USING WS-FILE-STAT1 WS-FS-TEXT
+               DISPLAY 'ARCCTL.DAT OPEN FAILED - ' WS-FS-TEXT
+           END-IF
+           OPEN OUTPUT NEW-ARCHIVE-CTL-FILE
+           IF WS-FILE-STAT2 NOT = '00'
+               CALL 'FSTATTXT' USING WS-FILE-STAT2 WS-FS-TEXT
+               DISPLAY 'ARCCTLN.DAT OPEN FAILED - ' WS-FS-TEXT
+           END-IF
+           OPEN OUTPUT PURGE-LIST-FILE
+           IF WS-FILE-STAT3 NOT = '00'
+               CALL 'FSTATTXT' USING WS-FILE-STAT3 WS-FS-TEXT
+               DISPLAY 'PURGELST.DAT OPEN FAILED - ' WS-FS-TEXT
+           END-IF
+           WRITE PURGE-RECORD FROM PURGE-HEADING
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           COMPUTE WS-TODAY-ORDINAL =
+               WS-TODAY-YR * 360 + WS-TODAY-MM * 30 + WS-TODAY-DD
+           PERFORM 1500-READ-ARC-PARA.
+       1500-READ-ARC-PARA.
+           READ ARCHIVE-CTL-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-TOT-READ
+           END-READ.
+       2000-PROCESS-PARA.
+           IF ARC-ACTIVE
+               PERFORM 2100-CHECK-RETENTION-PARA
+           END-IF
+           MOVE ARC-RECORD TO NEW-ARC-RECORD
+           WRITE NEW-ARC-RECORD
+           PERFORM 1500-READ-ARC-PARA.
+       2100-CHECK-RETENTION-PARA.
+           COMPUTE WS-ARC-ORDINAL =
+               ARC-DATE-YR * 360 + ARC-DATE-MTH * 30 + ARC-DATE-DD
+           COMPUTE WS-AGE-DAYS = WS-TODAY-ORDINAL - WS-ARC-ORDINAL
+           IF WS-AGE-DAYS > WS-RETENTION-DAYS
+               MOVE 'P' TO ARC-STATUS
+               ADD 1 TO WS-TOT-PURGED
+               MOVE SPACES        TO PURGE-DETAIL-LINE
+               MOVE ARC-FILENAME  TO PD-FILENAME
+               MOVE ARC-TYPE      TO PD-TYPE
+               MOVE WS-AGE-DAYS   TO PD-AGE-DAYS
+               WRITE PURGE-RECORD FROM PURGE-DETAIL-LINE
+           ELSE
+               ADD 1 TO WS-TOT-KEPT
+           END-IF.
+       9000-TERMINATION-PARA.
+           DISPLAY '** ARCHPURG SUMMARY **'
+           DISPLAY 'RETENTION DAYS       : ', WS-RETENTION-DAYS
+           DISPLAY 'CATALOG ENTRIES READ : ', WS-TOT-READ
+           DISPLAY 'ENTRIES KEPT         : ', WS-TOT-KEPT
+           DISPLAY 'ENTRIES PURGED       : ', WS-TOT-PURGED
+           CLOSE ARCHIVE-CTL-FILE
+                 NEW-ARCHIVE-CTL-FILE
+                 PURGE-LIST-FILE.
