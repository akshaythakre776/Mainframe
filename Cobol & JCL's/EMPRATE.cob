@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPRATE.
+      *****************************************************
+      *  RATE-EXTENDED BILLING REPORT.  LOOKS UP EACH       *
+      *  EMPLOYEE'S TECHNOLOGY IN RATEMAST.DAT TO GET THE    *
+      *  STANDARD HOURLY BILLING RATE FOR THAT SKILL, THEN   *
+      *  EXTENDS IT OVER A STANDARD MONTHLY HOUR COUNT TO    *
+      *  SHOW EXPECTED CHARGEOUT REVENUE PER EMPLOYEE AND    *
+      *  IN TOTAL.  A TECHNOLOGY WITH NO RATE ON FILE IS     *
+      *  EXTENDED AT ZERO AND COUNTED FOR FOLLOW-UP.         *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO 'EMPLOYEE.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT1.
+
+           SELECT RATE-MASTER ASSIGN TO 'RATEMAST.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-RATE-FILE-STAT.
+
+           SELECT REPORT-FILE ASSIGN TO 'RATERPT.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FILE-STAT2.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE
+           RECORD CONTAINS 110 CHARACTERS.
+       COPY EMPREC.
+       FD  RATE-MASTER.
+       COPY RATEREC.
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-RECORD           PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STAT1           PIC X(02).
+       01  WS-FILE-STAT2           PIC X(02).
+       01  WS-RATE-FILE-STAT       PIC X(02).
+       01  WS-FILE-FLAG            PIC X(01) VALUE 'N'.
+           88  END-OF-FILE         VALUE 'Y'.
+       01  WS-RATE-FILE-FLAG       PIC X(01) VALUE 'N'.
+           88  END-OF-RATE-FILE    VALUE 'Y'.
+       01  WS-RATE-COUNT           PIC 9(03) VALUE ZERO.
+       01  WS-STD-HOURS            PIC 9(03) VALUE 160.
+       01  WS-FOUND-RATE           PIC 9(03)V99 VALUE ZERO.
+       01  WS-TOT-EMP              PIC 9(05) VALUE ZERO.
+       01  WS-TOT-UNMAPPED         PIC 9(05) VALUE ZERO.
+       01  WS-TOT-EXTENDED         PIC 9(09)V99 VALUE ZERO.
+       01  WS-EXTENDED             PIC 9(07)V99 VALUE ZERO.
+       01  WS-RATE-TABLE.
+           03  RATE-ENTRY          OCCURS 1 TO 100 TIMES
+                   DEPENDING ON WS-RATE-COUNT
+                   INDEXED BY RATE-IDX.
+               05  TBL-RATE-TECH   PIC X(05).
+               05  TBL-RATE-AMT    PIC 9(03)V99.
+       01  HEADING-LINE.
+           03  FILLER              PIC X(06) VALUE 'ID'.
+           03  FILLER              PIC X(16) VALUE 'EMP NAME'.
+           03  FILLER              PIC X(08) VALUE 'TECH'.
+           03  FILLER              PIC X(10) VALUE 'RATE'.
+           03  FILLER              PIC X(15) VALUE 'EXTENDED'.
+           03  FILLER              PIC X(25) VALUE SPACES.
+       01  DETAIL-LINE.
+           03  OUT-EMP-ID          PIC X(05) VALUE SPACES.
+           03  FILLER              PIC X(01) VALUE SPACES.
+           03  OUT-EMP-NAME        PIC X(15) VALUE SPACES.
+           03  FILLER              PIC X(01) VALUE SPACES.
+           03  OUT-EMP-TECH        PIC X(05) VALUE SPACES.
+           03  FILLER              PIC X(02) VALUE SPACES.
+           03  OUT-RATE            PIC ZZ9.99 VALUE ZERO.
+           03  FILLER              PIC X(02) VALUE SPACES.
+           03  OUT-EXTENDED        PIC ZZZ,ZZ9.99 VALUE ZERO.
+           03  FILLER              PIC X(31) VALUE SPACES.
+       01  SUMMARY-LINE1.
+           03  FILLER              PIC X(22) VALUE
+               'EMPLOYEES REPORTED:  '.
+           03  OUT-TOT-EMP         PIC ZZZZ9.
+           03  FILLER              PIC X(53) VALUE SPACES.
+       01  SUMMARY-LINE2.
+           03  FILLER              PIC X(22) VALUE
+               'UNMAPPED TECHS:      '.
+           03  OUT-TOT-UNMAPPED    PIC ZZZZ9.
+           03  FILLER              PIC X(53) VALUE SPACES.
+       01  SUMMARY-LINE3.
+           03  FILLER              PIC X(22) VALUE
+               'TOTAL EXTENDED:      '.
+           03  OUT-TOT-EXTENDED    PIC ZZZ,ZZZ,ZZ9.99.
+           03  FILLER              PIC X(45) VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INITIALIZATION-PARA.
+           PERFORM 2000-PROCESS-PARA UNTIL END-OF-FILE
+           PERFORM 9000-TERMINATION-PARA.
+           STOP RUN.
+       1000-INITIALIZATION-PARA.
+           OPEN INPUT EMPLOYEE-FILE
+           OPEN OUTPUT REPORT-FILE
+           WRITE REPORT-RECORD FROM HEADING-LINE
+           MOVE 1 TO WS-RATE-COUNT
+           OPEN INPUT RATE-MASTER
+           IF WS-RATE-FILE-STAT = '00'
+               PERFORM 1100-LOAD-RATE-PARA UNTIL END-OF-RATE-FILE
+               CLOSE RATE-MASTER
+               IF WS-RATE-COUNT > 1
+                   COMPUTE WS-RATE-COUNT = WS-RATE-COUNT - 1
+               ELSE
+                   MOVE SPACES TO TBL-RATE-TECH(1)
+                   MOVE ZERO   TO TBL-RATE-AMT(1)
+               END-IF
+           ELSE
+               DISPLAY 'RATEMAST.DAT NOT AVAILABLE - ALL TECHS UNMAPPED'
+               MOVE SPACES TO TBL-RATE-TECH(1)
+               MOVE ZERO   TO TBL-RATE-AMT(1)
+           END-IF
+           PERFORM 1500-READ-EMPLOYEE.
+       1100-LOAD-RATE-PARA.
+           READ RATE-MASTER
+               AT END
+                   MOVE 'Y' TO WS-RATE-FILE-FLAG
+               NOT AT END
+                   MOVE RATE-TECH TO TBL-RATE-TECH(WS-RATE-COUNT)
+                   MOVE RATE-AMT  TO TBL-RATE-AMT(WS-RATE-COUNT)
+                   ADD 1 TO WS-RATE-COUNT
+           END-READ.
+       1500-READ-EMPLOYEE.
+           READ EMPLOYEE-FILE
+               AT END
+                   MOVE 'Y' TO WS-FILE-FLAG
+           END-READ.
+       2000-PROCESS-PARA.
+           PERFORM 2100-LOOKUP-RATE-PARA
+           PERFORM 2200-WRITE-DETAIL-PARA
+           ADD 1 TO WS-TOT-EMP
+           PERFORM 1500-READ-EMPLOYEE.
+       2100-LOOKUP-RATE-PARA.
+           MOVE ZERO TO WS-FOUND-RATE
+           SET RATE-IDX TO 1
+           SEARCH RATE-ENTRY
+               AT END
+                   ADD 1 TO WS-TOT-UNMAPPED
+               WHEN EMP-TECH = TBL-RATE-TECH(RATE-IDX)
+                   MOVE TBL-RATE-AMT(RATE-IDX) TO WS-FOUND-RATE
+           END-SEARCH.
+       2200-WRITE-DETAIL-PARA.
+           MOVE SPACES         TO DETAIL-LINE
+           COMPUTE WS-EXTENDED = WS-FOUND-RATE * WS-STD-HOURS
+           ADD WS-EXTENDED     TO WS-TOT-EXTENDED
+           MOVE EMP-ID         TO OUT-EMP-ID
+           MOVE EMP-NAME       TO OUT-EMP-NAME
+           MOVE EMP-TECH       TO OUT-EMP-TECH
+           MOVE WS-FOUND-RATE  TO OUT-RATE
+           MOVE WS-EXTENDED    TO OUT-EXTENDED
+           WRITE REPORT-RECORD FROM DETAIL-LINE.
+       9000-TERMINATION-PARA.
+           MOVE WS-TOT-EMP       TO OUT-TOT-EMP
+           MOVE WS-TOT-UNMAPPED  TO OUT-TOT-UNMAPPED
+           MOVE WS-TOT-EXTENDED  TO OUT-TOT-EXTENDED
+           WRITE REPORT-RECORD FROM SUMMARY-LINE1
+           WRITE REPORT-RECORD FROM SUMMARY-LINE2
+           WRITE REPORT-RECORD FROM SUMMARY-LINE3
+           CLOSE EMPLOYEE-FILE
+                 REPORT-FILE.
